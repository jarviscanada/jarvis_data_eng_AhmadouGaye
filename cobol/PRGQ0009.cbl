@@ -0,0 +1,225 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0009.
+
+        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUSEL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+
+       COPY STUFD.
+
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS   PIC XX.
+
+
+       COPY STUWRK.
+
+
+       01  WS-USERINPUT.
+
+           05 WS-INPUT-STUDENT-VSAM-ID               PIC 9(4).
+           05 WS-SEPARATOR1-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-NAME             PIC X(27).
+           05 WS-SEPARATOR2-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-DOB              PIC 9(8).
+           05 WS-INPUT-SEPARATOR3-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-COURSE           PIC X(15).
+           05 WS-INPUT-SEPARATOR4-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-INSERTDATE               PIC 9(8).
+           05 WS-INPUT-SEPARATOR5-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-UPDATEDATE               PIC 9(8).
+
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(2).
+           05  WS-STUDENT-COUNT    PIC 9(4)  VALUE 0.
+
+
+
+       01  COURSE-QUERY-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 73 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  COURSE-QUERY-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 TITRE11      PIC X(24) VALUE ' Q U E R Y  S T U D E N '.
+           05 TITRE12      PIC X(17) VALUE 'T S  B Y  C O U R'.
+           05 TITRE13     PIC X(24) VALUE 'S E              '.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
+
+       01 OUTPUTLINE.
+           05 BLANK-LINE PIC X.
+
+
+       01 CURRENT-DATE.
+
+           05 CURRENT-YEAR   PIC 9(4).
+           05 CURRENT-MONTH  PIC 9(2).
+           05 CURRENT-DAY    PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+
+           OPEN I-O STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               GOBACK
+           END-IF.
+
+           PERFORM 1100-DISPLAY-HEADER.
+
+           PERFORM 1200-INVITE.
+
+           PERFORM 1250-DISPLAY-HEADER-RECORD
+
+
+           MOVE WS-INPUT-STUDENT-VSAM-COURSE TO STUDENT-VSAM-COURSE.
+
+
+
+           READ STUDENT-VSAM-FILE
+                KEY IS STUDENT-VSAM-COURSE
+                INVALID KEY
+                    DISPLAY "NO STUDENTS FOUND FOR THIS COURSE"
+                    SET ENDOFFILE TO TRUE
+           END-READ.
+
+
+
+           PERFORM 1300-DISPLAY-RECORD UNTIL ENDOFFILE.
+
+
+
+
+
+           PERFORM 1400-STOP-PROGRAM.
+
+       0000-END.
+
+       1100-DISPLAY-HEADER.
+
+
+
+
+           DISPLAY COURSE-QUERY-HEADER.
+           DISPLAY OUTPUTLINE.
+           DISPLAY COURSE-QUERY-HEADER2.
+           DISPLAY OUTPUTLINE.
+           DISPLAY COURSE-QUERY-HEADER.
+
+       1100-END.
+
+       1200-INVITE.
+
+
+
+           DISPLAY "ENTER THE COURSE CODE (MAX 15 CHARS) >>".
+
+           ACCEPT WS-INPUT-STUDENT-VSAM-COURSE.
+
+
+
+
+
+
+
+
+
+
+       1200-END.
+
+
+       1250-DISPLAY-HEADER-RECORD.
+
+
+       DISPLAY "LIST OF STUDENTS ENROLLED IN: "
+           WS-INPUT-STUDENT-VSAM-COURSE.
+
+
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'
+       DISPLAY 'ID   | STUDENT NAME                |'
+                   ' BIRTHDAY | COURSE          |'
+               ' INSERT DATE | UPDATE DATE '
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'.
+
+
+       1250-END.
+
+       1300-DISPLAY-RECORD.
+
+
+           IF ENDOFFILE
+
+               PERFORM 1400-STOP-PROGRAM
+           END-IF.
+
+
+           MOVE STUDENT-VSAM-RECORD TO WS-STUDENT-VSAM-RECORD.
+
+
+
+
+
+       DISPLAY WS-STUDENT-VSAM-ID
+           " | "WS-STUDENT-VSAM-NAME
+           " | "WS-STUDENT-VSAM-DOB
+           " | "WS-STUDENT-VSAM-COURSE
+           " | "WS-VSAM-INSERTDATE
+           "    | "WS-VSAM-UPDATEDATE.
+       DISPLAY '-------------------------------------------------'
+               '------------------------------------------'.
+
+
+
+
+
+
+           READ STUDENT-VSAM-FILE  NEXT RECORD
+           AT END SET ENDOFFILE TO TRUE
+           NOT AT END
+           IF STUDENT-VSAM-COURSE NOT = WS-INPUT-STUDENT-VSAM-COURSE
+
+               SET ENDOFFILE TO TRUE
+
+           END-IF
+
+
+           END-READ.
+
+
+
+
+
+
+
+       1300-END.
+
+
+
+       1400-STOP-PROGRAM.
+
+           CLOSE STUDENT-VSAM-FILE.
+           GOBACK.
+
+
+       END PROGRAM PRGQ0009.
