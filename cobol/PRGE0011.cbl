@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGE0011.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           COPY STUSEL.
+
+           SELECT STUDENT-UNLOAD-FILE ASSIGN TO '../STUDENT.UNLOAD'
+               FILE STATUS IS UNL-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+
+       COPY STUFD.
+
+       FD STUDENT-UNLOAD-FILE.
+       01  STUDENT-UNLOAD-HEADER.
+           05 ID-UNLOAD-HEADER              PIC X(2).
+           05 SEPARATOR1-UNLOAD-HEADER      PIC X.
+           05 NAME-UNLOAD-HEADER            PIC X(4).
+           05 SEPARATOR2-UNLOAD-HEADER      PIC X.
+           05 DOB-UNLOAD-HEADER             PIC X(8).
+           05 SEPARATOR3-UNLOAD-HEADER      PIC X.
+           05 COURSE-UNLOAD-HEADER          PIC X(6).
+
+       01  STUDENT-UNLOAD-RECORD.
+           05 UNL-STUDENT-ID                PIC 9(4).
+           05 UNL-SEPARATOR1                PIC X.
+           05 UNL-STUDENT-NAME               PIC X(27).
+           05 UNL-SEPARATOR2                PIC X.
+           05 UNL-STUDENT-DOB                PIC 9(8).
+           05 UNL-SEPARATOR3                PIC X.
+           05 UNL-STUDENT-COURSE             PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS       PIC XX.
+       01  UNL-FILE-STATUS   PIC XX.
+
+       COPY STUWRK.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(2).
+           05  WS-STUDENT-COUNT    PIC 9(4)  VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1000-DISPLAY-HEADER.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT STUDENT-UNLOAD-FILE.
+           IF UNL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.UNLOAD FILE (STATUS = "
+                   UNL-FILE-STATUS ")"
+               CLOSE STUDENT-VSAM-FILE
+               GOBACK
+           END-IF.
+
+           PERFORM 1050-WRITE-HEADER.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE.
+
+           PERFORM 1100-PROCESS-RECORD UNTIL ENDOFFILE.
+
+           PERFORM 1400-STOP-PROGRAM.
+
+       0000-END.
+
+       1000-DISPLAY-HEADER.
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'
+       DISPLAY '                  EXPORT STUDENT.VSAM TO FLAT FILE    '
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'.
+
+       1000-END.
+
+       1050-WRITE-HEADER.
+
+           MOVE "ID" TO ID-UNLOAD-HEADER.
+           MOVE "," TO SEPARATOR1-UNLOAD-HEADER.
+           MOVE "NAME" TO NAME-UNLOAD-HEADER.
+           MOVE "," TO SEPARATOR2-UNLOAD-HEADER.
+           MOVE "DOB" TO DOB-UNLOAD-HEADER.
+           MOVE "," TO SEPARATOR3-UNLOAD-HEADER.
+           MOVE "COURSE" TO COURSE-UNLOAD-HEADER.
+
+           WRITE STUDENT-UNLOAD-HEADER.
+
+       1050-END.
+
+       1100-PROCESS-RECORD.
+
+           IF ENDOFFILE
+               PERFORM 1400-STOP-PROGRAM
+           END-IF.
+
+           MOVE WS-STUDENT-VSAM-ID TO UNL-STUDENT-ID.
+           MOVE ',' TO UNL-SEPARATOR1.
+           MOVE WS-STUDENT-VSAM-NAME TO UNL-STUDENT-NAME.
+           MOVE ',' TO UNL-SEPARATOR2.
+           MOVE WS-STUDENT-VSAM-DOB TO UNL-STUDENT-DOB.
+           MOVE ',' TO UNL-SEPARATOR3.
+           MOVE WS-STUDENT-VSAM-COURSE TO UNL-STUDENT-COURSE.
+
+           WRITE STUDENT-UNLOAD-RECORD.
+           IF UNL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING UNLOAD RECORD FOR ID "
+                   WS-STUDENT-VSAM-ID " (STATUS = "
+                   UNL-FILE-STATUS ")"
+           ELSE
+               ADD 1 TO WS-STUDENT-COUNT
+           END-IF.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE.
+
+       1100-END.
+
+       1400-STOP-PROGRAM.
+
+           DISPLAY "-------------------------------------------".
+           DISPLAY "STUDENTS EXPORTED : " WS-STUDENT-COUNT.
+           DISPLAY "SEE ../STUDENT.UNLOAD FOR THE EXPORTED FILE".
+           DISPLAY "-------------------------------------------".
+
+           CLOSE STUDENT-VSAM-FILE, STUDENT-UNLOAD-FILE.
+           GOBACK.
+
+       END PROGRAM PRGE0011.
