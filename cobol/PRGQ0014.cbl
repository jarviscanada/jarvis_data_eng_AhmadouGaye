@@ -0,0 +1,214 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Transcript report - joins STUDENT-VSAM-RECORD with
+      *          GRADE-VSAM-FILE to print a student's course history
+      *          and computed GPA (modeled on PRGQ0006's single-
+      *          student query).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0014.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUSEL.
+
+           COPY GRDSEL.
+
+           SELECT QUERY-PARM-FILE ASSIGN TO '../PRGQ0014.PARM'
+               FILE STATUS IS PARM-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+       COPY STUFD.
+
+       FD GRADE-VSAM-FILE.
+       COPY GRDFD.
+
+       FD QUERY-PARM-FILE.
+       01  QUERY-PARM-RECORD.
+           05 PARM-STUDENT-ID               PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS        PIC XX.
+       01  GRD-FILE-STATUS    PIC XX.
+       01  PARM-FILE-STATUS   PIC XX.
+
+       COPY STUWRK.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY         PIC X(2).
+           05  WS-GRD-DONE            PIC X     VALUE 'N'.
+               88  GRD-SCAN-DONE             VALUE 'Y'.
+           05  WS-COURSE-COUNT        PIC 9(3)  VALUE 0.
+           05  WS-TOTAL-GRADE-POINTS  PIC 9(5)V99 VALUE 0.
+           05  WS-GPA                 PIC 9V99  VALUE 0.
+
+       01  ID-QUERY-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 46 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  ID-QUERY-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 TITRE11      PIC X(24) VALUE ' T R A N S C R I P T   '.
+           05 TITRE12      PIC X(14) VALUE 'R E P O R T   '.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
+
+       01 OUTPUTLINE.
+           05 BLANK-LINE PIC X.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               GOBACK
+           END-IF.
+
+           PERFORM 1100-DISPLAY-HEADER.
+
+           PERFORM 1200-INVITE.
+
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND (STATUS = "
+                       FILE-CHECK-KEY ")"
+                   PERFORM 1500-STOP-PROGRAM
+           END-READ.
+
+           PERFORM 1300-DISPLAY-STUDENT.
+
+           PERFORM 1400-PRINT-TRANSCRIPT.
+
+           PERFORM 1500-STOP-PROGRAM.
+
+       0000-END.
+
+       1100-DISPLAY-HEADER.
+
+           DISPLAY ID-QUERY-HEADER.
+           DISPLAY OUTPUTLINE.
+           DISPLAY ID-QUERY-HEADER2.
+           DISPLAY OUTPUTLINE.
+           DISPLAY ID-QUERY-HEADER.
+
+       1100-END.
+
+       1200-INVITE.
+
+      *    RUN UNATTENDED IF A PARAMETER FILE IS PRESENT, OTHERWISE
+      *    FALL BACK TO THE INTERACTIVE PROMPT.
+           OPEN INPUT QUERY-PARM-FILE.
+           IF PARM-FILE-STATUS = "00"
+               READ QUERY-PARM-FILE
+                   AT END
+                       PERFORM 1210-PROMPT-FOR-ID
+                   NOT AT END
+                       MOVE PARM-STUDENT-ID TO STUDENT-VSAM-ID
+               END-READ
+               CLOSE QUERY-PARM-FILE
+           ELSE
+               PERFORM 1210-PROMPT-FOR-ID
+           END-IF.
+
+       1200-END.
+
+       1210-PROMPT-FOR-ID.
+
+           DISPLAY "ENTER STUDENT ID (MAX 4 DIGITS) >>".
+           ACCEPT STUDENT-VSAM-ID.
+
+       1210-END.
+
+       1300-DISPLAY-STUDENT.
+
+           MOVE STUDENT-VSAM-RECORD TO WS-STUDENT-VSAM-RECORD.
+
+           DISPLAY "STUDENT ID: " WS-STUDENT-VSAM-ID.
+           DISPLAY "NAME:       " WS-STUDENT-VSAM-NAME.
+
+       1300-END.
+
+       1400-PRINT-TRANSCRIPT.
+
+           DISPLAY "-------------------------------------------------".
+           DISPLAY "COURSE          | TERM       | GRADE | POINTS".
+           DISPLAY "-------------------------------------------------".
+
+           MOVE 'N' TO WS-GRD-DONE.
+           MOVE WS-STUDENT-VSAM-ID TO GRD-STUDENT-ID.
+
+           OPEN INPUT GRADE-VSAM-FILE.
+           IF GRD-FILE-STATUS = "00"
+               READ GRADE-VSAM-FILE
+                   KEY IS GRD-STUDENT-ID
+                   INVALID KEY
+                       SET GRD-SCAN-DONE TO TRUE
+                   NOT INVALID KEY
+                       PERFORM 1410-SCAN-GRADES UNTIL GRD-SCAN-DONE
+               END-READ
+               CLOSE GRADE-VSAM-FILE
+           ELSE
+               DISPLAY "NO GRADES POSTED FOR THIS STUDENT YET."
+           END-IF.
+
+           DISPLAY "-------------------------------------------------".
+
+           PERFORM 1420-DISPLAY-GPA.
+
+       1400-END.
+
+       1410-SCAN-GRADES.
+
+           IF GRD-STUDENT-ID = WS-STUDENT-VSAM-ID
+               DISPLAY GRD-COURSE " | " GRD-TERM " | "
+                   GRD-LETTER-GRADE "     | " GRD-GRADE-POINTS
+               ADD 1 TO WS-COURSE-COUNT
+               ADD GRD-GRADE-POINTS TO WS-TOTAL-GRADE-POINTS
+
+               READ GRADE-VSAM-FILE NEXT RECORD
+                   AT END SET GRD-SCAN-DONE TO TRUE
+                   NOT AT END
+                       IF GRD-STUDENT-ID NOT = WS-STUDENT-VSAM-ID
+                           SET GRD-SCAN-DONE TO TRUE
+                       END-IF
+               END-READ
+           ELSE
+               SET GRD-SCAN-DONE TO TRUE
+           END-IF.
+
+       1410-END.
+
+       1420-DISPLAY-GPA.
+
+           IF WS-COURSE-COUNT > 0
+               DIVIDE WS-TOTAL-GRADE-POINTS BY WS-COURSE-COUNT
+                   GIVING WS-GPA ROUNDED
+               DISPLAY "COURSES COMPLETED: " WS-COURSE-COUNT
+               DISPLAY "GPA:               " WS-GPA
+           ELSE
+               DISPLAY "NO GRADES ON FILE - GPA NOT AVAILABLE."
+           END-IF.
+
+       1420-END.
+
+       1500-STOP-PROGRAM.
+
+           CLOSE STUDENT-VSAM-FILE.
+           GOBACK.
+
+       END PROGRAM PRGQ0014.
