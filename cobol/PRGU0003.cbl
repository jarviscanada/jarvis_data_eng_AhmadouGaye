@@ -10,14 +10,21 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-VSAM-FILE ASSIGN TO '../STUDENT.VSAM'
-            FILE STATUS IS FILE-CHECK-KEY
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS STUDENT-VSAM-ID
-               ALTERNATE KEY IS STUDENT-VSAM-INSERTDATE
-               WITH DUPLICATES.
+           COPY STUSEL.
 
+           COPY CRSSEL.
+
+           COPY AUDSEL.
+
+           COPY HISSEL.
+
+           COPY ENRSEL.
+
+           COPY LOCKSEL.
+
+           SELECT UPDATE-PARM-FILE ASSIGN TO '../PRGU0003.PARM'
+               FILE STATUS IS UPD-PARM-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,37 +32,62 @@
        FD STUDENT-VSAM-FILE.
 
 
-       01  STUDENT-VSAM-RECORD.
-           88 ENDOFFILE                     VALUE HIGH-VALUE.
-           05 STUDENT-VSAM-ID               PIC 9(4).
-           05 SEPARATOR1-VSAM               PIC X.
-           05 STUDENT-VSAM-NAME             PIC X(27).
-           05 SEPARATOR2-VSAM               PIC X.
-           05 STUDENT-VSAM-DOB              PIC 9(8).
-           05 SEPARATOR3-VSAM               PIC X.
-           05 STUDENT-VSAM-COURSE           PIC X(15).
-           05 SEPARATOR4-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
-           05 SEPARATOR5-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+       COPY STUFD.
+
+       FD STUDENT-LOCK-FILE.
+       COPY LOCKFD.
+
+       FD COURSE-MASTER-FILE.
+       COPY CRSFD.
+
+       FD AUDIT-LOG-FILE.
+       COPY AUDFD.
+
+       FD CHANGE-HISTORY-FILE.
+       COPY HISFD.
+
+       FD ENROLLMENT-VSAM-FILE.
+       COPY ENRFD.
+
+       FD UPDATE-PARM-FILE.
+       01  UPDATE-PARM-RECORD.
+           05 UPD-PARM-STUDENT-ID           PIC 9(4).
 
        WORKING-STORAGE SECTION.
 
        01  FILE-STATUS      PIC XX.
+       01  CRS-FILE-STATUS   PIC XX.
+       01  AUD-FILE-STATUS   PIC XX.
+       01  HIS-FILE-STATUS   PIC XX.
+       01  ENR-FILE-STATUS   PIC XX.
+       01  LOCK-FILE-STATUS  PIC XX.
+       01  UPD-PARM-FILE-STATUS  PIC XX.
+
+       01  WS-LOCK-AREAS.
+           05  WS-LOCK-ACQUIRED      PIC X     VALUE 'N'.
+               88  LOCK-WAS-ACQUIRED        VALUE 'Y'.
+           05  WS-LOCK-RETRY-COUNT   PIC 9(2)  VALUE 0.
 
 
-       01  WS-STUDENT-VSAM-RECORD.
-           05 WS-STUDENT-VSAM-ID               PIC 9(4).
-           05 WS-SEPARATOR1-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-NAME             PIC X(27).
-           05 WS-SEPARATOR2-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-DOB              PIC 9(8).
-           05 WS-SEPARATOR3-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-COURSE           PIC X(15).
-           05 WS-SEPARATOR4-VSAM               PIC X.
-           05 WS-VSAM-INSERTDATE               PIC 9(8).
-           05 WS-SEPARATOR5-VSAM               PIC X.
-           05 WS-VSAM-UPDATEDATE               PIC 9(8).
+       COPY STUWRK.
+
+       01  WS-OLD-STUDENT-VSAM-RECORD.
+           05 WS-OLD-STUDENT-VSAM-NAME             PIC X(27).
+           05 WS-OLD-STUDENT-VSAM-DOB              PIC 9(8).
+           05 WS-OLD-STUDENT-VSAM-COURSE           PIC X(15).
+           05 WS-OLD-STUDENT-VSAM-TERM             PIC X(10).
+           05 WS-OLD-STUDENT-VSAM-STATUS           PIC X.
+
+       01  WS-CHANGE-DETAIL.
+           05 WS-CHANGE-LABEL      PIC X(7) VALUE "COURSE:".
+           05 WS-CHANGE-OLD        PIC X(15).
+           05 WS-CHANGE-ARROW      PIC X VALUE '>'.
+           05 WS-CHANGE-NEW        PIC X(15).
+
+       01  WS-HISTORY-ROW.
+           05 WS-HIS-FIELD-NAME    PIC X(10).
+           05 WS-HIS-OLD-VALUE     PIC X(27).
+           05 WS-HIS-NEW-VALUE     PIC X(27).
 
 
        01  WS-USERINPUT.
@@ -71,12 +103,51 @@
            05 WS-INPUT-INSERTDATE               PIC 9(8).
            05 WS-INPUT-SEPARATOR5-VSAM               PIC X VALUE ','.
            05 WS-INPUT-UPDATEDATE               PIC 9(8).
+           05 WS-INPUT-SEPARATOR6-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-TERM             PIC X(10).
+           05 WS-INPUT-SEPARATOR7-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-STATUS           PIC X VALUE 'A'.
 
 
        01  WS-WORK-AREAS.
            05  FILE-CHECK-KEY      PIC X(2).
            05  WS-STUDENT-COUNT    PIC 9(4)  VALUE 0.
            05  WS-USERCHOICE    PIC 9(4).
+           05  WS-COURSE-VALID     PIC X     VALUE 'N'.
+               88  COURSE-IS-VALID        VALUE 'Y'.
+           05  WS-MASTER-EOF       PIC X     VALUE 'N'.
+               88  MASTER-EOF              VALUE 'Y'.
+           05  WS-ID-VALID         PIC X     VALUE 'N'.
+               88  ID-IS-VALID             VALUE 'Y'.
+           05  WS-NAME-VALID       PIC X     VALUE 'N'.
+               88  NAME-IS-VALID           VALUE 'Y'.
+           05  WS-DOB-VALID        PIC X     VALUE 'N'.
+               88  DOB-IS-VALID            VALUE 'Y'.
+           05  WS-TERM-VALID       PIC X     VALUE 'N'.
+               88  TERM-IS-VALID           VALUE 'Y'.
+           05  WS-STATUS-VALID     PIC X     VALUE 'N'.
+               88  STATUS-IS-VALID         VALUE 'Y'.
+           05  WS-CONFIRM-SAVE     PIC X     VALUE 'N'.
+               88  CONFIRM-SAVE            VALUE 'Y'.
+           05  WS-SEARCH-ID-STAGING  PIC X(5).
+           05  WS-SEARCH-ID-NUMERIC  PIC 9(5).
+           05  WS-DOB-STAGING      PIC X(8).
+           05  WS-DOB-YEAR         PIC 9(4).
+           05  WS-DOB-MONTH        PIC 9(2).
+           05  WS-DOB-DAY          PIC 9(2).
+           05  WS-COMPUTED-AGE     PIC 9(3).
+           05  WS-MIN-ENROLLMENT-AGE PIC 9(3) VALUE 015.
+           05  WS-MAX-ENROLLMENT-AGE PIC 9(3) VALUE 100.
+
+       01  WS-SOUNDEX-AREAS.
+           05  WS-SOUNDEX-CODE          PIC X(4).
+           05  WS-SOUNDEX-FIRST-LETTER  PIC X.
+           05  WS-SOUNDEX-DIGITS        PIC X(3).
+           05  WS-SOUNDEX-DIGIT-COUNT   PIC 9     VALUE 0.
+           05  WS-SOUNDEX-LAST-DIGIT    PIC X.
+           05  WS-SOUNDEX-CHAR          PIC X.
+           05  WS-SOUNDEX-DIGIT         PIC X.
+           05  WS-SOUNDEX-IDX           PIC 9(2).
 
 
        01  UPDATE-HEADER.
@@ -102,26 +173,40 @@
            05 CURRENT-MONTH  PIC 9(2).
            05 CURRENT-DAY    PIC 9(2).
 
+       01 CURRENT-TIME       PIC 9(6).
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
-           OPEN I-O STUDENT-VSAM-FILE.
 
-           PERFORM 1100-DISPLAY-HEADER.
-           DISPLAY " INSERT THE 4 DIGIT STUDENT ID >>"
+           PERFORM 0900-ACQUIRE-LOCK
+               UNTIL LOCK-WAS-ACQUIRED OR WS-LOCK-RETRY-COUNT > 5.
 
-           ACCEPT STUDENT-VSAM-ID.
+           IF NOT LOCK-WAS-ACQUIRED
+               DISPLAY "ERROR: COULD NOT LOCK STUDENT.VSAM - ANOTHER "
+                   "UPDATE IS IN PROGRESS. TRY AGAIN LATER."
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
+           OPEN I-O STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               PERFORM 0950-RELEASE-LOCK
+               GOBACK
+           END-IF.
+
+           PERFORM 1100-DISPLAY-HEADER.
 
+           PERFORM 1140-INVITE-FOR-ID.
 
            READ STUDENT-VSAM-FILE
                 KEY IS STUDENT-VSAM-ID
-                INVALID KEY DISPLAY "STUDENT NOT FOUND"
-           END-READ
-
-
-
-
-
+                INVALID KEY
+                    DISPLAY "STUDENT NOT FOUND (STATUS = "
+                        FILE-CHECK-KEY ")"
+                    PERFORM 1400-STOP-PROGRAM
+           END-READ.
 
            DISPLAY "<---- STUDENT TO BE UPDATED --->".
            PERFORM 1000-DISPLAY-HEADER.
@@ -134,6 +219,47 @@
 
        0000-END.
 
+       0900-ACQUIRE-LOCK.
+
+      *    A SIMPLE ENQUEUE FILE: THE RECORD'S LOCK-STATUS BYTE MARKS
+      *    WHETHER STUDENT-VSAM-FILE IS CURRENTLY CHECKED OUT BY
+      *    ANOTHER MAINTENANCE PROGRAM. CONCURRENT RUNS RETRY A FEW
+      *    TIMES INSTEAD OF RACING STRAIGHT INTO THE OPEN I-O BELOW.
+           SET LOCK-FREE TO TRUE.
+           OPEN INPUT STUDENT-LOCK-FILE.
+           IF LOCK-FILE-STATUS = "00"
+               READ STUDENT-LOCK-FILE INTO STUDENT-LOCK-RECORD
+                   AT END SET LOCK-FREE TO TRUE
+               END-READ
+               CLOSE STUDENT-LOCK-FILE
+           END-IF.
+
+           IF LOCK-FREE
+               SET LOCK-HELD TO TRUE
+               MOVE "PRGU0003" TO LOCK-HOLDER-PROGRAM
+               OPEN OUTPUT STUDENT-LOCK-FILE
+               WRITE STUDENT-LOCK-RECORD
+               CLOSE STUDENT-LOCK-FILE
+               SET LOCK-WAS-ACQUIRED TO TRUE
+           ELSE
+               DISPLAY "STUDENT.VSAM IS LOCKED BY " LOCK-HOLDER-PROGRAM
+                   " - WAITING..."
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+           END-IF.
+
+       0900-END.
+
+       0950-RELEASE-LOCK.
+
+           IF LOCK-WAS-ACQUIRED
+               SET LOCK-FREE TO TRUE
+               OPEN OUTPUT STUDENT-LOCK-FILE
+               WRITE STUDENT-LOCK-RECORD
+               CLOSE STUDENT-LOCK-FILE
+           END-IF.
+
+       0950-END.
+
        1000-DISPLAY-HEADER.
 
        DISPLAY '------------------------------------------------------'
@@ -153,6 +279,46 @@
 
        1000-END.
 
+      *    RUN UNATTENDED IF A PARAMETER FILE IS PRESENT (E.G. A
+      *    DRILL-DOWN HAND-OFF FROM PRGQ0005), OTHERWISE FALL BACK TO
+      *    THE INTERACTIVE PROMPT.
+       1140-INVITE-FOR-ID.
+
+           OPEN INPUT UPDATE-PARM-FILE.
+           IF UPD-PARM-FILE-STATUS = "00"
+               READ UPDATE-PARM-FILE
+                   AT END
+                       PERFORM 1150-PROMPT-FOR-ID UNTIL ID-IS-VALID
+                   NOT AT END
+                       MOVE UPD-PARM-STUDENT-ID TO STUDENT-VSAM-ID
+                       SET ID-IS-VALID TO TRUE
+               END-READ
+               CLOSE UPDATE-PARM-FILE
+           ELSE
+               PERFORM 1150-PROMPT-FOR-ID UNTIL ID-IS-VALID
+           END-IF.
+
+       1140-END.
+
+       1150-PROMPT-FOR-ID.
+
+           DISPLAY " INSERT THE 4 DIGIT STUDENT ID >>".
+           ACCEPT WS-SEARCH-ID-STAGING.
+
+           IF WS-SEARCH-ID-STAGING IS NUMERIC
+               MOVE WS-SEARCH-ID-STAGING TO WS-SEARCH-ID-NUMERIC
+               IF WS-SEARCH-ID-NUMERIC <= 9999
+                   MOVE WS-SEARCH-ID-NUMERIC TO STUDENT-VSAM-ID
+                   SET ID-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "STUDENT ID MUST BE AT MOST 4 DIGITS."
+               END-IF
+           ELSE
+               DISPLAY "STUDENT ID MUST BE NUMERIC."
+           END-IF.
+
+       1150-END.
+
 
        1100-DISPLAY-HEADER.
 
@@ -169,6 +335,12 @@
 
            MOVE STUDENT-VSAM-RECORD TO WS-STUDENT-VSAM-RECORD.
 
+           MOVE STUDENT-VSAM-NAME TO WS-OLD-STUDENT-VSAM-NAME.
+           MOVE STUDENT-VSAM-DOB TO WS-OLD-STUDENT-VSAM-DOB.
+           MOVE STUDENT-VSAM-COURSE TO WS-OLD-STUDENT-VSAM-COURSE.
+           MOVE STUDENT-VSAM-TERM TO WS-OLD-STUDENT-VSAM-TERM.
+           MOVE STUDENT-VSAM-STATUS TO WS-OLD-STUDENT-VSAM-STATUS.
+
            DISPLAY WS-STUDENT-VSAM-ID
            " | "WS-STUDENT-VSAM-NAME
            " | "WS-STUDENT-VSAM-DOB
@@ -189,15 +361,15 @@
 
            ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
 
-           DISPLAY "ENTER NEW FULL NAME (MAX 25 CHARS)>>".
+           PERFORM 1310-PROMPT-FOR-NAME UNTIL NAME-IS-VALID.
 
-           ACCEPT WS-INPUT-STUDENT-VSAM-NAME.
+           PERFORM 1315-PROMPT-FOR-DOB UNTIL DOB-IS-VALID.
 
-           DISPLAY "ENTER NEW BIRTHDAY (YYYYMMDD) >>"
-           ACCEPT WS-INPUT-STUDENT-VSAM-DOB.
+           PERFORM 1317-PROMPT-FOR-TERM UNTIL TERM-IS-VALID.
 
-           DISPLAY "ENTER NEW COURSE (MAX 15 CHARS) >> ".
-           ACCEPT WS-INPUT-STUDENT-VSAM-COURSE.
+           PERFORM 1318-PROMPT-FOR-STATUS UNTIL STATUS-IS-VALID.
+
+           PERFORM 1320-INVITE-COURSE UNTIL COURSE-IS-VALID.
 
            MOVE CURRENT-DATE TO WS-INPUT-UPDATEDATE.
 
@@ -205,24 +377,409 @@
            MOVE STUDENT-VSAM-INSERTDATE TO WS-INPUT-INSERTDATE.
            MOVE STUDENT-VSAM-ID TO WS-INPUT-STUDENT-VSAM-ID.
 
-           MOVE WS-USERINPUT TO STUDENT-VSAM-RECORD.
+           PERFORM 1330-REVIEW-AND-CONFIRM.
 
-           REWRITE STUDENT-VSAM-RECORD
-                  INVALID KEY
-                  DISPLAY "Error updating record with key "
-                  WS-INPUT-STUDENT-VSAM-ID
-                  NOT INVALID KEY
-                  DISPLAY "Record with key "
-                  WS-INPUT-STUDENT-VSAM-ID " updated successfully."
-                  END-REWRITE.
+       1300-END.
+
+      *    SHOW THE FULL NEW RECORD AS IT WILL BE WRITTEN AND REQUIRE
+      *    AN EXPLICIT Y/N BEFORE COMMITTING IT, THE SAME WAY PRGD0004
+      *    SHOWS THE RECORD AND ASKS "ARE YOU SURE" BEFORE ITS DELETE.
+       1330-REVIEW-AND-CONFIRM.
+
+           DISPLAY "<---- REVIEW UPDATED STUDENT RECORD BEFORE SAVING"
+               " --->".
+           DISPLAY "ID          : " WS-INPUT-STUDENT-VSAM-ID.
+           DISPLAY "NAME        : " WS-INPUT-STUDENT-VSAM-NAME.
+           DISPLAY "DOB         : " WS-INPUT-STUDENT-VSAM-DOB.
+           DISPLAY "COURSE      : " WS-INPUT-STUDENT-VSAM-COURSE.
+           DISPLAY "TERM        : " WS-INPUT-STUDENT-VSAM-TERM.
+           DISPLAY "STATUS      : " WS-INPUT-STUDENT-VSAM-STATUS.
+           DISPLAY "SAVE THIS UPDATE (Y/N)? >>".
+           ACCEPT WS-CONFIRM-SAVE.
+
+           IF CONFIRM-SAVE
+               MOVE WS-INPUT-STUDENT-VSAM-NAME TO STUDENT-VSAM-NAME
+               MOVE WS-INPUT-STUDENT-VSAM-DOB TO STUDENT-VSAM-DOB
+               MOVE WS-INPUT-STUDENT-VSAM-COURSE TO STUDENT-VSAM-COURSE
+               MOVE WS-INPUT-UPDATEDATE TO STUDENT-VSAM-UPDATEDATE
+               MOVE WS-INPUT-STUDENT-VSAM-TERM TO STUDENT-VSAM-TERM
+               MOVE WS-INPUT-STUDENT-VSAM-STATUS TO STUDENT-VSAM-STATUS
+               PERFORM 1600-COMPUTE-SOUNDEX
+               MOVE WS-SOUNDEX-CODE TO STUDENT-VSAM-SOUNDEX
+
+               REWRITE STUDENT-VSAM-RECORD
+                      INVALID KEY
+                      DISPLAY "ERROR UPDATING RECORD WITH KEY "
+                      WS-INPUT-STUDENT-VSAM-ID " (STATUS = "
+                      FILE-CHECK-KEY ")"
+                      NOT INVALID KEY
+                      DISPLAY "Record with key "
+                      WS-INPUT-STUDENT-VSAM-ID " updated successfully."
+                      PERFORM 1340-WRITE-CHANGE-HISTORY
+                      PERFORM 1350-UPDATE-ENROLLMENT
+                      END-REWRITE
+           ELSE
+               DISPLAY "<---- UPDATE CANCELLED. NOTHING SAVED. --->"
+           END-IF.
+
+       1330-END.
+
+       1310-PROMPT-FOR-NAME.
+
+           DISPLAY "ENTER NEW FULL NAME (MAX 25 CHARS)>>".
+           ACCEPT WS-INPUT-STUDENT-VSAM-NAME.
 
+           IF WS-INPUT-STUDENT-VSAM-NAME = SPACES
+               DISPLAY "NAME CANNOT BE BLANK."
+           ELSE
+               SET NAME-IS-VALID TO TRUE
+           END-IF.
 
+       1310-END.
 
-       1300-END.
+       1315-PROMPT-FOR-DOB.
+
+           DISPLAY "ENTER NEW BIRTHDAY (YYYYMMDD) >>"
+           ACCEPT WS-DOB-STAGING.
+
+           IF WS-DOB-STAGING IS NUMERIC
+               MOVE WS-DOB-STAGING(1:4) TO WS-DOB-YEAR
+               MOVE WS-DOB-STAGING(5:2) TO WS-DOB-MONTH
+               MOVE WS-DOB-STAGING(7:2) TO WS-DOB-DAY
+               IF WS-DOB-YEAR >= 1900 AND WS-DOB-YEAR <= CURRENT-YEAR
+                   PERFORM 1316-COMPUTE-AGE
+                   IF WS-COMPUTED-AGE >= WS-MIN-ENROLLMENT-AGE
+                           AND WS-COMPUTED-AGE <= WS-MAX-ENROLLMENT-AGE
+                       MOVE WS-DOB-STAGING TO WS-INPUT-STUDENT-VSAM-DOB
+                       SET DOB-IS-VALID TO TRUE
+                   ELSE
+                       DISPLAY "AGE (" WS-COMPUTED-AGE
+                           ") IS OUTSIDE THE ENROLLMENT ELIGIBILITY "
+                           "WINDOW (" WS-MIN-ENROLLMENT-AGE " TO "
+                           WS-MAX-ENROLLMENT-AGE " YEARS)."
+                   END-IF
+               ELSE
+                   DISPLAY "BIRTH YEAR MUST BE BETWEEN 1900 AND "
+                       CURRENT-YEAR
+               END-IF
+           ELSE
+               DISPLAY "BIRTHDAY MUST BE NUMERIC (YYYYMMDD)."
+           END-IF.
+
+       1315-END.
+
+       1316-COMPUTE-AGE.
+
+           SUBTRACT WS-DOB-YEAR FROM CURRENT-YEAR
+               GIVING WS-COMPUTED-AGE.
+
+           IF CURRENT-MONTH < WS-DOB-MONTH
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           ELSE
+               IF CURRENT-MONTH = WS-DOB-MONTH
+                       AND CURRENT-DAY < WS-DOB-DAY
+                   SUBTRACT 1 FROM WS-COMPUTED-AGE
+               END-IF
+           END-IF.
+
+       1316-END.
+
+       1317-PROMPT-FOR-TERM.
+
+           DISPLAY "ENTER NEW TERM (E.G. FALL 2026) >>".
+           ACCEPT WS-INPUT-STUDENT-VSAM-TERM.
+
+           IF WS-INPUT-STUDENT-VSAM-TERM = SPACES
+               DISPLAY "TERM CANNOT BE BLANK."
+           ELSE
+               SET TERM-IS-VALID TO TRUE
+           END-IF.
+
+       1317-END.
+
+       1318-PROMPT-FOR-STATUS.
+
+           DISPLAY "ENTER STATUS (A=ACTIVE, G=GRADUATED, W=WITHDRAWN,".
+           DISPLAY "             L=ON LEAVE) >>".
+           ACCEPT WS-INPUT-STUDENT-VSAM-STATUS.
+
+           IF WS-INPUT-STUDENT-VSAM-STATUS = "A" OR "G" OR "W" OR "L"
+               SET STATUS-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "STATUS MUST BE A, G, W, OR L."
+           END-IF.
+
+       1318-END.
+
+       1340-WRITE-CHANGE-HISTORY.
+
+           ACCEPT CURRENT-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE CURRENT-DATE TO AUD-DATE.
+           MOVE CURRENT-TIME TO AUD-TIME.
+           MOVE "PRGU0003" TO AUD-PROGRAM.
+           MOVE "UPDATE" TO AUD-ACTION.
+           MOVE WS-INPUT-STUDENT-VSAM-ID TO AUD-STUDENT-ID.
+
+           MOVE WS-OLD-STUDENT-VSAM-COURSE TO WS-CHANGE-OLD.
+           MOVE WS-INPUT-STUDENT-VSAM-COURSE TO WS-CHANGE-NEW.
+           MOVE WS-CHANGE-DETAIL TO AUD-DETAIL.
+
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+
+           PERFORM 1345-WRITE-FIELD-HISTORY.
+
+       1340-END.
+
+       1345-WRITE-FIELD-HISTORY.
+
+           OPEN EXTEND CHANGE-HISTORY-FILE.
+           IF HIS-FILE-STATUS NOT = "00"
+               OPEN OUTPUT CHANGE-HISTORY-FILE
+           END-IF.
+
+           IF WS-OLD-STUDENT-VSAM-NAME NOT = WS-INPUT-STUDENT-VSAM-NAME
+               MOVE "NAME" TO WS-HIS-FIELD-NAME
+               MOVE WS-OLD-STUDENT-VSAM-NAME TO WS-HIS-OLD-VALUE
+               MOVE WS-INPUT-STUDENT-VSAM-NAME TO WS-HIS-NEW-VALUE
+               PERFORM 1346-WRITE-HISTORY-ROW
+           END-IF.
+
+           IF WS-OLD-STUDENT-VSAM-DOB NOT = WS-INPUT-STUDENT-VSAM-DOB
+               MOVE "DOB" TO WS-HIS-FIELD-NAME
+               MOVE WS-OLD-STUDENT-VSAM-DOB TO WS-HIS-OLD-VALUE
+               MOVE WS-INPUT-STUDENT-VSAM-DOB TO WS-HIS-NEW-VALUE
+               PERFORM 1346-WRITE-HISTORY-ROW
+           END-IF.
+
+           IF WS-OLD-STUDENT-VSAM-COURSE NOT =
+                   WS-INPUT-STUDENT-VSAM-COURSE
+               MOVE "COURSE" TO WS-HIS-FIELD-NAME
+               MOVE WS-OLD-STUDENT-VSAM-COURSE TO WS-HIS-OLD-VALUE
+               MOVE WS-INPUT-STUDENT-VSAM-COURSE TO WS-HIS-NEW-VALUE
+               PERFORM 1346-WRITE-HISTORY-ROW
+           END-IF.
+
+           IF WS-OLD-STUDENT-VSAM-TERM NOT =
+                   WS-INPUT-STUDENT-VSAM-TERM
+               MOVE "TERM" TO WS-HIS-FIELD-NAME
+               MOVE WS-OLD-STUDENT-VSAM-TERM TO WS-HIS-OLD-VALUE
+               MOVE WS-INPUT-STUDENT-VSAM-TERM TO WS-HIS-NEW-VALUE
+               PERFORM 1346-WRITE-HISTORY-ROW
+           END-IF.
+
+           IF WS-OLD-STUDENT-VSAM-STATUS NOT =
+                   WS-INPUT-STUDENT-VSAM-STATUS
+               MOVE "STATUS" TO WS-HIS-FIELD-NAME
+               MOVE WS-OLD-STUDENT-VSAM-STATUS TO WS-HIS-OLD-VALUE
+               MOVE WS-INPUT-STUDENT-VSAM-STATUS TO WS-HIS-NEW-VALUE
+               PERFORM 1346-WRITE-HISTORY-ROW
+           END-IF.
+
+           CLOSE CHANGE-HISTORY-FILE.
+
+       1345-END.
+
+       1346-WRITE-HISTORY-ROW.
+
+           MOVE WS-INPUT-STUDENT-VSAM-ID TO HIS-STUDENT-ID.
+           MOVE WS-HIS-FIELD-NAME TO HIS-FIELD-NAME.
+           MOVE WS-HIS-OLD-VALUE TO HIS-OLD-VALUE.
+           MOVE WS-HIS-NEW-VALUE TO HIS-NEW-VALUE.
+           MOVE WS-INPUT-UPDATEDATE TO HIS-UPDATEDATE.
+
+           WRITE CHANGE-HISTORY-RECORD.
+
+       1346-END.
+
+       1350-UPDATE-ENROLLMENT.
+
+      *    WHEN THE COURSE OR THE TERM CHANGES, DROP THE OLD ENROLLMENT
+      *    ROW AND ADD A NEW ONE INSTEAD OF SILENTLY LOSING THE OLD
+      *    COURSE/TERM THE WAY STUDENT-VSAM-COURSE/TERM ALONE WOULD.
+           IF WS-OLD-STUDENT-VSAM-COURSE NOT =
+                   WS-INPUT-STUDENT-VSAM-COURSE
+              OR WS-OLD-STUDENT-VSAM-TERM NOT =
+                   WS-INPUT-STUDENT-VSAM-TERM
+
+      *        STATUS 35 MEANS THE FILE DOES NOT EXIST YET -- CREATE
+      *        IT. ANY OTHER NON-ZERO STATUS IS A REAL OPEN FAILURE,
+      *        NOT A MISSING FILE, SO IT MUST NOT FALL INTO OPEN
+      *        OUTPUT, WHICH WOULD REINITIALIZE (EMPTY) AN EXISTING
+      *        ENROLLMENT FILE.
+               OPEN I-O ENROLLMENT-VSAM-FILE
+               IF ENR-FILE-STATUS = "35"
+                   OPEN OUTPUT ENROLLMENT-VSAM-FILE
+               END-IF
+
+               IF ENR-FILE-STATUS = "00"
+                   MOVE WS-INPUT-STUDENT-VSAM-ID TO ENR-STUDENT-ID
+                   MOVE WS-OLD-STUDENT-VSAM-COURSE TO ENR-COURSE
+                   MOVE WS-OLD-STUDENT-VSAM-TERM TO ENR-TERM
+                   READ ENROLLMENT-VSAM-FILE
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           SET ENR-DROPPED TO TRUE
+                           REWRITE ENROLLMENT-VSAM-RECORD
+                               INVALID KEY
+                                   DISPLAY
+                                    "ERROR DROPPING OLD ENROLLMENT ROW"
+                   END-READ
+
+                   MOVE WS-INPUT-STUDENT-VSAM-ID TO ENR-STUDENT-ID
+                   MOVE WS-INPUT-STUDENT-VSAM-COURSE TO ENR-COURSE
+                   MOVE WS-INPUT-STUDENT-VSAM-TERM TO ENR-TERM
+                   MOVE WS-INPUT-UPDATEDATE TO ENR-ENROLLDATE
+                   SET ENR-ACTIVE TO TRUE
+                   WRITE ENROLLMENT-VSAM-RECORD
+                       INVALID KEY
+                           DISPLAY
+                               "ERROR ADDING NEW ENROLLMENT ROW"
+                   END-WRITE
+
+                   CLOSE ENROLLMENT-VSAM-FILE
+               ELSE
+                   DISPLAY
+                       "WARNING: ENROLLMENT FILE UNAVAILABLE (STATUS = "
+                       ENR-FILE-STATUS "), ENROLLMENT NOT UPDATED"
+               END-IF
+           END-IF.
+
+       1350-END.
+
+       1320-INVITE-COURSE.
+
+           DISPLAY "ENTER COURSE CODE (MUST EXIST IN COURSE MASTER) >> ".
+           ACCEPT WS-INPUT-STUDENT-VSAM-COURSE.
+
+           PERFORM 1325-VALIDATE-COURSE.
+
+           IF NOT COURSE-IS-VALID
+               DISPLAY "INVALID COURSE CODE - NOT ON THE COURSE MASTER."
+           END-IF.
+
+       1320-END.
+
+       1325-VALIDATE-COURSE.
+
+           MOVE 'N' TO WS-COURSE-VALID.
+           MOVE 'N' TO WS-MASTER-EOF.
+
+           OPEN INPUT COURSE-MASTER-FILE.
+           IF CRS-FILE-STATUS = "00"
+               PERFORM 1326-SCAN-COURSE-MASTER
+                   UNTIL COURSE-IS-VALID OR MASTER-EOF
+               CLOSE COURSE-MASTER-FILE
+           ELSE
+               DISPLAY "WARNING: COURSE MASTER UNAVAILABLE ("
+                   CRS-FILE-STATUS "), COURSE NOT VALIDATED"
+               MOVE 'Y' TO WS-COURSE-VALID
+           END-IF.
+
+       1325-END.
+
+       1326-SCAN-COURSE-MASTER.
+
+           READ COURSE-MASTER-FILE
+               AT END
+                   SET MASTER-EOF TO TRUE
+               NOT AT END
+                   IF CRS-CODE = WS-INPUT-STUDENT-VSAM-COURSE
+                       SET COURSE-IS-VALID TO TRUE
+                   END-IF
+           END-READ.
+
+       1326-END.
+
+      *    BUILD A SOUNDEX-STYLE PHONETIC CODE FROM THE STUDENT NAME
+      *    (1 LETTER + 3 DIGITS) SO FRONT-DESK LOOKUPS BY EAR CAN
+      *    MATCH AGAINST STUDENT-VSAM-SOUNDEX'S ALTERNATE KEY EVEN
+      *    WHEN THE CALLER MISSPELLS THE NAME.
+       1600-COMPUTE-SOUNDEX.
+
+           MOVE SPACES TO WS-SOUNDEX-CODE.
+           MOVE SPACES TO WS-SOUNDEX-DIGITS.
+           MOVE 0 TO WS-SOUNDEX-DIGIT-COUNT.
+           MOVE SPACE TO WS-SOUNDEX-LAST-DIGIT.
+
+           IF WS-INPUT-STUDENT-VSAM-NAME NOT = SPACES
+               MOVE WS-INPUT-STUDENT-VSAM-NAME(1:1)
+                   TO WS-SOUNDEX-FIRST-LETTER
+               MOVE WS-INPUT-STUDENT-VSAM-NAME(1:1) TO WS-SOUNDEX-CHAR
+               PERFORM 1610-MAP-CHAR-TO-DIGIT
+               MOVE WS-SOUNDEX-DIGIT TO WS-SOUNDEX-LAST-DIGIT
+
+               MOVE 2 TO WS-SOUNDEX-IDX
+               PERFORM 1620-SCAN-NAME-CHAR
+                   UNTIL WS-SOUNDEX-IDX > 27
+                      OR WS-SOUNDEX-DIGIT-COUNT = 3
+
+               STRING WS-SOUNDEX-FIRST-LETTER DELIMITED BY SIZE
+                      WS-SOUNDEX-DIGITS       DELIMITED BY SIZE
+                   INTO WS-SOUNDEX-CODE
+
+               INSPECT WS-SOUNDEX-CODE REPLACING ALL SPACE BY '0'
+           END-IF.
+
+       1600-END.
+
+       1610-MAP-CHAR-TO-DIGIT.
+
+           EVALUATE WS-SOUNDEX-CHAR
+               WHEN 'B' WHEN 'F' WHEN 'P' WHEN 'V'
+                   MOVE '1' TO WS-SOUNDEX-DIGIT
+               WHEN 'C' WHEN 'G' WHEN 'J' WHEN 'K' WHEN 'Q' WHEN 'S'
+                       WHEN 'X' WHEN 'Z'
+                   MOVE '2' TO WS-SOUNDEX-DIGIT
+               WHEN 'D' WHEN 'T'
+                   MOVE '3' TO WS-SOUNDEX-DIGIT
+               WHEN 'L'
+                   MOVE '4' TO WS-SOUNDEX-DIGIT
+               WHEN 'M' WHEN 'N'
+                   MOVE '5' TO WS-SOUNDEX-DIGIT
+               WHEN 'R'
+                   MOVE '6' TO WS-SOUNDEX-DIGIT
+               WHEN OTHER
+                   MOVE SPACE TO WS-SOUNDEX-DIGIT
+           END-EVALUATE.
+
+       1610-END.
+
+       1620-SCAN-NAME-CHAR.
+
+           MOVE WS-INPUT-STUDENT-VSAM-NAME(WS-SOUNDEX-IDX:1)
+               TO WS-SOUNDEX-CHAR.
+           PERFORM 1610-MAP-CHAR-TO-DIGIT.
+
+           IF WS-SOUNDEX-DIGIT NOT = SPACE
+                   AND WS-SOUNDEX-DIGIT NOT = WS-SOUNDEX-LAST-DIGIT
+               ADD 1 TO WS-SOUNDEX-DIGIT-COUNT
+               MOVE WS-SOUNDEX-DIGIT
+                   TO WS-SOUNDEX-DIGITS(WS-SOUNDEX-DIGIT-COUNT:1)
+           END-IF.
+
+           IF WS-SOUNDEX-CHAR NOT = SPACE
+               MOVE WS-SOUNDEX-DIGIT TO WS-SOUNDEX-LAST-DIGIT
+           ELSE
+               MOVE SPACE TO WS-SOUNDEX-LAST-DIGIT
+           END-IF.
+
+           ADD 1 TO WS-SOUNDEX-IDX.
+
+       1620-END.
 
        1400-STOP-PROGRAM.
 
            CLOSE STUDENT-VSAM-FILE.
-           STOP RUN.
+           PERFORM 0950-RELEASE-LOCK.
+           GOBACK.
 
        END PROGRAM PRGU0003.
