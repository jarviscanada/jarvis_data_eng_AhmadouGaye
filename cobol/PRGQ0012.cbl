@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Capacity-planning report - scans STUDENT.VSAM for the
+      *          highest STUDENT-VSAM-ID in use and the gaps below it,
+      *          and projects how many inserts remain before the
+      *          4-digit ID space (max 9999) is exhausted.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0012.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUSEL.
+
+           SELECT STUDENT-ID-CONTROL-FILE ASSIGN TO '../STUDENT.NEXTID'
+               FILE STATUS IS ID-CONTROL-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+
+       COPY STUFD.
+
+       FD STUDENT-ID-CONTROL-FILE.
+       01  STUDENT-ID-CONTROL-RECORD.
+           05 SIC-LAST-ISSUED-ID            PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS               PIC XX.
+       01  ID-CONTROL-FILE-STATUS    PIC XX.
+
+       COPY STUWRK.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY           PIC X(2).
+           05  WS-RECORD-COUNT          PIC 9(4) VALUE 0.
+           05  WS-HIGHEST-ID            PIC 9(4) VALUE 0.
+           05  WS-LAST-ISSUED-ID        PIC 9(4) VALUE 0.
+           05  WS-GAP-COUNT             PIC 9(4) VALUE 0.
+           05  WS-MAX-STUDENT-ID        PIC 9(4) VALUE 9999.
+           05  WS-REMAINING-CAPACITY    PIC 9(4) VALUE 0.
+
+       01  ID-REPORT-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 48 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  ID-REPORT-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 TITRE11      PIC X(20) VALUE ' I D  C A P A C I T '.
+           05 TITRE12      PIC X(20) VALUE 'Y  R E P O R T      '.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
+
+       01 OUTPUTLINE.
+           05 BLANK-LINE PIC X.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM 1100-DISPLAY-HEADER.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE.
+
+           PERFORM 1200-PROCESS-RECORD UNTIL ENDOFFILE.
+
+           PERFORM 1300-READ-CONTROL-FILE.
+
+           PERFORM 1400-DISPLAY-REPORT.
+
+           PERFORM 1500-STOP-PROGRAM.
+
+       0000-END.
+
+       1100-DISPLAY-HEADER.
+
+           DISPLAY ID-REPORT-HEADER.
+           DISPLAY OUTPUTLINE.
+           DISPLAY ID-REPORT-HEADER2.
+           DISPLAY OUTPUTLINE.
+           DISPLAY ID-REPORT-HEADER.
+
+       1100-END.
+
+       1200-PROCESS-RECORD.
+
+           ADD 1 TO WS-RECORD-COUNT.
+
+           IF WS-STUDENT-VSAM-ID > WS-HIGHEST-ID
+               MOVE WS-STUDENT-VSAM-ID TO WS-HIGHEST-ID
+           END-IF.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       1200-END.
+
+      *    THE LAST-ISSUED-ID CONTROL FILE IS THE AUTHORITATIVE SOURCE
+      *    FOR THE NEXT ID TO BE ASSIGNED - PRGI0002 RESERVES AN ID IN
+      *    THIS FILE BEFORE THE MATCHING WRITE TO STUDENT.VSAM EVER
+      *    HAPPENS, SO IT MAY RUN AHEAD OF THE HIGHEST ID ACTUALLY ON
+      *    FILE IF A RESERVED INSERT WAS LATER ABANDONED.
+       1300-READ-CONTROL-FILE.
+
+           OPEN INPUT STUDENT-ID-CONTROL-FILE.
+           IF ID-CONTROL-FILE-STATUS = "00"
+               READ STUDENT-ID-CONTROL-FILE INTO WS-LAST-ISSUED-ID
+                   AT END MOVE 0 TO WS-LAST-ISSUED-ID
+               END-READ
+               CLOSE STUDENT-ID-CONTROL-FILE
+           ELSE
+               MOVE WS-HIGHEST-ID TO WS-LAST-ISSUED-ID
+           END-IF.
+
+           IF WS-LAST-ISSUED-ID < WS-HIGHEST-ID
+               MOVE WS-HIGHEST-ID TO WS-LAST-ISSUED-ID
+           END-IF.
+
+       1300-END.
+
+       1400-DISPLAY-REPORT.
+
+           SUBTRACT WS-RECORD-COUNT FROM WS-LAST-ISSUED-ID
+               GIVING WS-GAP-COUNT.
+
+           SUBTRACT WS-LAST-ISSUED-ID FROM WS-MAX-STUDENT-ID
+               GIVING WS-REMAINING-CAPACITY.
+
+           DISPLAY "RECORDS ON FILE .......... " WS-RECORD-COUNT.
+           DISPLAY "HIGHEST ID IN USE ........ " WS-HIGHEST-ID.
+           DISPLAY "LAST ID ISSUED/RESERVED ... " WS-LAST-ISSUED-ID.
+           DISPLAY "GAPS BELOW LAST ISSUED ID . " WS-GAP-COUNT.
+           DISPLAY "REMAINING CAPACITY (/9999)  " WS-REMAINING-CAPACITY.
+
+           IF WS-REMAINING-CAPACITY < 500
+               DISPLAY "WARNING: FEWER THAN 500 STUDENT IDS REMAIN."
+           END-IF.
+
+       1400-END.
+
+       1500-STOP-PROGRAM.
+
+           CLOSE STUDENT-VSAM-FILE.
+           GOBACK.
+
+       END PROGRAM PRGQ0012.
