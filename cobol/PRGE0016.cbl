@@ -0,0 +1,137 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Print a fixed-position, label/ID-badge-compatible
+      *          extract of STUDENT-VSAM-FILE (modeled on PRGE0011's
+      *          flat-file export).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGE0016.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           COPY STUSEL.
+
+           SELECT STUDENT-LABEL-FILE ASSIGN TO '../STUDENT.LABELS'
+               FILE STATUS IS LBL-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+       COPY STUFD.
+
+       FD STUDENT-LABEL-FILE.
+       01  STUDENT-LABEL-RECORD.
+           05 LBL-STUDENT-ID                PIC 9(4).
+           05 FILLER                        PIC X VALUE SPACE.
+           05 LBL-STUDENT-NAME               PIC X(27).
+           05 FILLER                        PIC X VALUE SPACE.
+           05 LBL-STUDENT-COURSE             PIC X(15).
+           05 FILLER                        PIC X VALUE SPACE.
+           05 LBL-STUDENT-DOB                PIC X(10).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS       PIC XX.
+       01  LBL-FILE-STATUS   PIC XX.
+
+       COPY STUWRK.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(2).
+           05  WS-STUDENT-COUNT    PIC 9(4)  VALUE 0.
+           05  WS-DOB-STAGING      PIC 9(8).
+           05  WS-DOB-YEAR         PIC 9(4).
+           05  WS-DOB-MONTH        PIC 9(2).
+           05  WS-DOB-DAY          PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1000-DISPLAY-HEADER.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT STUDENT-LABEL-FILE.
+           IF LBL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.LABELS FILE (STATUS = "
+                   LBL-FILE-STATUS ")"
+               CLOSE STUDENT-VSAM-FILE
+               GOBACK
+           END-IF.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE.
+
+           PERFORM 1100-PROCESS-RECORD UNTIL ENDOFFILE.
+
+           PERFORM 1400-STOP-PROGRAM.
+
+       0000-END.
+
+       1000-DISPLAY-HEADER.
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'
+       DISPLAY '            STUDENT ID-CARD / ROSTER-LABEL EXTRACT    '
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'.
+
+       1000-END.
+
+       1100-PROCESS-RECORD.
+
+           IF ENDOFFILE
+               PERFORM 1400-STOP-PROGRAM
+           END-IF.
+
+           MOVE WS-STUDENT-VSAM-DOB TO WS-DOB-STAGING.
+           MOVE WS-DOB-STAGING(1:4) TO WS-DOB-YEAR.
+           MOVE WS-DOB-STAGING(5:2) TO WS-DOB-MONTH.
+           MOVE WS-DOB-STAGING(7:2) TO WS-DOB-DAY.
+
+           MOVE WS-STUDENT-VSAM-ID TO LBL-STUDENT-ID.
+           MOVE WS-STUDENT-VSAM-NAME TO LBL-STUDENT-NAME.
+           MOVE WS-STUDENT-VSAM-COURSE TO LBL-STUDENT-COURSE.
+           STRING WS-DOB-MONTH DELIMITED BY SIZE
+                  "/"          DELIMITED BY SIZE
+                  WS-DOB-DAY   DELIMITED BY SIZE
+                  "/"          DELIMITED BY SIZE
+                  WS-DOB-YEAR  DELIMITED BY SIZE
+               INTO LBL-STUDENT-DOB.
+
+           WRITE STUDENT-LABEL-RECORD.
+           IF LBL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR WRITING LABEL RECORD FOR ID "
+                   WS-STUDENT-VSAM-ID " (STATUS = "
+                   LBL-FILE-STATUS ")"
+           ELSE
+               ADD 1 TO WS-STUDENT-COUNT
+           END-IF.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE.
+
+       1100-END.
+
+       1400-STOP-PROGRAM.
+
+           DISPLAY "-------------------------------------------".
+           DISPLAY "LABELS PRODUCED  : " WS-STUDENT-COUNT.
+           DISPLAY "SEE ../STUDENT.LABELS FOR THE EXTRACT".
+           DISPLAY "-------------------------------------------".
+
+           CLOSE STUDENT-VSAM-FILE, STUDENT-LABEL-FILE.
+           GOBACK.
+
+       END PROGRAM PRGE0016.
