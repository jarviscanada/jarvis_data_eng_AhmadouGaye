@@ -4,77 +4,254 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-VSAM-FILE ASSIGN TO '../STUDENT.VSAM'
-            FILE STATUS IS FILE-CHECK-KEY
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS STUDENT-VSAM-ID
-               ALTERNATE KEY IS STUDENT-VSAM-INSERTDATE
-               WITH DUPLICATES.
+           COPY STUSEL.
+
+           SELECT CLASS-REPORT-FILE ASSIGN TO '../PRGQ0005.PRT'
+               FILE STATUS IS PRT-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY ENRSEL.
+
+           SELECT QUERY-PARM-FILE ASSIGN TO '../PRGQ0005.PARM'
+               FILE STATUS IS PARM-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLASS-REPORT-CSV-FILE ASSIGN TO '../PRGQ0005.CSV'
+               FILE STATUS IS CSV-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DRILLDOWN-QUERY-PARM-FILE ASSIGN TO '../PRGQ0006.PARM'
+               FILE STATUS IS DQP-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DRILLDOWN-UPDATE-PARM-FILE
+               ASSIGN TO '../PRGU0003.PARM'
+               FILE STATUS IS DUP-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *    AN OPTIONAL RE-SORT OF THE ROSTER AHEAD OF THE DETAIL LOOP.
+      *    SORT-WORK-FILE IS THE SD WORK FILE THE SORT VERB MANAGES;
+      *    SORTED-ROSTER-FILE IS THE PLAIN FLAT FILE THE SORTED
+      *    RECORDS ARE WRITTEN TO AND THEN READ BACK FROM, THE SAME
+      *    WAY EVERY OTHER AUXILIARY FILE IN THIS PROGRAM IS HANDLED.
+           SELECT SORT-WORK-FILE ASSIGN TO '../PRGQ0005.SRTWK'.
+
+           SELECT SORTED-ROSTER-FILE ASSIGN TO '../PRGQ0005.SRT'
+               FILE STATUS IS SRT-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-VSAM-FILE.
 
 
-       01  STUDENT-VSAM-RECORD.
-           88 ENDOFFILE                     VALUE HIGH-VALUE.
-           05 STUDENT-VSAM-ID               PIC 9(4).
-           05 SEPARATOR1-VSAM               PIC X.
-           05 STUDENT-VSAM-NAME             PIC X(27).
-           05 SEPARATOR2-VSAM               PIC X.
-           05 STUDENT-VSAM-DOB              PIC 9(8).
-           05 SEPARATOR3-VSAM               PIC X.
-           05 STUDENT-VSAM-COURSE           PIC X(15).
-           05 SEPARATOR4-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
-           05 SEPARATOR5-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+       COPY STUFD.
+
+       FD CLASS-REPORT-FILE.
+       01  REPORT-LINE                  PIC X(100).
+
+       FD ENROLLMENT-VSAM-FILE.
+       COPY ENRFD.
+
+       FD QUERY-PARM-FILE.
+       01  QUERY-PARM-RECORD.
+           05 PARM-TERM                 PIC X(10).
+           05 PARM-SEPARATOR1-PARM      PIC X.
+           05 PARM-INCLUDE-INACTIVE     PIC X.
+           05 PARM-SEPARATOR2-PARM      PIC X.
+           05 PARM-SORT-OPTION          PIC X.
+
+       FD CLASS-REPORT-CSV-FILE.
+       01  CSV-LINE                     PIC X(150).
+
+       FD DRILLDOWN-QUERY-PARM-FILE.
+       01  DQP-RECORD.
+           05 DQP-STUDENT-ID            PIC 9(4).
+           05 DQP-SEPARATOR1            PIC X.
+           05 DQP-TERM                  PIC X(10).
+
+       FD DRILLDOWN-UPDATE-PARM-FILE.
+       01  DUP-RECORD.
+           05 DUP-STUDENT-ID            PIC 9(4).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-RECORD.
+           05 SRT-EFFECTIVE-KEY          PIC X(27).
+           05 SRT-WORK-STUDENT-ID        PIC 9(4).
+           05 SRT-WORK-STUDENT-NAME      PIC X(27).
+           05 SRT-WORK-STUDENT-DOB       PIC 9(8).
+           05 SRT-WORK-STUDENT-COURSE    PIC X(15).
+           05 SRT-WORK-INSERTDATE        PIC 9(8).
+           05 SRT-WORK-UPDATEDATE        PIC 9(8).
+           05 SRT-WORK-STATUS            PIC X.
+           05 SRT-WORK-TERM              PIC X(10).
+
+       FD SORTED-ROSTER-FILE.
+       01  SORTED-ROSTER-RECORD.
+           05 SRT-STUDENT-ID            PIC 9(4).
+           05 SRT-SEPARATOR1            PIC X VALUE ','.
+           05 SRT-STUDENT-NAME          PIC X(27).
+           05 SRT-SEPARATOR2            PIC X VALUE ','.
+           05 SRT-STUDENT-DOB           PIC 9(8).
+           05 SRT-SEPARATOR3            PIC X VALUE ','.
+           05 SRT-STUDENT-COURSE        PIC X(15).
+           05 SRT-SEPARATOR4            PIC X VALUE ','.
+           05 SRT-STUDENT-INSERTDATE    PIC 9(8).
+           05 SRT-SEPARATOR5            PIC X VALUE ','.
+           05 SRT-STUDENT-UPDATEDATE    PIC 9(8).
+           05 SRT-SEPARATOR6            PIC X VALUE ','.
+           05 SRT-STUDENT-STATUS        PIC X.
+           05 SRT-SEPARATOR7            PIC X VALUE ','.
+           05 SRT-STUDENT-TERM          PIC X(10).
 
        WORKING-STORAGE SECTION.
 
 
 
-       01  WS-STUDENT-VSAM-RECORD.
-           05 WS-STUDENT-VSAM-ID               PIC 9(4).
-           05 WS-SEPARATOR1-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-NAME             PIC X(27).
-           05 WS-SEPARATOR2-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-DOB              PIC 9(8).
-           05 WS-SEPARATOR3-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-COURSE           PIC X(15).
-           05 WS-SEPARATOR4-VSAM               PIC X VALUE ','.
-           05 WS-VSAM-INSERTDATE               PIC 9(8) VALUE 00000000.
-           05 WS-SEPARATOR5-VSAM               PIC X VALUE ','.
-           05 WS-VSAM-UPDATEDATE               PIC 9(8) VALUE 00000000.
+       COPY STUWRK.
 
 
 
 
        01  WS-WORK-AREAS.
            05  FILE-CHECK-KEY      PIC X(2).
+           05  PRT-FILE-STATUS     PIC XX.
+           05  ENR-FILE-STATUS     PIC XX.
+           05  PARM-FILE-STATUS    PIC XX.
+           05  CSV-FILE-STATUS     PIC XX.
+           05  DQP-FILE-STATUS     PIC XX.
+           05  DUP-FILE-STATUS     PIC XX.
+           05  SRT-FILE-STATUS     PIC XX.
+           05  WS-DRILLDOWN-ID      PIC X(4)  VALUE SPACES.
+           05  WS-DRILLDOWN-ID-NUM  PIC 9(4).
+           05  WS-DRILLDOWN-ACTION  PIC X     VALUE SPACE.
            05  WS-STUDENT-COUNT    PIC 9(4) VALUE 0.
+           05  WS-LINE-COUNT       PIC 9(4) VALUE 0.
+           05  WS-PAGE-NUMBER      PIC 9(4) VALUE 0.
+           05  WS-ENR-AVAILABLE    PIC X     VALUE 'N'.
+               88  ENROLLMENT-AVAILABLE     VALUE 'Y'.
+           05  WS-ENR-DONE         PIC X     VALUE 'N'.
+               88  ENR-SCAN-DONE            VALUE 'Y'.
+           05  WS-TERM-FILTER      PIC X(10) VALUE SPACES.
+           05  WS-SHOW-ALL-STATUSES PIC X    VALUE 'N'.
+               88  SHOW-ALL-STATUSES        VALUE 'Y'.
+           05  WS-SORT-OPTION      PIC X     VALUE 'N'.
+           05  WS-SORT-MODE        PIC X     VALUE 'N'.
+               88  SORT-MODE-ACTIVE         VALUE 'Y'.
+           05  WS-ROSTER-EOF       PIC X     VALUE 'N'.
+               88  ROSTER-EOF               VALUE 'Y'.
+           05  WS-SORT-RETURN-EOF  PIC X     VALUE 'N'.
+               88  SORT-RETURN-EOF          VALUE 'Y'.
+           05  WS-SORT-RELEASE-EOF PIC X     VALUE 'N'.
+               88  SORT-RELEASE-EOF         VALUE 'Y'.
+           05  WS-BATCH-MODE       PIC X     VALUE 'N'.
+               88  BATCH-MODE-ACTIVE        VALUE 'Y'.
+
+       01  WS-PRINT-LINE             PIC X(100).
+
+       01  WS-CSV-LINE               PIC X(150).
+       01  WS-CSV-QUOTE              PIC X VALUE '"'.
+
+       01  WS-REPORT-TITLE.
+           05 FILLER                PIC X(23) VALUE
+               '                 CLASS '.
+           05 FILLER                PIC X(14) VALUE
+               'REPORT - PAGE '.
+           05 TITLE-PAGE-NUMBER      PIC ZZZ9.
+
+       77  WS-LINES-PER-PAGE         PIC 9(2) VALUE 20.
+
+       01  WS-COURSE-SUMMARY-AREAS.
+           05  WS-COURSE-FIRST-RECORD    PIC X     VALUE 'Y'.
+               88  FIRST-COURSE-RECORD         VALUE 'Y'.
+               88  NOT-FIRST-COURSE-RECORD     VALUE 'N'.
+           05  WS-CURRENT-COURSE         PIC X(15).
+           05  WS-COURSE-COUNT           PIC 9(4)  VALUE 0.
+           05  WS-COURSE-MIN-DOB         PIC 9(8)  VALUE 0.
+           05  WS-COURSE-MAX-DOB         PIC 9(8)  VALUE 0.
 
        PROCEDURE DIVISION.
 
        0000-MAIN-PROCEDURE.
 
-
-           PERFORM 1000-DISPLAY-HEADER.
-
            OPEN INPUT STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT CLASS-REPORT-FILE.
+           IF PRT-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PRGQ0005.PRT (STATUS = "
+                   PRT-FILE-STATUS ")"
+               MOVE 4 TO RETURN-CODE
+               CLOSE STUDENT-VSAM-FILE
+               GOBACK
+           END-IF.
 
+           OPEN INPUT ENROLLMENT-VSAM-FILE.
+           IF ENR-FILE-STATUS = "00"
+               SET ENROLLMENT-AVAILABLE TO TRUE
+           ELSE
+               DISPLAY "WARNING: ENROLLMENT FILE UNAVAILABLE (STATUS = "
+                   ENR-FILE-STATUS "), ENROLLMENTS NOT LISTED"
+           END-IF.
 
+      *    AN OPTIONAL PARAMETER FILE SCOPES THE REPORT TO ONE TERM
+      *    AND/OR INCLUDES GRADUATED/WITHDRAWN STUDENTS; WITH NO
+      *    PARAMETER FILE PRESENT THE REPORT COVERS EVERY TERM AND
+      *    ACTIVE/ON-LEAVE STUDENTS ONLY, SO THE UNATTENDED NIGHTLY
+      *    BATCH DRIVER IS UNAFFECTED.
+      *    A PARAMETER FILE BEING PRESENT AT ALL MEANS THIS RUN WAS
+      *    LAUNCHED BY THE UNATTENDED NIGHTLY BATCH DRIVER, SO ANY
+      *    PROMPT THAT WOULD READ FROM THE CONSOLE MUST BE SUPPRESSED.
+           OPEN INPUT QUERY-PARM-FILE.
+           IF PARM-FILE-STATUS = "00"
+               SET BATCH-MODE-ACTIVE TO TRUE
+               READ QUERY-PARM-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PARM-TERM TO WS-TERM-FILTER
+                       MOVE PARM-INCLUDE-INACTIVE
+                           TO WS-SHOW-ALL-STATUSES
+                       MOVE PARM-SORT-OPTION TO WS-SORT-OPTION
+               END-READ
+               CLOSE QUERY-PARM-FILE
+           END-IF.
 
+      *    SPREADSHEET-IMPORTABLE COPY OF THE SAME ROSTER, ALONGSIDE
+      *    THE CONSOLE/PRT OUTPUT; DEGRADES GRACEFULLY IF IT CAN'T BE
+      *    OPENED SINCE IT IS A CONVENIENCE EXPORT, NOT THE REPORT.
+           OPEN OUTPUT CLASS-REPORT-CSV-FILE.
+           IF CSV-FILE-STATUS = "00"
+               MOVE 'ID,STUDENT NAME,BIRTHDAY,COURSE,INSERT DATE,'
+                   & 'UPDATE DATE' TO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
 
-           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
-               AT END SET ENDOFFILE TO TRUE.
+      *    A SORT OPTION ON THE PARM FILE (M=NAME, B=BIRTHDAY, C=COURSE,
+      *    I=INSERT DATE) RE-ORDERS THE DETAIL ROSTER AHEAD OF THE
+      *    REPORT LOOP; WITH NO PARM FILE OR AN UNRECOGNIZED OPTION THE
+      *    REPORT STAYS IN STUDENT-VSAM-ID (PRIMARY KEY) ORDER, SO THE
+      *    UNATTENDED NIGHTLY BATCH DRIVER IS UNAFFECTED.
+           IF WS-SORT-OPTION = 'M' OR WS-SORT-OPTION = 'B'
+                   OR WS-SORT-OPTION = 'C' OR WS-SORT-OPTION = 'I'
+               PERFORM 1105-BUILD-SORTED-ROSTER
+           END-IF.
 
-           PERFORM 1100-PROCESS-RECORD UNTIL ENDOFFILE.
+           PERFORM 1000-DISPLAY-HEADER.
 
+           PERFORM 1107-READ-NEXT-ROSTER-RECORD.
 
+           PERFORM 1100-PROCESS-RECORD UNTIL ROSTER-EOF.
 
+           PERFORM 1300-COURSE-SUMMARY.
 
+           IF NOT BATCH-MODE-ACTIVE
+               PERFORM 1180-DRILLDOWN-PROMPT
+           END-IF.
 
            PERFORM 1400-STOP-PROGRAM.
 
@@ -82,54 +259,460 @@
 
 
        1000-DISPLAY-HEADER.
-       DISPLAY '------------------------------------------------------'
-               '-------------------------------------'
-       DISPLAY '                         CLASS REPORT                  '
-       DISPLAY '------------------------------------------------------'
-               '-------------------------------------'
-       DISPLAY 'ID   | STUDENT NAME                |'
-                   ' BIRTHDAY | COURSE          |'
-               ' INSERT DATE | UPDATE DATE '
-       DISPLAY '------------------------------------------------------'
-               '-------------------------------------'.
+
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE WS-PAGE-NUMBER TO TITLE-PAGE-NUMBER.
+
+           MOVE '---------------------------------------------------'
+               & '---------------------------------' TO WS-PRINT-LINE
+           PERFORM 1060-PRINT-LINE.
+           MOVE WS-REPORT-TITLE TO WS-PRINT-LINE.
+           PERFORM 1060-PRINT-LINE.
+           MOVE '---------------------------------------------------'
+               & '---------------------------------' TO WS-PRINT-LINE
+           PERFORM 1060-PRINT-LINE.
+           MOVE 'ID   | STUDENT NAME                | BIRTHDAY |'
+               & ' COURSE          | INSERT DATE | UPDATE DATE '
+               TO WS-PRINT-LINE
+           PERFORM 1060-PRINT-LINE.
+           MOVE '---------------------------------------------------'
+               & '---------------------------------' TO WS-PRINT-LINE
+           PERFORM 1060-PRINT-LINE.
 
        1000-END.
 
+       1060-PRINT-LINE.
+
+           DISPLAY WS-PRINT-LINE.
+           WRITE REPORT-LINE FROM WS-PRINT-LINE.
+
+       1060-END.
+
+       1070-WRITE-CSV-ROW.
+
+      *    QUOTE THE NAME FIELD SINCE IT MAY CONTAIN COMMAS; THE
+      *    OTHER FIELDS ARE ALL NUMERIC/FIXED-FORMAT SO THEY NEED NO
+      *    QUOTING.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING WS-STUDENT-VSAM-ID     DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-CSV-QUOTE           DELIMITED BY SIZE
+                  WS-STUDENT-VSAM-NAME   DELIMITED BY SIZE
+                  WS-CSV-QUOTE           DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-STUDENT-VSAM-DOB    DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-STUDENT-VSAM-COURSE DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-VSAM-INSERTDATE     DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-VSAM-UPDATEDATE     DELIMITED BY SIZE
+               INTO WS-CSV-LINE.
+
+           MOVE WS-CSV-LINE TO CSV-LINE.
+           WRITE CSV-LINE.
+
+       1070-END.
+
        1100-PROCESS-RECORD.
 
-           IF ENDOFFILE
+           IF ROSTER-EOF
                PERFORM 1400-STOP-PROGRAM
            END-IF.
 
+           IF (WS-TERM-FILTER = SPACES
+                   OR WS-STUDENT-VSAM-TERM = WS-TERM-FILTER)
+               AND (SHOW-ALL-STATUSES
+                   OR WS-STUDENT-VSAM-STATUS = 'A'
+                   OR WS-STUDENT-VSAM-STATUS = 'L')
+
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   IF NOT BATCH-MODE-ACTIVE
+                       PERFORM 1180-DRILLDOWN-PROMPT
+                   END-IF
+                   PERFORM 1000-DISPLAY-HEADER
+               END-IF
+
+               MOVE SPACES TO WS-PRINT-LINE
+               STRING WS-STUDENT-VSAM-ID   DELIMITED BY SIZE
+                      " | "                DELIMITED BY SIZE
+                      WS-STUDENT-VSAM-NAME DELIMITED BY SIZE
+                      " | "                DELIMITED BY SIZE
+                      WS-STUDENT-VSAM-DOB  DELIMITED BY SIZE
+                      " | "                DELIMITED BY SIZE
+                      WS-STUDENT-VSAM-COURSE DELIMITED BY SIZE
+                      " | "                DELIMITED BY SIZE
+                      WS-VSAM-INSERTDATE   DELIMITED BY SIZE
+                      "    | "             DELIMITED BY SIZE
+                      WS-VSAM-UPDATEDATE   DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+
+               PERFORM 1060-PRINT-LINE
+
+               IF CSV-FILE-STATUS = "00"
+                   PERFORM 1070-WRITE-CSV-ROW
+               END-IF
+
+               IF ENROLLMENT-AVAILABLE
+                   PERFORM 1150-PRINT-ENROLLMENTS
+               END-IF
+
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-STUDENT-COUNT
+           END-IF.
+
+           PERFORM 1107-READ-NEXT-ROSTER-RECORD.
+
+       1100-END.
+
+      *    PULLS THE NEXT DETAIL RECORD FROM WHICHEVER SOURCE THE
+      *    REQUESTED SORT OPTION IS USING - THE SORTED ROSTER EXTRACT
+      *    WHEN ONE WAS BUILT, OR STUDENT-VSAM-FILE DIRECTLY IN ITS
+      *    NORMAL PRIMARY-KEY ORDER OTHERWISE.
+       1107-READ-NEXT-ROSTER-RECORD.
+
+           IF SORT-MODE-ACTIVE
+               READ SORTED-ROSTER-FILE
+                   AT END
+                       SET ROSTER-EOF TO TRUE
+                   NOT AT END
+                       MOVE SRT-STUDENT-ID TO WS-STUDENT-VSAM-ID
+                       MOVE SRT-STUDENT-NAME TO WS-STUDENT-VSAM-NAME
+                       MOVE SRT-STUDENT-DOB TO WS-STUDENT-VSAM-DOB
+                       MOVE SRT-STUDENT-COURSE TO WS-STUDENT-VSAM-COURSE
+                       MOVE SRT-STUDENT-INSERTDATE TO WS-VSAM-INSERTDATE
+                       MOVE SRT-STUDENT-UPDATEDATE TO WS-VSAM-UPDATEDATE
+                       MOVE SRT-STUDENT-STATUS TO WS-STUDENT-VSAM-STATUS
+                       MOVE SRT-STUDENT-TERM TO WS-STUDENT-VSAM-TERM
+               END-READ
+           ELSE
+               READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+                   AT END SET ROSTER-EOF TO TRUE
+               END-READ
+           END-IF.
+
+       1107-END.
+
+      *    BUILDS THE SORTED ROSTER EXTRACT USED BY THE DETAIL LOOP
+      *    ABOVE WHEN A SORT OPTION WAS REQUESTED. THE SAME TERM/
+      *    STATUS FILTER THE UNSORTED PATH APPLIES IS APPLIED HERE SO
+      *    BOTH PATHS REPORT THE SAME SET OF STUDENTS, JUST IN A
+      *    DIFFERENT ORDER.
+       1105-BUILD-SORTED-ROSTER.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-EFFECTIVE-KEY
+               INPUT PROCEDURE IS 1106-SORT-RELEASE-RECORDS
+               OUTPUT PROCEDURE IS 1130-SORT-WRITE-RECORDS.
+
+           OPEN INPUT SORTED-ROSTER-FILE.
+           IF SRT-FILE-STATUS = "00"
+               SET SORT-MODE-ACTIVE TO TRUE
+           ELSE
+               DISPLAY "WARNING: SORTED ROSTER UNAVAILABLE (STATUS = "
+                   SRT-FILE-STATUS "), REPORTING IN ID ORDER"
+           END-IF.
+
+       1105-END.
 
+      *    SORT-RELEASE-EOF TRACKS END-OF-FILE FOR THIS RELEASE LOOP
+      *    ONLY -- IT MUST NOT SHARE THE FD-GROUP ENDOFFILE CONDITION
+      *    ON STUDENT-VSAM-RECORD, OR 1300-COURSE-SUMMARY'S LATER
+      *    START/READ NEXT AGAINST STUDENT-VSAM-FILE WOULD FIND
+      *    ENDOFFILE ALREADY TRUE AND SKIP ITS ENTIRE SCAN.
+       1106-SORT-RELEASE-RECORDS.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               AT END SET SORT-RELEASE-EOF TO TRUE
+           END-READ.
 
+           PERFORM 1120-RELEASE-ONE-RECORD UNTIL SORT-RELEASE-EOF.
 
+       1106-END.
 
+       1120-RELEASE-ONE-RECORD.
 
+           IF (WS-TERM-FILTER = SPACES
+                   OR WS-STUDENT-VSAM-TERM = WS-TERM-FILTER)
+               AND (SHOW-ALL-STATUSES
+                   OR WS-STUDENT-VSAM-STATUS = 'A'
+                   OR WS-STUDENT-VSAM-STATUS = 'L')
 
-           DISPLAY WS-STUDENT-VSAM-ID
-           " | "WS-STUDENT-VSAM-NAME
-           " | "WS-STUDENT-VSAM-DOB
-           " | "WS-STUDENT-VSAM-COURSE
-           " | "WS-VSAM-INSERTDATE
-           "    | "WS-VSAM-UPDATEDATE.
+               PERFORM 1121-SET-SORT-KEY
 
-           ADD 1 TO WS-STUDENT-COUNT.
+               MOVE WS-STUDENT-VSAM-ID TO SRT-WORK-STUDENT-ID
+               MOVE WS-STUDENT-VSAM-NAME TO SRT-WORK-STUDENT-NAME
+               MOVE WS-STUDENT-VSAM-DOB TO SRT-WORK-STUDENT-DOB
+               MOVE WS-STUDENT-VSAM-COURSE TO SRT-WORK-STUDENT-COURSE
+               MOVE WS-VSAM-INSERTDATE TO SRT-WORK-INSERTDATE
+               MOVE WS-VSAM-UPDATEDATE TO SRT-WORK-UPDATEDATE
+               MOVE WS-STUDENT-VSAM-STATUS TO SRT-WORK-STATUS
+               MOVE WS-STUDENT-VSAM-TERM TO SRT-WORK-TERM
+
+               RELEASE SORT-WORK-RECORD
+           END-IF.
 
            READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
-               AT END SET ENDOFFILE TO TRUE.
+               AT END SET SORT-RELEASE-EOF TO TRUE
+           END-READ.
 
+       1120-END.
 
+       1121-SET-SORT-KEY.
 
+           MOVE SPACES TO SRT-EFFECTIVE-KEY.
 
+           EVALUATE WS-SORT-OPTION
+               WHEN 'M' MOVE WS-STUDENT-VSAM-NAME TO SRT-EFFECTIVE-KEY
+               WHEN 'B' MOVE WS-STUDENT-VSAM-DOB TO SRT-EFFECTIVE-KEY
+               WHEN 'C' MOVE WS-STUDENT-VSAM-COURSE TO SRT-EFFECTIVE-KEY
+               WHEN 'I' MOVE WS-VSAM-INSERTDATE TO SRT-EFFECTIVE-KEY
+               WHEN OTHER MOVE WS-STUDENT-VSAM-NAME TO SRT-EFFECTIVE-KEY
+           END-EVALUATE.
 
+       1121-END.
 
-       1100-END.
+       1130-SORT-WRITE-RECORDS.
+
+           OPEN OUTPUT SORTED-ROSTER-FILE.
+
+           RETURN SORT-WORK-FILE
+               AT END SET SORT-RETURN-EOF TO TRUE
+           END-RETURN.
+
+           PERFORM 1131-WRITE-ONE-SORTED-RECORD UNTIL SORT-RETURN-EOF.
+
+           CLOSE SORTED-ROSTER-FILE.
+
+       1130-END.
+
+       1131-WRITE-ONE-SORTED-RECORD.
 
+           MOVE SRT-WORK-STUDENT-ID TO SRT-STUDENT-ID.
+           MOVE SRT-WORK-STUDENT-NAME TO SRT-STUDENT-NAME.
+           MOVE SRT-WORK-STUDENT-DOB TO SRT-STUDENT-DOB.
+           MOVE SRT-WORK-STUDENT-COURSE TO SRT-STUDENT-COURSE.
+           MOVE SRT-WORK-INSERTDATE TO SRT-STUDENT-INSERTDATE.
+           MOVE SRT-WORK-UPDATEDATE TO SRT-STUDENT-UPDATEDATE.
+           MOVE SRT-WORK-STATUS TO SRT-STUDENT-STATUS.
+           MOVE SRT-WORK-TERM TO SRT-STUDENT-TERM.
 
+           WRITE SORTED-ROSTER-RECORD.
 
+           RETURN SORT-WORK-FILE
+               AT END SET SORT-RETURN-EOF TO TRUE
+           END-RETURN.
 
+       1131-END.
 
+       1150-PRINT-ENROLLMENTS.
+
+      *    LIST EVERY COURSE THIS STUDENT IS CURRENTLY ENROLLED IN,
+      *    NOT JUST THE SINGLE STUDENT-VSAM-COURSE FIELD, VIA THE
+      *    ENR-STUDENT-ID ALTERNATE KEY.
+           MOVE 'N' TO WS-ENR-DONE.
+           MOVE WS-STUDENT-VSAM-ID TO ENR-STUDENT-ID.
+
+           READ ENROLLMENT-VSAM-FILE
+               KEY IS ENR-STUDENT-ID
+               INVALID KEY
+                   SET ENR-SCAN-DONE TO TRUE
+               NOT INVALID KEY
+                   PERFORM 1160-SCAN-ENROLLMENT UNTIL ENR-SCAN-DONE
+           END-READ.
+
+       1150-END.
+
+       1160-SCAN-ENROLLMENT.
+
+           IF ENR-STUDENT-ID = WS-STUDENT-VSAM-ID
+               IF ENR-ACTIVE
+                   MOVE SPACES TO WS-PRINT-LINE
+                   STRING "      ENROLLED IN: " DELIMITED BY SIZE
+                          ENR-COURSE            DELIMITED BY SIZE
+                          " (TERM "             DELIMITED BY SIZE
+                          ENR-TERM              DELIMITED BY SIZE
+                          ")"                   DELIMITED BY SIZE
+                       INTO WS-PRINT-LINE
+                   PERFORM 1060-PRINT-LINE
+               END-IF
+
+               READ ENROLLMENT-VSAM-FILE NEXT RECORD
+                   AT END SET ENR-SCAN-DONE TO TRUE
+                   NOT AT END
+                       IF ENR-STUDENT-ID NOT = WS-STUDENT-VSAM-ID
+                           SET ENR-SCAN-DONE TO TRUE
+                       END-IF
+               END-READ
+           ELSE
+               SET ENR-SCAN-DONE TO TRUE
+           END-IF.
+
+       1160-END.
+
+      *    OFFER A DRILL-DOWN AFTER EACH SCREEN OF OUTPUT: AN ID TYPED
+      *    HERE CHAINS STRAIGHT INTO PRGQ0006 (VIEW) OR PRGU0003
+      *    (UPDATE) FOR THAT STUDENT, VIA THE SAME OPTIONAL-PARM-FILE
+      *    IDIOM THOSE PROGRAMS ALREADY USE FOR UNATTENDED RUNS.
+       1180-DRILLDOWN-PROMPT.
+
+           DISPLAY "ENTER AN ID TO VIEW/UPDATE, OR BLANK TO CONTINUE ".
+           ACCEPT WS-DRILLDOWN-ID.
+
+           IF WS-DRILLDOWN-ID NOT = SPACES
+               PERFORM 1190-LAUNCH-DRILLDOWN
+           END-IF.
+
+       1180-END.
+
+       1190-LAUNCH-DRILLDOWN.
+
+           MOVE WS-DRILLDOWN-ID TO WS-DRILLDOWN-ID-NUM.
+
+           DISPLAY "ENTER Q TO QUERY, OR U TO UPDATE >>".
+           ACCEPT WS-DRILLDOWN-ACTION.
+
+           IF WS-DRILLDOWN-ACTION = 'U' OR WS-DRILLDOWN-ACTION = 'u'
+               PERFORM 1191-WRITE-UPDATE-PARM
+               CALL 'PRGU0003'
+               PERFORM 1193-CLEAR-UPDATE-PARM
+           ELSE
+               PERFORM 1192-WRITE-QUERY-PARM
+               CALL 'PRGQ0006'
+               PERFORM 1194-CLEAR-QUERY-PARM
+           END-IF.
+
+       1190-END.
+
+       1191-WRITE-UPDATE-PARM.
+
+           OPEN OUTPUT DRILLDOWN-UPDATE-PARM-FILE.
+           MOVE WS-DRILLDOWN-ID-NUM TO DUP-STUDENT-ID.
+           WRITE DUP-RECORD.
+           CLOSE DRILLDOWN-UPDATE-PARM-FILE.
+
+       1191-END.
+
+       1192-WRITE-QUERY-PARM.
+
+           OPEN OUTPUT DRILLDOWN-QUERY-PARM-FILE.
+           MOVE WS-DRILLDOWN-ID-NUM TO DQP-STUDENT-ID.
+           MOVE SPACES TO DQP-TERM.
+           WRITE DQP-RECORD.
+           CLOSE DRILLDOWN-QUERY-PARM-FILE.
+
+       1192-END.
+
+      *    TRUNCATE THE HAND-OFF PARM FILE AFTER USE SO A STANDALONE
+      *    MENU RUN OF PRGU0003 LATER DOES NOT SILENTLY PICK UP THIS
+      *    DRILL-DOWN'S ID.
+       1193-CLEAR-UPDATE-PARM.
+
+           OPEN OUTPUT DRILLDOWN-UPDATE-PARM-FILE.
+           CLOSE DRILLDOWN-UPDATE-PARM-FILE.
+
+       1193-END.
+
+       1194-CLEAR-QUERY-PARM.
+
+           OPEN OUTPUT DRILLDOWN-QUERY-PARM-FILE.
+           CLOSE DRILLDOWN-QUERY-PARM-FILE.
+
+       1194-END.
+
+
+       1300-COURSE-SUMMARY.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           PERFORM 1060-PRINT-LINE.
+           MOVE '-------------------- ENROLLMENT BY COURSE -----------'
+               & '-------------------------------' TO WS-PRINT-LINE
+           PERFORM 1060-PRINT-LINE.
+           MOVE 'COURSE          | COUNT | MIN BIRTHDAY | MAX BIRTHDAY'
+               TO WS-PRINT-LINE
+           PERFORM 1060-PRINT-LINE.
+           MOVE '-----------------------------------------------------'
+               & '-----------------------------' TO WS-PRINT-LINE
+           PERFORM 1060-PRINT-LINE.
+
+           MOVE LOW-VALUES TO STUDENT-VSAM-COURSE.
+           START STUDENT-VSAM-FILE KEY IS NOT LESS THAN
+                   STUDENT-VSAM-COURSE
+               INVALID KEY SET ENDOFFILE TO TRUE
+           END-START.
+
+           IF NOT ENDOFFILE
+               READ STUDENT-VSAM-FILE NEXT RECORD
+                   INTO WS-STUDENT-VSAM-RECORD
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+           END-IF.
+
+           PERFORM 1310-ACCUMULATE-COURSE UNTIL ENDOFFILE.
+
+           IF NOT FIRST-COURSE-RECORD
+               PERFORM 1320-DISPLAY-COURSE-SUBTOTAL
+           END-IF.
+
+       1300-END.
+
+       1310-ACCUMULATE-COURSE.
+
+           IF (WS-TERM-FILTER = SPACES
+                   OR WS-STUDENT-VSAM-TERM = WS-TERM-FILTER)
+               AND (SHOW-ALL-STATUSES
+                   OR WS-STUDENT-VSAM-STATUS = 'A'
+                   OR WS-STUDENT-VSAM-STATUS = 'L')
+
+               IF FIRST-COURSE-RECORD
+                   MOVE WS-STUDENT-VSAM-COURSE TO WS-CURRENT-COURSE
+                   MOVE WS-STUDENT-VSAM-DOB TO WS-COURSE-MIN-DOB
+                   MOVE WS-STUDENT-VSAM-DOB TO WS-COURSE-MAX-DOB
+                   SET NOT-FIRST-COURSE-RECORD TO TRUE
+               ELSE
+                   IF WS-STUDENT-VSAM-COURSE NOT = WS-CURRENT-COURSE
+                       PERFORM 1320-DISPLAY-COURSE-SUBTOTAL
+                       MOVE WS-STUDENT-VSAM-COURSE TO WS-CURRENT-COURSE
+                       MOVE 0 TO WS-COURSE-COUNT
+                       MOVE WS-STUDENT-VSAM-DOB TO WS-COURSE-MIN-DOB
+                       MOVE WS-STUDENT-VSAM-DOB TO WS-COURSE-MAX-DOB
+                   END-IF
+               END-IF
+
+               IF WS-STUDENT-VSAM-DOB < WS-COURSE-MIN-DOB
+                   MOVE WS-STUDENT-VSAM-DOB TO WS-COURSE-MIN-DOB
+               END-IF
+
+               IF WS-STUDENT-VSAM-DOB > WS-COURSE-MAX-DOB
+                   MOVE WS-STUDENT-VSAM-DOB TO WS-COURSE-MAX-DOB
+               END-IF
+
+               ADD 1 TO WS-COURSE-COUNT
+           END-IF.
+
+           READ STUDENT-VSAM-FILE NEXT RECORD
+               INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       1310-END.
+
+       1320-DISPLAY-COURSE-SUBTOTAL.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING WS-CURRENT-COURSE     DELIMITED BY SIZE
+                  " | "                 DELIMITED BY SIZE
+                  WS-COURSE-COUNT       DELIMITED BY SIZE
+                  "  | "                DELIMITED BY SIZE
+                  WS-COURSE-MIN-DOB     DELIMITED BY SIZE
+                  "     | "             DELIMITED BY SIZE
+                  WS-COURSE-MAX-DOB     DELIMITED BY SIZE
+               INTO WS-PRINT-LINE.
+
+           PERFORM 1060-PRINT-LINE.
+
+       1320-END.
 
        1200-DISPLAY-FOOTER.
        DISPLAY '------------------------------------------------------'
@@ -139,6 +722,15 @@
 
        1400-STOP-PROGRAM.
            PERFORM 1200-DISPLAY-FOOTER.
-           CLOSE STUDENT-VSAM-FILE.
-           STOP RUN.
+           IF ENROLLMENT-AVAILABLE
+               CLOSE ENROLLMENT-VSAM-FILE
+           END-IF.
+           IF CSV-FILE-STATUS = "00"
+               CLOSE CLASS-REPORT-CSV-FILE
+           END-IF.
+           IF SORT-MODE-ACTIVE
+               CLOSE SORTED-ROSTER-FILE
+           END-IF.
+           CLOSE STUDENT-VSAM-FILE, CLASS-REPORT-FILE.
+           GOBACK.
        END PROGRAM PRGQ0005.
