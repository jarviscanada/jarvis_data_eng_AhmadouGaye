@@ -0,0 +1,221 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch-mode update of STUDENT-VSAM-FILE driven by a
+      *          transaction file (same record shape as
+      *          STUDENTSEQUENTIAL.txt) instead of PRGU0003's one-at-
+      *          a-time interactive ACCEPT, for correcting many
+      *          students in a single run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGB0017.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUSEL.
+
+           COPY LOCKSEL.
+
+           SELECT BATCH-TXN-FILE ASSIGN TO '../STUDENT.UPDATES'
+               FILE STATUS IS FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+       COPY STUFD.
+
+       FD STUDENT-LOCK-FILE.
+       COPY LOCKFD.
+
+       FD BATCH-TXN-FILE.
+       01  BATCH-TXN-RECORD.
+           88 TXN-ENDOFFILE            VALUE HIGH-VALUE.
+           05 TXN-STUDENT-ID           PIC 9(4).
+           05 TXN-SEPARATOR1           PIC X.
+           05 TXN-STUDENT-NAME         PIC X(27).
+           05 TXN-SEPARATOR2           PIC X.
+           05 TXN-STUDENT-DOB          PIC 9(8).
+           05 TXN-SEPARATOR3           PIC X.
+           05 TXN-STUDENT-COURSE       PIC X(15).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS       PIC XX.
+       01  LOCK-FILE-STATUS  PIC XX.
+
+       01  WS-LOCK-AREAS.
+           05  WS-LOCK-ACQUIRED      PIC X     VALUE 'N'.
+               88  LOCK-WAS-ACQUIRED        VALUE 'Y'.
+           05  WS-LOCK-RETRY-COUNT   PIC 9(2)  VALUE 0.
+
+       COPY STUWRK.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY         PIC X(2).
+           05  WS-UPDATED-COUNT       PIC 9(4)  VALUE 0.
+           05  WS-FAILED-COUNT        PIC 9(4)  VALUE 0.
+
+       01 CURRENT-DATE.
+           05 CURRENT-YEAR   PIC 9(4).
+           05 CURRENT-MONTH  PIC 9(2).
+           05 CURRENT-DAY    PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1000-DISPLAY-HEADER.
+
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+
+           PERFORM 0900-ACQUIRE-LOCK
+               UNTIL LOCK-WAS-ACQUIRED OR WS-LOCK-RETRY-COUNT > 5.
+
+           IF NOT LOCK-WAS-ACQUIRED
+               DISPLAY "ERROR: COULD NOT LOCK STUDENT.VSAM - ANOTHER "
+                   "UPDATE IS IN PROGRESS. TRY AGAIN LATER."
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN I-O STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               PERFORM 0950-RELEASE-LOCK
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT BATCH-TXN-FILE.
+           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = SPACES
+               DISPLAY "ERROR OPENING ../STUDENT.UPDATES"
+               CLOSE STUDENT-VSAM-FILE
+               PERFORM 0950-RELEASE-LOCK
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           READ BATCH-TXN-FILE
+               AT END SET TXN-ENDOFFILE TO TRUE.
+
+           PERFORM 1200-PROCESS-TRANSACTION UNTIL TXN-ENDOFFILE.
+
+           CLOSE BATCH-TXN-FILE.
+
+           PERFORM 1300-DISPLAY-SUMMARY.
+
+           PERFORM 1400-STOP-PROGRAM.
+
+       0000-END.
+
+       0900-ACQUIRE-LOCK.
+
+      *    A SIMPLE ENQUEUE FILE: THE RECORD'S LOCK-STATUS BYTE MARKS
+      *    WHETHER STUDENT-VSAM-FILE IS CURRENTLY CHECKED OUT BY
+      *    ANOTHER MAINTENANCE PROGRAM. CONCURRENT RUNS RETRY A FEW
+      *    TIMES INSTEAD OF RACING STRAIGHT INTO THE OPEN I-O BELOW.
+           SET LOCK-FREE TO TRUE.
+           OPEN INPUT STUDENT-LOCK-FILE.
+           IF LOCK-FILE-STATUS = "00"
+               READ STUDENT-LOCK-FILE INTO STUDENT-LOCK-RECORD
+                   AT END SET LOCK-FREE TO TRUE
+               END-READ
+               CLOSE STUDENT-LOCK-FILE
+           END-IF.
+
+           IF LOCK-FREE
+               SET LOCK-HELD TO TRUE
+               MOVE "PRGB0017" TO LOCK-HOLDER-PROGRAM
+               OPEN OUTPUT STUDENT-LOCK-FILE
+               WRITE STUDENT-LOCK-RECORD
+               CLOSE STUDENT-LOCK-FILE
+               SET LOCK-WAS-ACQUIRED TO TRUE
+           ELSE
+               DISPLAY "STUDENT.VSAM IS LOCKED BY " LOCK-HOLDER-PROGRAM
+                   " - WAITING..."
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+           END-IF.
+
+       0900-END.
+
+       0950-RELEASE-LOCK.
+
+           IF LOCK-WAS-ACQUIRED
+               SET LOCK-FREE TO TRUE
+               OPEN OUTPUT STUDENT-LOCK-FILE
+               WRITE STUDENT-LOCK-RECORD
+               CLOSE STUDENT-LOCK-FILE
+           END-IF.
+
+       0950-END.
+
+       1000-DISPLAY-HEADER.
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'
+       DISPLAY '              BULK UPDATE FROM ../STUDENT.UPDATES     '
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'.
+
+       1000-END.
+
+       1200-PROCESS-TRANSACTION.
+
+           MOVE TXN-STUDENT-ID TO STUDENT-VSAM-ID.
+
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   ADD 1 TO WS-FAILED-COUNT
+                   DISPLAY "STUDENT " TXN-STUDENT-ID
+                       " NOT FOUND - SKIPPED (STATUS = "
+                       FILE-CHECK-KEY ")"
+               NOT INVALID KEY
+                   PERFORM 1210-APPLY-UPDATE
+           END-READ.
+
+           READ BATCH-TXN-FILE
+               AT END SET TXN-ENDOFFILE TO TRUE.
+
+       1200-END.
+
+       1210-APPLY-UPDATE.
+
+           MOVE TXN-STUDENT-NAME TO STUDENT-VSAM-NAME.
+           MOVE TXN-STUDENT-DOB TO STUDENT-VSAM-DOB.
+           MOVE TXN-STUDENT-COURSE TO STUDENT-VSAM-COURSE.
+           MOVE CURRENT-DATE TO STUDENT-VSAM-UPDATEDATE.
+
+           REWRITE STUDENT-VSAM-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-FAILED-COUNT
+                   DISPLAY "ERROR UPDATING STUDENT " TXN-STUDENT-ID
+                       " (STATUS = " FILE-CHECK-KEY ")"
+               NOT INVALID KEY
+                   ADD 1 TO WS-UPDATED-COUNT
+           END-REWRITE.
+
+       1210-END.
+
+       1300-DISPLAY-SUMMARY.
+
+           DISPLAY "-------------------------------------------".
+           DISPLAY "BULK UPDATE SUMMARY".
+           DISPLAY "RECORDS UPDATED  : " WS-UPDATED-COUNT.
+           DISPLAY "RECORDS FAILED   : " WS-FAILED-COUNT.
+           DISPLAY "-------------------------------------------".
+
+       1300-END.
+
+       1400-STOP-PROGRAM.
+
+           CLOSE STUDENT-VSAM-FILE.
+           PERFORM 0950-RELEASE-LOCK.
+           GOBACK.
+
+       END PROGRAM PRGB0017.
