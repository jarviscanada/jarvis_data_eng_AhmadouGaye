@@ -0,0 +1,301 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0019.
+
+        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUSEL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+
+       COPY STUFD.
+
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS   PIC XX.
+
+
+       COPY STUWRK.
+
+
+       01  WS-USERINPUT.
+
+           05 WS-INPUT-STUDENT-VSAM-ID               PIC 9(4).
+           05 WS-SEPARATOR1-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-NAME             PIC X(27).
+           05 WS-SEPARATOR2-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-DOB              PIC 9(8).
+           05 WS-INPUT-SEPARATOR3-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-COURSE           PIC X(15).
+           05 WS-INPUT-SEPARATOR4-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-INSERTDATE               PIC 9(8).
+           05 WS-INPUT-SEPARATOR5-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-UPDATEDATE               PIC 9(8).
+
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY      PIC X(2).
+           05  WS-STUDENT-COUNT    PIC 9(4)  VALUE 0.
+
+       01  WS-SOUNDEX-AREAS.
+           05  WS-SOUNDEX-NAME          PIC X(27).
+           05  WS-SOUNDEX-CODE          PIC X(4).
+           05  WS-SOUNDEX-FIRST-LETTER  PIC X.
+           05  WS-SOUNDEX-DIGITS        PIC X(3).
+           05  WS-SOUNDEX-DIGIT-COUNT   PIC 9     VALUE 0.
+           05  WS-SOUNDEX-LAST-DIGIT    PIC X.
+           05  WS-SOUNDEX-CHAR          PIC X.
+           05  WS-SOUNDEX-DIGIT         PIC X.
+           05  WS-SOUNDEX-IDX           PIC 9(2).
+
+
+
+       01  SOUNDEX-QUERY-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 73 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  SOUNDEX-QUERY-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 TITRE11      PIC X(24) VALUE ' Q U E R Y  S T U D E N '.
+           05 TITRE12      PIC X(17) VALUE 'T S  B Y  S O U N'.
+           05 TITRE13     PIC X(24) VALUE 'D (PHONETIC NAME)       '.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
+
+       01 OUTPUTLINE.
+           05 BLANK-LINE PIC X.
+
+
+       01 CURRENT-DATE.
+
+           05 CURRENT-YEAR   PIC 9(4).
+           05 CURRENT-MONTH  PIC 9(2).
+           05 CURRENT-DAY    PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+
+           OPEN I-O STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               GOBACK
+           END-IF.
+
+           PERFORM 1100-DISPLAY-HEADER.
+
+           PERFORM 1200-INVITE.
+
+           PERFORM 1600-COMPUTE-SOUNDEX.
+
+           PERFORM 1250-DISPLAY-HEADER-RECORD.
+
+
+           MOVE WS-SOUNDEX-CODE TO STUDENT-VSAM-SOUNDEX.
+
+
+
+           READ STUDENT-VSAM-FILE
+                KEY IS STUDENT-VSAM-SOUNDEX
+                INVALID KEY
+                    DISPLAY "NO STUDENTS SOUND LIKE THAT NAME "
+                        "(STATUS = " FILE-CHECK-KEY ")"
+                    SET ENDOFFILE TO TRUE
+
+           END-READ.
+
+
+
+           PERFORM 1300-DISPLAY-RECORD UNTIL ENDOFFILE.
+
+
+
+
+
+           PERFORM 1400-STOP-PROGRAM.
+
+       0000-END.
+
+       1100-DISPLAY-HEADER.
+
+
+
+
+           DISPLAY SOUNDEX-QUERY-HEADER.
+           DISPLAY OUTPUTLINE.
+           DISPLAY SOUNDEX-QUERY-HEADER2.
+           DISPLAY OUTPUTLINE.
+           DISPLAY SOUNDEX-QUERY-HEADER.
+
+       1100-END.
+
+       1200-INVITE.
+
+
+
+           DISPLAY "ENTER A NAME TO SEARCH FOR, SOUNDS-LIKE MATCH ".
+           DISPLAY "(MAX 27 CHARS) >>".
+
+           ACCEPT WS-INPUT-STUDENT-VSAM-NAME.
+
+           MOVE WS-INPUT-STUDENT-VSAM-NAME TO WS-SOUNDEX-NAME.
+
+       1200-END.
+
+
+       1250-DISPLAY-HEADER-RECORD.
+
+
+       DISPLAY "LIST OF STUDENTS WHO SOUND LIKE: "
+           WS-INPUT-STUDENT-VSAM-NAME " (CODE " WS-SOUNDEX-CODE ")".
+
+
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'
+       DISPLAY 'ID   | STUDENT NAME                |'
+                   ' BIRTHDAY | COURSE          |'
+               ' INSERT DATE | UPDATE DATE '
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'.
+
+
+       1250-END.
+
+       1300-DISPLAY-RECORD.
+
+
+           IF ENDOFFILE
+
+               PERFORM 1400-STOP-PROGRAM
+           END-IF.
+
+
+           MOVE STUDENT-VSAM-RECORD TO WS-STUDENT-VSAM-RECORD.
+
+
+
+
+       DISPLAY WS-STUDENT-VSAM-ID
+           " | "WS-STUDENT-VSAM-NAME
+           " | "WS-STUDENT-VSAM-DOB
+           " | "WS-STUDENT-VSAM-COURSE
+           " | "WS-VSAM-INSERTDATE
+           "    | "WS-VSAM-UPDATEDATE.
+       DISPLAY '-------------------------------------------------'
+               '------------------------------------------'.
+
+
+
+
+
+
+           READ STUDENT-VSAM-FILE  NEXT RECORD
+           AT END SET ENDOFFILE TO TRUE
+           NOT AT END
+           IF STUDENT-VSAM-SOUNDEX NOT = WS-SOUNDEX-CODE
+
+               SET ENDOFFILE TO TRUE
+
+           END-IF
+
+
+           END-READ.
+
+       1300-END.
+
+      *    BUILD A SOUNDEX-STYLE PHONETIC CODE FROM THE SEARCH NAME
+      *    (1 LETTER + 3 DIGITS) - THE SAME ALGORITHM USED AT
+      *    INSERT/UPDATE TIME TO POPULATE STUDENT-VSAM-SOUNDEX, SO
+      *    THE COMPUTED CODE HERE MATCHES THE ALTERNATE KEY ON FILE.
+       1600-COMPUTE-SOUNDEX.
+
+           MOVE SPACES TO WS-SOUNDEX-CODE.
+           MOVE SPACES TO WS-SOUNDEX-DIGITS.
+           MOVE 0 TO WS-SOUNDEX-DIGIT-COUNT.
+           MOVE SPACE TO WS-SOUNDEX-LAST-DIGIT.
+
+           IF WS-SOUNDEX-NAME NOT = SPACES
+               MOVE WS-SOUNDEX-NAME(1:1) TO WS-SOUNDEX-FIRST-LETTER
+               MOVE WS-SOUNDEX-NAME(1:1) TO WS-SOUNDEX-CHAR
+               PERFORM 1610-MAP-CHAR-TO-DIGIT
+               MOVE WS-SOUNDEX-DIGIT TO WS-SOUNDEX-LAST-DIGIT
+
+               MOVE 2 TO WS-SOUNDEX-IDX
+               PERFORM 1620-SCAN-NAME-CHAR
+                   UNTIL WS-SOUNDEX-IDX > 27
+                      OR WS-SOUNDEX-DIGIT-COUNT = 3
+
+               STRING WS-SOUNDEX-FIRST-LETTER DELIMITED BY SIZE
+                      WS-SOUNDEX-DIGITS       DELIMITED BY SIZE
+                   INTO WS-SOUNDEX-CODE
+
+               INSPECT WS-SOUNDEX-CODE REPLACING ALL SPACE BY '0'
+           END-IF.
+
+       1600-END.
+
+       1610-MAP-CHAR-TO-DIGIT.
+
+           EVALUATE WS-SOUNDEX-CHAR
+               WHEN 'B' WHEN 'F' WHEN 'P' WHEN 'V'
+                   MOVE '1' TO WS-SOUNDEX-DIGIT
+               WHEN 'C' WHEN 'G' WHEN 'J' WHEN 'K' WHEN 'Q' WHEN 'S'
+                       WHEN 'X' WHEN 'Z'
+                   MOVE '2' TO WS-SOUNDEX-DIGIT
+               WHEN 'D' WHEN 'T'
+                   MOVE '3' TO WS-SOUNDEX-DIGIT
+               WHEN 'L'
+                   MOVE '4' TO WS-SOUNDEX-DIGIT
+               WHEN 'M' WHEN 'N'
+                   MOVE '5' TO WS-SOUNDEX-DIGIT
+               WHEN 'R'
+                   MOVE '6' TO WS-SOUNDEX-DIGIT
+               WHEN OTHER
+                   MOVE SPACE TO WS-SOUNDEX-DIGIT
+           END-EVALUATE.
+
+       1610-END.
+
+       1620-SCAN-NAME-CHAR.
+
+           MOVE WS-SOUNDEX-NAME(WS-SOUNDEX-IDX:1) TO WS-SOUNDEX-CHAR.
+           PERFORM 1610-MAP-CHAR-TO-DIGIT.
+
+           IF WS-SOUNDEX-DIGIT NOT = SPACE
+                   AND WS-SOUNDEX-DIGIT NOT = WS-SOUNDEX-LAST-DIGIT
+               ADD 1 TO WS-SOUNDEX-DIGIT-COUNT
+               MOVE WS-SOUNDEX-DIGIT
+                   TO WS-SOUNDEX-DIGITS(WS-SOUNDEX-DIGIT-COUNT:1)
+           END-IF.
+
+           IF WS-SOUNDEX-CHAR NOT = SPACE
+               MOVE WS-SOUNDEX-DIGIT TO WS-SOUNDEX-LAST-DIGIT
+           ELSE
+               MOVE SPACE TO WS-SOUNDEX-LAST-DIGIT
+           END-IF.
+
+           ADD 1 TO WS-SOUNDEX-IDX.
+
+       1620-END.
+
+
+       1400-STOP-PROGRAM.
+
+           CLOSE STUDENT-VSAM-FILE.
+           GOBACK.
+
+
+       END PROGRAM PRGQ0019.
