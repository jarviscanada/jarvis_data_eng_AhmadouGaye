@@ -0,0 +1,93 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch driver - runs the daily load followed
+      *          by the standard set of reports in sequence, stopping
+      *          the chain if any step comes back with a bad status.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGB0001.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-QUERY-PARM-FILE ASSIGN TO '../PRGQ0005.PARM'
+               FILE STATUS IS QPARM-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BATCH-QUERY-PARM-FILE.
+       01  BATCH-QUERY-PARM-RECORD.
+           05 BQP-TERM                 PIC X(10).
+           05 BQP-SEPARATOR1           PIC X VALUE ','.
+           05 BQP-INCLUDE-INACTIVE     PIC X VALUE 'N'.
+           05 BQP-SEPARATOR2           PIC X VALUE ','.
+           05 BQP-SORT-OPTION          PIC X VALUE 'N'.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-STEP-NAME          PIC X(8).
+       01  WS-STEP-RETURN-CODE   PIC S9(4) COMP.
+       01  QPARM-FILE-STATUS     PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+
+           DISPLAY "===== NIGHTLY BATCH DRIVER STARTING =====".
+
+           MOVE "PRGV0001" TO WS-STEP-NAME.
+           CALL "PRGV0001".
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+           PERFORM 1000-CHECK-STEP.
+
+           PERFORM 1100-WRITE-QUERY-PARM-FILE.
+
+           MOVE "PRGQ0005" TO WS-STEP-NAME.
+           CALL "PRGQ0005".
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+           PERFORM 1000-CHECK-STEP.
+
+           MOVE "PRGQ0008" TO WS-STEP-NAME.
+           CALL "PRGQ0008".
+           MOVE RETURN-CODE TO WS-STEP-RETURN-CODE.
+           PERFORM 1000-CHECK-STEP.
+
+           DISPLAY "===== NIGHTLY BATCH DRIVER COMPLETE =====".
+
+           GOBACK.
+
+       0000-END.
+
+       1000-CHECK-STEP.
+
+           IF WS-STEP-RETURN-CODE NOT = 0
+               DISPLAY "*** BATCH CHAIN STOPPED - " WS-STEP-NAME
+                   " FAILED (RETURN CODE = " WS-STEP-RETURN-CODE ") ***"
+               MOVE WS-STEP-RETURN-CODE TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       1000-END.
+
+      *    PRGQ0005 TREATS THE MERE PRESENCE OF THIS PARAMETER FILE AS
+      *    PROOF IT WAS LAUNCHED FROM THE UNATTENDED BATCH CHAIN, AND
+      *    SUPPRESSES ITS INTERACTIVE DRILL-DOWN PROMPT ON THAT BASIS.
+      *    WRITE THE FILE WITH THE SAME DEFAULTS PRGQ0005 USES WHEN NO
+      *    PARM FILE IS PRESENT AT ALL (ALL TERMS, ACTIVE/ON-LEAVE
+      *    STUDENTS ONLY, NO RE-SORT) SO THE REPORT ITSELF IS UNCHANGED
+      *    -- ONLY THE CONSOLE PROMPT IS SUPPRESSED.
+       1100-WRITE-QUERY-PARM-FILE.
+
+           OPEN OUTPUT BATCH-QUERY-PARM-FILE.
+           MOVE SPACES TO BQP-TERM.
+           MOVE 'N' TO BQP-INCLUDE-INACTIVE.
+           MOVE 'N' TO BQP-SORT-OPTION.
+           WRITE BATCH-QUERY-PARM-RECORD.
+           CLOSE BATCH-QUERY-PARM-FILE.
+
+       1100-END.
+
+       END PROGRAM PRGB0001.
