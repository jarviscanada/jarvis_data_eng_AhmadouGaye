@@ -9,13 +9,11 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-VSAM-FILE ASSIGN TO '../STUDENT.VSAM'
-            FILE STATUS IS FILE-CHECK-KEY
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS STUDENT-VSAM-ID
-               ALTERNATE KEY IS STUDENT-VSAM-INSERTDATE
-               WITH DUPLICATES.
+           COPY STUSEL.
+
+           COPY AUDSEL.
+
+           COPY LOCKSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,36 +21,26 @@
        FD STUDENT-VSAM-FILE.
 
 
-       01  STUDENT-VSAM-RECORD.
-           88 ENDOFFILE                     VALUE HIGH-VALUE.
-           05 STUDENT-VSAM-ID               PIC 9(4).
-           05 SEPARATOR1-VSAM               PIC X.
-           05 STUDENT-VSAM-NAME             PIC X(27).
-           05 SEPARATOR2-VSAM               PIC X.
-           05 STUDENT-VSAM-DOB              PIC 9(8).
-           05 SEPARATOR3-VSAM               PIC X.
-           05 STUDENT-VSAM-COURSE           PIC X(15).
-           05 SEPARATOR4-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
-           05 SEPARATOR5-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+       COPY STUFD.
+
+       FD STUDENT-LOCK-FILE.
+       COPY LOCKFD.
+
+       FD AUDIT-LOG-FILE.
+       COPY AUDFD.
 
        WORKING-STORAGE SECTION.
        01  FILE-STATUS   PIC XX.
+       01  AUD-FILE-STATUS   PIC XX.
+       01  LOCK-FILE-STATUS  PIC XX.
 
+       01  WS-LOCK-AREAS.
+           05  WS-LOCK-ACQUIRED      PIC X     VALUE 'N'.
+               88  LOCK-WAS-ACQUIRED        VALUE 'Y'.
+           05  WS-LOCK-RETRY-COUNT   PIC 9(2)  VALUE 0.
 
-       01  WS-STUDENT-VSAM-RECORD.
-           05 WS-STUDENT-VSAM-ID               PIC 9(4).
-           05 WS-SEPARATOR1-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-NAME             PIC X(27).
-           05 WS-SEPARATOR2-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-DOB              PIC 9(8).
-           05 WS-SEPARATOR3-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-COURSE           PIC X(15).
-           05 WS-SEPARATOR4-VSAM               PIC X.
-           05 WS-VSAM-INSERTDATE               PIC 9(8).
-           05 WS-SEPARATOR5-VSAM               PIC X.
-           05 WS-VSAM-UPDATEDATE               PIC 9(8).
+
+       COPY STUWRK.
 
 
        01  WS-USERINPUT.
@@ -78,6 +66,20 @@
                88 YES     VALUE 'Y'.
                88 NOO    VALUE 'N'.
 
+           05  READTYPE2           PIC X.
+               88 YES2    VALUE 'Y'.
+               88 NOO2    VALUE 'N'.
+
+           05  WS-DELETE-REASON-CODE  PIC X.
+               88 REASON-CODE-VALID  VALUE 'W' 'D' 'T' 'E'.
+
+           05  WS-DELETE-REASON     PIC X(30).
+
+           05  WS-ID-VALID          PIC X     VALUE 'N'.
+               88  ID-IS-VALID              VALUE 'Y'.
+           05  WS-SEARCH-ID-STAGING  PIC X(5).
+           05  WS-SEARCH-ID-NUMERIC  PIC 9(5).
+
 
        01  DELETE-HEADER.
            05 FILLER      PIC X VALUE '+'.
@@ -102,13 +104,31 @@
            05 CURRENT-MONTH  PIC 9(2).
            05 CURRENT-DAY    PIC 9(2).
 
+       01 CURRENT-TIME       PIC 9(6).
+
 
 
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
 
+           PERFORM 0900-ACQUIRE-LOCK
+               UNTIL LOCK-WAS-ACQUIRED OR WS-LOCK-RETRY-COUNT > 5.
+
+           IF NOT LOCK-WAS-ACQUIRED
+               DISPLAY "ERROR: COULD NOT LOCK STUDENT.VSAM - ANOTHER "
+                   "UPDATE IS IN PROGRESS. TRY AGAIN LATER."
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
            OPEN I-O STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               PERFORM 0950-RELEASE-LOCK
+               GOBACK
+           END-IF.
 
            PERFORM 1100-DISPLAY-HEADER.
 
@@ -118,13 +138,18 @@
 
            READ STUDENT-VSAM-FILE
                 KEY IS STUDENT-VSAM-ID
-                INVALID KEY DISPLAY "STUDENT NOT FOUND"
+                INVALID KEY
+                    DISPLAY "STUDENT NOT FOUND (STATUS = "
+                        FILE-CHECK-KEY ")"
+                    PERFORM 1400-STOP-PROGRAM
 
            END-READ.
 
            PERFORM 1300-DISPLAY-RECORD.
 
 
+           PERFORM 1220-PROMPT-FOR-REASON UNTIL REASON-CODE-VALID.
+
            DISPLAY "ARE YOU SURE TO DELETE THE ABOVE STUDENT (Y/N)? >>".
 
            ACCEPT READTYPE.
@@ -132,32 +157,43 @@
 
            IF YES
 
-           DELETE STUDENT-VSAM-FILE
-           IF FILE-CHECK-KEY = "00"
-               DISPLAY "<---- DELETED THE ABOVE STUDENT --->"
-
-               PERFORM 1400-STOP-PROGRAM
-
-
+           DISPLAY "THIS CANNOT BE UNDONE. CONFIRM DELETE AGAIN "
+               "(Y/N)? >>"
+           ACCEPT READTYPE2
+
+           IF YES2
+               SET STUDENT-DELETED TO TRUE
+               REWRITE STUDENT-VSAM-RECORD
+               IF FILE-CHECK-KEY = "00"
+                   DISPLAY "<---- DELETED THE ABOVE STUDENT --->"
+                   PERFORM 1500-WRITE-AUDIT-RECORD
+                   PERFORM 1400-STOP-PROGRAM
+               ELSE
+                   DISPLAY "ERROR DELETING RECORD: " STUDENT-VSAM-ID
+                       " (STATUS = " FILE-CHECK-KEY ")"
+                   PERFORM 1400-STOP-PROGRAM
+               END-IF
            ELSE
-               DISPLAY "Error deleting record: " STUDENT-VSAM-ID
+               DISPLAY "<---- CANCELLED. --->"
                PERFORM 1400-STOP-PROGRAM
            END-IF
 
 
+           ELSE
 
+           IF NOO
 
+               DISPLAY "<---- CANCELLED. --->"
 
+               PERFORM 1400-STOP-PROGRAM
 
-           END-IF.
-
-
-           IF NOO
+           ELSE
 
-               DISPLAY "<---- CANCELLED. --->"
+               DISPLAY "INVALID RESPONSE - EXPECTED Y OR N. CANCELLING."
 
                PERFORM 1400-STOP-PROGRAM
 
+           END-IF
 
            END-IF.
 
@@ -170,7 +206,46 @@
 
        0000-END.
 
+       0900-ACQUIRE-LOCK.
+
+      *    A SIMPLE ENQUEUE FILE: THE RECORD'S LOCK-STATUS BYTE MARKS
+      *    WHETHER STUDENT-VSAM-FILE IS CURRENTLY CHECKED OUT BY
+      *    ANOTHER MAINTENANCE PROGRAM. CONCURRENT RUNS RETRY A FEW
+      *    TIMES INSTEAD OF RACING STRAIGHT INTO THE OPEN I-O BELOW.
+           SET LOCK-FREE TO TRUE.
+           OPEN INPUT STUDENT-LOCK-FILE.
+           IF LOCK-FILE-STATUS = "00"
+               READ STUDENT-LOCK-FILE INTO STUDENT-LOCK-RECORD
+                   AT END SET LOCK-FREE TO TRUE
+               END-READ
+               CLOSE STUDENT-LOCK-FILE
+           END-IF.
+
+           IF LOCK-FREE
+               SET LOCK-HELD TO TRUE
+               MOVE "PRGD0004" TO LOCK-HOLDER-PROGRAM
+               OPEN OUTPUT STUDENT-LOCK-FILE
+               WRITE STUDENT-LOCK-RECORD
+               CLOSE STUDENT-LOCK-FILE
+               SET LOCK-WAS-ACQUIRED TO TRUE
+           ELSE
+               DISPLAY "STUDENT.VSAM IS LOCKED BY " LOCK-HOLDER-PROGRAM
+                   " - WAITING..."
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+           END-IF.
 
+       0900-END.
+
+       0950-RELEASE-LOCK.
+
+           IF LOCK-WAS-ACQUIRED
+               SET LOCK-FREE TO TRUE
+               OPEN OUTPUT STUDENT-LOCK-FILE
+               WRITE STUDENT-LOCK-RECORD
+               CLOSE STUDENT-LOCK-FILE
+           END-IF.
+
+       0950-END.
 
        1100-DISPLAY-HEADER.
 
@@ -184,15 +259,58 @@
 
        1200-INVITE.
 
+           PERFORM 1210-PROMPT-FOR-ID UNTIL ID-IS-VALID.
+
+       1200-END.
 
+       1210-PROMPT-FOR-ID.
 
            DISPLAY "ENTER STUDENT ID (MAX 4 DIGITS) >>".
+           ACCEPT WS-SEARCH-ID-STAGING.
+
+           IF WS-SEARCH-ID-STAGING IS NUMERIC
+               MOVE WS-SEARCH-ID-STAGING TO WS-SEARCH-ID-NUMERIC
+               IF WS-SEARCH-ID-NUMERIC <= 9999
+                   MOVE WS-SEARCH-ID-NUMERIC TO STUDENT-VSAM-ID
+                   SET ID-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "STUDENT ID MUST BE AT MOST 4 DIGITS."
+               END-IF
+           ELSE
+               DISPLAY "STUDENT ID MUST BE NUMERIC."
+           END-IF.
 
-           ACCEPT STUDENT-VSAM-ID.
+       1210-END.
 
+       1220-PROMPT-FOR-REASON.
 
+           DISPLAY "ENTER DELETE REASON CODE:".
+           DISPLAY "  W = WITHDREW        D = DUPLICATE ENTRY".
+           DISPLAY "  T = TRANSFERRED     E = DATA-ENTRY ERROR >>".
+           ACCEPT WS-DELETE-REASON-CODE.
 
-       1200-END.
+           IF REASON-CODE-VALID
+               PERFORM 1225-SET-REASON-TEXT
+           ELSE
+               DISPLAY "REASON CODE MUST BE W, D, T, OR E."
+           END-IF.
+
+       1220-END.
+
+       1225-SET-REASON-TEXT.
+
+           EVALUATE WS-DELETE-REASON-CODE
+               WHEN 'W'
+                   MOVE "WITHDREW" TO WS-DELETE-REASON
+               WHEN 'D'
+                   MOVE "DUPLICATE ENTRY" TO WS-DELETE-REASON
+               WHEN 'T'
+                   MOVE "TRANSFERRED" TO WS-DELETE-REASON
+               WHEN 'E'
+                   MOVE "DATA-ENTRY ERROR" TO WS-DELETE-REASON
+           END-EVALUATE.
+
+       1225-END.
 
        1300-DISPLAY-RECORD.
 
@@ -224,6 +342,30 @@
        1400-STOP-PROGRAM.
 
            CLOSE STUDENT-VSAM-FILE.
-           STOP RUN.
+           PERFORM 0950-RELEASE-LOCK.
+           GOBACK.
+
+       1500-WRITE-AUDIT-RECORD.
+
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE CURRENT-DATE TO AUD-DATE.
+           MOVE CURRENT-TIME TO AUD-TIME.
+           MOVE "PRGD0004" TO AUD-PROGRAM.
+           MOVE "DELETE" TO AUD-ACTION.
+           MOVE STUDENT-VSAM-ID TO AUD-STUDENT-ID.
+           MOVE WS-DELETE-REASON TO AUD-DETAIL.
+
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+
+       1500-END.
 
        END PROGRAM PRGD0004.
