@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: STUSEL
+      * Purpose : Shared FILE-CONTROL entry for STUDENT-VSAM-FILE so
+      *           every program that opens the file agrees on the same
+      *           primary and alternate keys.
+      ******************************************************************
+           SELECT STUDENT-VSAM-FILE ASSIGN TO '../STUDENT.VSAM'
+            FILE STATUS IS FILE-CHECK-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENT-VSAM-ID
+               ALTERNATE KEY IS STUDENT-VSAM-INSERTDATE
+               WITH DUPLICATES
+               ALTERNATE KEY IS STUDENT-VSAM-NAME
+               WITH DUPLICATES
+               ALTERNATE KEY IS STUDENT-VSAM-COURSE
+               WITH DUPLICATES
+               ALTERNATE KEY IS STUDENT-VSAM-SOUNDEX
+               WITH DUPLICATES.
