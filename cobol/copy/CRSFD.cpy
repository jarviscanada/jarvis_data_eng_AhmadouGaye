@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CRSFD
+      * Purpose : Record layout for the course master file, one line
+      *           per valid course code/title.
+      ******************************************************************
+       01  COURSE-MASTER-RECORD.
+           05 CRS-CODE                      PIC X(15).
+           05 CRS-SEPARATOR                 PIC X VALUE ','.
+           05 CRS-TITLE                     PIC X(30).
