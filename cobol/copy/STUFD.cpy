@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: STUFD
+      * Purpose : Shared FD record layout for STUDENT-VSAM-FILE.
+      ******************************************************************
+       01  STUDENT-VSAM-RECORD.
+           88 ENDOFFILE                     VALUE HIGH-VALUE.
+           05 STUDENT-VSAM-ID               PIC 9(4).
+           05 SEPARATOR1-VSAM               PIC X.
+           05 STUDENT-VSAM-NAME             PIC X(27).
+           05 SEPARATOR2-VSAM               PIC X.
+           05 STUDENT-VSAM-DOB              PIC 9(8).
+           05 SEPARATOR3-VSAM               PIC X.
+           05 STUDENT-VSAM-COURSE           PIC X(15).
+           05 SEPARATOR4-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
+           05 SEPARATOR5-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+           05 SEPARATOR6-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-STATUS           PIC X VALUE 'A'.
+               88 STUDENT-ACTIVE                VALUE 'A'.
+               88 STUDENT-GRADUATED             VALUE 'G'.
+               88 STUDENT-WITHDRAWN             VALUE 'W'.
+               88 STUDENT-ON-LEAVE              VALUE 'L'.
+               88 STUDENT-DELETED               VALUE 'D'.
+           05 SEPARATOR7-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-TERM             PIC X(10).
+           05 SEPARATOR8-VSAM               PIC X VALUE ','.
+           05 STUDENT-VSAM-SOUNDEX          PIC X(4).
