@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: AUDSEL
+      * Purpose : Shared FILE-CONTROL entry for the system-wide audit
+      *           log file. Requires AUD-FILE-STATUS PIC XX in
+      *           WORKING-STORAGE.
+      ******************************************************************
+           SELECT AUDIT-LOG-FILE ASSIGN TO '../AUDIT.LOG'
+               FILE STATUS IS AUD-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
