@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: HISFD
+      * Purpose : Record layout for the student change history file,
+      *           one before/after row per field changed by an update.
+      ******************************************************************
+       01  CHANGE-HISTORY-RECORD.
+           05 HIS-STUDENT-ID                PIC 9(4).
+           05 HIS-SEPARATOR1                PIC X VALUE ','.
+           05 HIS-FIELD-NAME                PIC X(10).
+           05 HIS-SEPARATOR2                PIC X VALUE ','.
+           05 HIS-OLD-VALUE                 PIC X(27).
+           05 HIS-SEPARATOR3                PIC X VALUE ','.
+           05 HIS-NEW-VALUE                 PIC X(27).
+           05 HIS-SEPARATOR4                PIC X VALUE ','.
+           05 HIS-UPDATEDATE                PIC 9(8).
