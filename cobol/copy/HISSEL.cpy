@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: HISSEL
+      * Purpose : Shared FILE-CONTROL entry for the student change
+      *           history file. Requires HIS-FILE-STATUS PIC XX in
+      *           WORKING-STORAGE.
+      ******************************************************************
+           SELECT CHANGE-HISTORY-FILE ASSIGN TO '../STUDENT.HISTORY'
+               FILE STATUS IS HIS-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
