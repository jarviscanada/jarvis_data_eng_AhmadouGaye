@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: ENRFD
+      * Purpose : Shared FD record layout for ENROLLMENT-VSAM-FILE, one
+      *           row per student/course/term enrollment so a student
+      *           can be active in more than one course at a time.
+      ******************************************************************
+       01  ENROLLMENT-VSAM-RECORD.
+           88 ENR-ENDOFFILE                 VALUE HIGH-VALUE.
+           05 ENR-KEY.
+               10 ENR-STUDENT-ID            PIC 9(4).
+               10 ENR-COURSE                PIC X(15).
+               10 ENR-TERM                  PIC X(10).
+           05 ENR-ENROLLDATE                PIC 9(8).
+           05 ENR-STATUS                    PIC X VALUE 'A'.
+               88 ENR-ACTIVE                     VALUE 'A'.
+               88 ENR-DROPPED                    VALUE 'D'.
