@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CRSSEL
+      * Purpose : Shared FILE-CONTROL entry for the course master file
+      *           used to validate STUDENT-VSAM-COURSE values.
+      *           Requires CRS-FILE-STATUS PIC XX in WORKING-STORAGE.
+      ******************************************************************
+           SELECT COURSE-MASTER-FILE ASSIGN TO '../COURSE.MASTER'
+               FILE STATUS IS CRS-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
