@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: GRDFD
+      * Purpose : Shared FD record layout for GRADE-VSAM-FILE, one
+      *           row per student/course/term grade posting so a
+      *           transcript report can join it back to STUDENT-VSAM
+      *           and compute a GPA.
+      ******************************************************************
+       01  GRADE-VSAM-RECORD.
+           88 GRD-ENDOFFILE                 VALUE HIGH-VALUE.
+           05 GRD-KEY.
+               10 GRD-STUDENT-ID            PIC 9(4).
+               10 GRD-COURSE                PIC X(15).
+               10 GRD-TERM                  PIC X(10).
+           05 GRD-LETTER-GRADE              PIC X.
+               88 GRD-GRADE-VALID               VALUE 'A' 'B' 'C' 'D'
+                                                       'F'.
+           05 GRD-GRADE-POINTS              PIC 9V99.
+           05 GRD-POSTDATE                  PIC 9(8).
