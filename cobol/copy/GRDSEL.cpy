@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: GRDSEL
+      * Purpose : Shared FILE-CONTROL entry for GRADE-VSAM-FILE, the
+      *           one-row-per-student/course/term grade posting file.
+      *           Requires GRD-FILE-STATUS PIC XX in WORKING-STORAGE.
+      ******************************************************************
+           SELECT GRADE-VSAM-FILE ASSIGN TO '../GRADE.VSAM'
+               FILE STATUS IS GRD-FILE-STATUS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GRD-KEY
+               ALTERNATE KEY IS GRD-STUDENT-ID
+               WITH DUPLICATES.
