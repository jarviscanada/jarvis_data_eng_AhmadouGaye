@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: LOCKFD
+      * Purpose : Shared FD record layout for STUDENT-LOCK-FILE.
+      ******************************************************************
+       01  STUDENT-LOCK-RECORD.
+           05 LOCK-HOLDER-PROGRAM          PIC X(8).
+           05 LOCK-SEPARATOR               PIC X VALUE ','.
+           05 LOCK-STATUS                  PIC X VALUE 'F'.
+               88 LOCK-FREE                    VALUE 'F'.
+               88 LOCK-HELD                    VALUE 'L'.
