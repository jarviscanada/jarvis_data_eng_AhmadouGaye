@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: AUDFD
+      * Purpose : Record layout for the system-wide audit log file,
+      *           one line per recorded action.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05 AUD-DATE                      PIC 9(8).
+           05 AUD-SEPARATOR1                PIC X VALUE ','.
+           05 AUD-TIME                      PIC 9(6).
+           05 AUD-SEPARATOR2                PIC X VALUE ','.
+           05 AUD-PROGRAM                   PIC X(8).
+           05 AUD-SEPARATOR3                PIC X VALUE ','.
+           05 AUD-ACTION                    PIC X(10).
+           05 AUD-SEPARATOR4                PIC X VALUE ','.
+           05 AUD-STUDENT-ID                PIC 9(4).
+           05 AUD-SEPARATOR5                PIC X VALUE ','.
+           05 AUD-DETAIL                    PIC X(40).
