@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: STUWRK
+      * Purpose : Shared WORKING-STORAGE mirror of STUDENT-VSAM-RECORD
+      *           used to hold a record after it has been read, so it
+      *           can be displayed/edited without disturbing the FD.
+      ******************************************************************
+       01  WS-STUDENT-VSAM-RECORD.
+           05 WS-STUDENT-VSAM-ID               PIC 9(4).
+           05 WS-SEPARATOR1-VSAM               PIC X.
+           05 WS-STUDENT-VSAM-NAME             PIC X(27).
+           05 WS-SEPARATOR2-VSAM               PIC X.
+           05 WS-STUDENT-VSAM-DOB              PIC 9(8).
+           05 WS-SEPARATOR3-VSAM               PIC X.
+           05 WS-STUDENT-VSAM-COURSE           PIC X(15).
+           05 WS-SEPARATOR4-VSAM               PIC X.
+           05 WS-VSAM-INSERTDATE               PIC 9(8).
+           05 WS-SEPARATOR5-VSAM               PIC X.
+           05 WS-VSAM-UPDATEDATE               PIC 9(8).
+           05 WS-SEPARATOR6-VSAM               PIC X.
+           05 WS-STUDENT-VSAM-STATUS           PIC X.
+           05 WS-SEPARATOR7-VSAM               PIC X.
+           05 WS-STUDENT-VSAM-TERM             PIC X(10).
+           05 WS-SEPARATOR8-VSAM               PIC X.
+           05 WS-STUDENT-VSAM-SOUNDEX          PIC X(4).
