@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: ENRSEL
+      * Purpose : Shared FILE-CONTROL entry for ENROLLMENT-VSAM-FILE,
+      *           the many-courses-per-student enrollment file.
+      *           Requires ENR-FILE-STATUS PIC XX in WORKING-STORAGE.
+      ******************************************************************
+           SELECT ENROLLMENT-VSAM-FILE ASSIGN TO '../ENROLLMENT.VSAM'
+               FILE STATUS IS ENR-FILE-STATUS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ENR-KEY
+               ALTERNATE KEY IS ENR-STUDENT-ID
+               WITH DUPLICATES.
