@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CONSEL
+      * Purpose : Shared FILE-CONTROL entry for CONTACT-VSAM-FILE, the
+      *           one-to-many emergency-contact/guardian file.
+      *           Requires CON-FILE-STATUS PIC XX in WORKING-STORAGE.
+      ******************************************************************
+           SELECT CONTACT-VSAM-FILE ASSIGN TO '../CONTACT.VSAM'
+               FILE STATUS IS CON-FILE-STATUS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CON-KEY
+               ALTERNATE KEY IS CON-STUDENT-ID
+               WITH DUPLICATES.
