@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CONFD
+      * Purpose : Shared FD record layout for CONTACT-VSAM-FILE, one
+      *           row per emergency contact/guardian so a student can
+      *           have more than one contact on file.
+      ******************************************************************
+       01  CONTACT-VSAM-RECORD.
+           88 CON-ENDOFFILE                 VALUE HIGH-VALUE.
+           05 CON-KEY.
+               10 CON-STUDENT-ID            PIC 9(4).
+               10 CON-SEQ-NO                PIC 9(2).
+           05 CON-NAME                      PIC X(27).
+           05 CON-RELATIONSHIP              PIC X(10).
+           05 CON-PHONE                     PIC X(12).
