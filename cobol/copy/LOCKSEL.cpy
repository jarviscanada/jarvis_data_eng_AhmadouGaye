@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: LOCKSEL
+      * Purpose : Shared FILE-CONTROL entry for STUDENT-LOCK-FILE, the
+      *           enqueue file PRGI0002/PRGU0003/PRGD0004 check before
+      *           opening STUDENT-VSAM-FILE for I-O.
+      * Requires: LOCK-FILE-STATUS PIC XX in WORKING-STORAGE.
+      ******************************************************************
+           SELECT STUDENT-LOCK-FILE ASSIGN TO '../STUDENT.LOCK'
+               FILE STATUS IS LOCK-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
