@@ -11,14 +11,19 @@
 
        FILE-CONTROL.
            SELECT STUDENT-SEQ-FILE ASSIGN TO '../STUDENTSEQUENTIAL.txt'
-               ORGANISATION IS LINE SEQUENTIAL.
-           SELECT STUDENT-VSAM-FILE ASSIGN TO '../STUDENT.VSAM'
-           FILE STATUS IS FILE-CHECK-KEY
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS STUDENT-VSAM-ID
-               ALTERNATE KEY IS STUDENT-VSAM-INSERTDATE
-               WITH DUPLICATES.
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY STUSEL.
+
+           SELECT REJECT-REPORT-FILE ASSIGN TO '../STUDENT.REJECTS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-CONTROL-FILE ASSIGN TO '../STUDENT.RESTART'
+               FILE STATUS IS RESTART-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-ID-CONTROL-FILE ASSIGN TO '../STUDENT.NEXTID'
+               FILE STATUS IS ID-CONTROL-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
 
@@ -32,18 +37,7 @@
            05 SEPARATOR3-VSAM-HEADER        PIC X.
            05 COURSE-VSAM-HEADER            PIC X(6).
 
-       01  STUDENT-VSAM-RECORD.
-           05 STUDENT-VSAM-ID               PIC 9(4).
-           05 SEPARATOR1-VSAM               PIC X.
-           05 STUDENT-VSAM-NAME             PIC X(27).
-           05 SEPARATOR2-VSAM               PIC X.
-           05 STUDENT-VSAM-DOB              PIC 9(8).
-           05 SEPARATOR3-VSAM               PIC X.
-           05 STUDENT-VSAM-COURSE           PIC X(15).
-           05 SEPARATOR4-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
-           05 SEPARATOR5-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+       COPY STUFD.
 
 
 
@@ -67,6 +61,24 @@
            05 SEPARATOR3               PIC X.
            05 STUDENT-COURSE           PIC X(15).
 
+       FD RESTART-CONTROL-FILE.
+       01  RESTART-CONTROL-RECORD.
+           05 RESTART-LAST-STUDENT-ID  PIC 9(4).
+
+       FD STUDENT-ID-CONTROL-FILE.
+       01  STUDENT-ID-CONTROL-RECORD.
+           05 SIC-LAST-ISSUED-ID            PIC 9(4).
+
+       FD REJECT-REPORT-FILE.
+       01  REJECT-REPORT-RECORD.
+           05 REJ-LINE-NUMBER          PIC 9(5).
+           05 REJ-SEPARATOR1           PIC X VALUE ','.
+           05 REJ-STUDENT-ID           PIC 9(4).
+           05 REJ-SEPARATOR2           PIC X VALUE ','.
+           05 REJ-STUDENT-NAME         PIC X(27).
+           05 REJ-SEPARATOR3           PIC X VALUE ','.
+           05 REJ-REASON               PIC X(30).
+
 
 
        WORKING-STORAGE SECTION.
@@ -83,15 +95,58 @@
            05 DOB       PIC 9(8).
            05 COURSE    PIC X(8).
        01  WS-WORK-AREAS.
-           05  FILE-CHECK-KEY      PIC X(2).
+           05  FILE-CHECK-KEY         PIC X(2).
+           05  RESTART-FILE-STATUS    PIC XX.
+           05  ID-CONTROL-FILE-STATUS PIC XX.
+           05  WS-HIGHEST-ID          PIC 9(4) VALUE 0.
+           05  WS-LAST-ISSUED-ID      PIC 9(4) VALUE 0.
 
        01 WS-EOF PIC X VALUE 'N'.
 
+       01  WS-LOAD-TOTALS.
+           05  WS-LOADED-COUNT      PIC 9(4)  VALUE 0.
+           05  WS-REJECTED-COUNT    PIC 9(4)  VALUE 0.
+           05  WS-INPUT-LINE-NUMBER PIC 9(5)  VALUE 1.
+           05  WS-INPUT-READ-COUNT  PIC 9(5)  VALUE 0.
+           05  WS-MISSING-COUNT     PIC 9(5)  VALUE 0.
+
+       01  WS-RESTART-AREAS.
+           05  WS-RESTART-STUDENT-ID     PIC 9(4)  VALUE 0.
+           05  WS-CHECKPOINT-QUOTIENT    PIC 9(4)  VALUE 0.
+           05  WS-CHECKPOINT-REMAINDER   PIC 9(4)  VALUE 0.
+
+       01  WS-SOUNDEX-AREAS.
+           05  WS-SOUNDEX-NAME          PIC X(27).
+           05  WS-SOUNDEX-CODE          PIC X(4).
+           05  WS-SOUNDEX-FIRST-LETTER  PIC X.
+           05  WS-SOUNDEX-DIGITS        PIC X(3).
+           05  WS-SOUNDEX-DIGIT-COUNT   PIC 9     VALUE 0.
+           05  WS-SOUNDEX-LAST-DIGIT    PIC X.
+           05  WS-SOUNDEX-CHAR          PIC X.
+           05  WS-SOUNDEX-DIGIT         PIC X.
+           05  WS-SOUNDEX-IDX           PIC 9(2).
+
 
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
            OPEN INPUT STUDENT-SEQ-FILE.
-           OPEN OUTPUT STUDENT-VSAM-FILE.
+           OPEN OUTPUT REJECT-REPORT-FILE.
+
+      *>      LOAD IS INCREMENTAL: OPEN I-O SO EXISTING RECORDS ARE
+      *>      KEPT, AND ONLY CREATE A NEW FILE IF ONE DOES NOT EXIST.
+           OPEN I-O STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY = "35"
+               OPEN OUTPUT STUDENT-VSAM-FILE
+           END-IF.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               MOVE 4 TO RETURN-CODE
+               CLOSE STUDENT-SEQ-FILE, REJECT-REPORT-FILE
+               GOBACK
+           END-IF.
+
+           PERFORM 1050-READ-RESTART-CHECKPOINT.
 
            READ STUDENT-SEQ-FILE INTO STUDENT-SEQUENTIAL-HEADER.
                PERFORM 1000-PROCESS-HEADER.
@@ -103,7 +158,12 @@
            MOVE CURRENT-DATE TO STUDENT-VSAM-UPDATEDATE.
 
            READ STUDENT-SEQ-FILE INTO STUDENT-SEQUENTIAL-RECORD.
-               PERFORM 1200-PROCESS-RECORDS UNTIL ENDOFFILE.
+               PERFORM 1200-PROCESS-RECORDS
+                   UNTIL ENDOFFILE OF STUDENT-SEQUENTIAL-RECORD.
+
+           PERFORM 1280-SEED-NEXT-ID-CONTROL.
+
+           PERFORM 1300-DISPLAY-RECONCILIATION.
 
            PERFORM 1400-STOP-PROGRAM.
 
@@ -127,62 +187,110 @@
 
        1000-END.
 
+       1050-READ-RESTART-CHECKPOINT.
+
+      *    IF A PRIOR RUN ABENDED PART WAY THROUGH THE DROP FILE, PICK
+      *    UP AFTER THE LAST SUCCESSFULLY WRITTEN STUDENT-ID INSTEAD
+      *    OF REPROCESSING THE WHOLE FILE FROM THE BEGINNING.
+           OPEN INPUT RESTART-CONTROL-FILE.
+           IF RESTART-FILE-STATUS = "00"
+               READ RESTART-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-LAST-STUDENT-ID TO
+                           WS-RESTART-STUDENT-ID
+               END-READ
+               CLOSE RESTART-CONTROL-FILE
+           END-IF.
+
+           IF WS-RESTART-STUDENT-ID > 0
+               DISPLAY "RESUMING LOAD AFTER STUDENT ID "
+                   WS-RESTART-STUDENT-ID " (PRIOR CHECKPOINT FOUND)"
+           END-IF.
+
+       1050-END.
+
        1200-PROCESS-RECORDS.
 
-           IF ENDOFFILE
-               STOP RUN
+           IF ENDOFFILE OF STUDENT-SEQUENTIAL-RECORD
+               GOBACK
            END-IF.
 
+           ADD 1 TO WS-INPUT-LINE-NUMBER.
+           ADD 1 TO WS-INPUT-READ-COUNT.
 
-           MOVE STUDENT-ID TO STUDENT-VSAM-ID.
-           MOVE STUDENT-ID TO ID1.
+           IF STUDENT-ID > WS-RESTART-STUDENT-ID
 
-           MOVE SEPARATOR1 TO SEPARATOR1-VSAM.
+               MOVE STUDENT-ID TO STUDENT-VSAM-ID
+               MOVE STUDENT-ID TO ID1
 
-           MOVE STUDENT-NAME TO STUDENT-VSAM-NAME.
-           MOVE STUDENT-NAME TO NAMES.
+               MOVE SEPARATOR1 TO SEPARATOR1-VSAM
 
-           MOVE SEPARATOR2 TO SEPARATOR2-VSAM.
+               MOVE STUDENT-NAME TO STUDENT-VSAM-NAME
+               MOVE STUDENT-NAME TO NAMES
 
-           MOVE STUDENT-DOB TO DOB.
-           MOVE STUDENT-DOB TO STUDENT-VSAM-DOB.
+               MOVE SEPARATOR2 TO SEPARATOR2-VSAM
 
-           MOVE SEPARATOR3 TO SEPARATOR3-VSAM.
+               MOVE STUDENT-DOB TO DOB
+               MOVE STUDENT-DOB TO STUDENT-VSAM-DOB
 
-           MOVE STUDENT-COURSE TO STUDENT-VSAM-COURSE.
-           MOVE STUDENT-COURSE TO COURSE.
+               MOVE SEPARATOR3 TO SEPARATOR3-VSAM
 
-           MOVE SEPARATOR3 TO SEPARATOR3-VSAM.
+               MOVE STUDENT-COURSE TO STUDENT-VSAM-COURSE
+               MOVE STUDENT-COURSE TO COURSE
 
-           MOVE STUDENT-COURSE TO STUDENT-VSAM-COURSE.
-           MOVE STUDENT-COURSE TO COURSE.
+               MOVE SEPARATOR3 TO SEPARATOR3-VSAM
 
-           MOVE ',' TO SEPARATOR5-VSAM.
+               MOVE STUDENT-COURSE TO STUDENT-VSAM-COURSE
+               MOVE STUDENT-COURSE TO COURSE
 
-           MOVE STUDENT-COURSE TO STUDENT-VSAM-COURSE.
-           MOVE STUDENT-COURSE TO COURSE.
+               MOVE ',' TO SEPARATOR5-VSAM
 
-           MOVE CURRENT-DATE TO STUDENT-VSAM-INSERTDATE.
-           MOVE CURRENT-DATE TO STUDENT-VSAM-UPDATEDATE.
+               MOVE STUDENT-COURSE TO STUDENT-VSAM-COURSE
+               MOVE STUDENT-COURSE TO COURSE
 
+               MOVE CURRENT-DATE TO STUDENT-VSAM-INSERTDATE
+               MOVE CURRENT-DATE TO STUDENT-VSAM-UPDATEDATE
+               SET STUDENT-ACTIVE TO TRUE
+               MOVE SPACES TO STUDENT-VSAM-TERM
 
-           DISPLAY "ID: "ID1.
-           DISPLAY "doB: "DOB.
-           DISPLAY "NAME: "NAMES.
-           DISPLAY "COURSE: "COURSE.
+               MOVE STUDENT-NAME TO WS-SOUNDEX-NAME
+               PERFORM 1600-COMPUTE-SOUNDEX
+               MOVE WS-SOUNDEX-CODE TO STUDENT-VSAM-SOUNDEX
 
 
-           WRITE STUDENT-VSAM-RECORD
-               INVALID KEY DISPLAY
-                   "VIDEO STATUS = " FILE-CHECK-KEY
-           END-WRITE.
+               DISPLAY "ID: "ID1
+               DISPLAY "doB: "DOB
+               DISPLAY "NAME: "NAMES
+               DISPLAY "COURSE: "COURSE
 
 
+               WRITE STUDENT-VSAM-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-REJECTED-COUNT
+                       DISPLAY "DUPLICATE STUDENT ID " ID1
+                           " - RECORD REJECTED (STATUS = "
+                           FILE-CHECK-KEY ")"
+                       PERFORM 1250-WRITE-REJECT-RECORD
+                   NOT INVALID KEY
+                       ADD 1 TO WS-LOADED-COUNT
+                       MOVE STUDENT-ID TO WS-RESTART-STUDENT-ID
+                       DIVIDE WS-LOADED-COUNT BY 10
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                           PERFORM 1260-WRITE-CHECKPOINT
+                       END-IF
+               END-WRITE
+
+           END-IF.
+
 
 
 
            READ STUDENT-SEQ-FILE INTO STUDENT-SEQUENTIAL-RECORD
-               AT END SET ENDOFFILE TO TRUE.
+               AT END SET ENDOFFILE OF STUDENT-SEQUENTIAL-RECORD TO TRUE.
 
 
 
@@ -191,9 +299,230 @@
 
        1200-END.
 
+       1250-WRITE-REJECT-RECORD.
+
+           MOVE WS-INPUT-LINE-NUMBER TO REJ-LINE-NUMBER.
+           MOVE STUDENT-ID TO REJ-STUDENT-ID.
+           MOVE STUDENT-NAME TO REJ-STUDENT-NAME.
+           MOVE "DUPLICATE STUDENT ID" TO REJ-REASON.
+           WRITE REJECT-REPORT-RECORD.
+
+       1250-END.
+
+       1260-WRITE-CHECKPOINT.
+
+      *    PERSIST PROGRESS EVERY 10 LOADS SO AN ABEND PART WAY
+      *    THROUGH A LARGE DROP FILE DOES NOT FORCE A FULL RERUN.
+           OPEN OUTPUT RESTART-CONTROL-FILE.
+           MOVE WS-RESTART-STUDENT-ID TO RESTART-LAST-STUDENT-ID.
+           WRITE RESTART-CONTROL-RECORD.
+           CLOSE RESTART-CONTROL-FILE.
+
+       1260-END.
+
+       1270-CLEAR-CHECKPOINT.
+
+      *    THE LOAD RAN TO COMPLETION, SO RESET THE CHECKPOINT -- A
+      *    LATER RUN SHOULD START FROM THE BEGINNING INSTEAD OF
+      *    SKIPPING EVERYTHING AS IF IT WERE STILL MID-LOAD.
+           OPEN OUTPUT RESTART-CONTROL-FILE.
+           MOVE ZEROS TO RESTART-LAST-STUDENT-ID.
+           WRITE RESTART-CONTROL-RECORD.
+           CLOSE RESTART-CONTROL-FILE.
+
+       1270-END.
+
+      *    THE LOAD JUST FINISHED WRITING STUDENT-VSAM-FILE, SO SCAN IT
+      *    FOR THE HIGHEST STUDENT-VSAM-ID NOW ON FILE AND MAKE SURE
+      *    STUDENT.NEXTID IS AT LEAST THAT HIGH -- OTHERWISE THE NEXT
+      *    INSERT WOULD REISSUE AN ID THIS LOAD JUST PUT ON FILE.
+       1280-SEED-NEXT-ID-CONTROL.
+
+           MOVE 0 TO WS-HIGHEST-ID.
+           MOVE ZEROS TO STUDENT-VSAM-ID.
+
+           START STUDENT-VSAM-FILE KEY IS NOT LESS THAN STUDENT-VSAM-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+           END-START.
+
+           PERFORM 1285-SCAN-HIGHEST-ID UNTIL WS-EOF = 'Y'.
+
+           OPEN INPUT STUDENT-ID-CONTROL-FILE.
+           IF ID-CONTROL-FILE-STATUS = "00"
+               READ STUDENT-ID-CONTROL-FILE INTO WS-LAST-ISSUED-ID
+                   AT END MOVE 0 TO WS-LAST-ISSUED-ID
+               END-READ
+               CLOSE STUDENT-ID-CONTROL-FILE
+           ELSE
+               MOVE 0 TO WS-LAST-ISSUED-ID
+           END-IF.
+
+           IF WS-HIGHEST-ID > WS-LAST-ISSUED-ID
+               OPEN OUTPUT STUDENT-ID-CONTROL-FILE
+               MOVE WS-HIGHEST-ID TO SIC-LAST-ISSUED-ID
+               WRITE STUDENT-ID-CONTROL-RECORD
+               CLOSE STUDENT-ID-CONTROL-FILE
+           END-IF.
+
+       1280-END.
+
+       1285-SCAN-HIGHEST-ID.
+
+           READ STUDENT-VSAM-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF STUDENT-VSAM-ID > WS-HIGHEST-ID
+                       MOVE STUDENT-VSAM-ID TO WS-HIGHEST-ID
+                   END-IF
+           END-READ.
 
+       1285-END.
+
+      *    RE-READ TODAY'S DROP FILE FROM THE BEGINNING AND CONFIRM
+      *    EVERY STUDENT-ID IN IT LANDED SOMEWHERE ON STUDENT-VSAM-FILE
+      *    -- EITHER WRITTEN BY THIS RUN OR ALREADY ON FILE FROM AN
+      *    EARLIER LOAD -- SO A SILENT WRITE FAILURE DOES NOT GO
+      *    UNNOTICED. STUDENT-SEQ-FILE IS LEFT OPEN ON RETURN; IT IS
+      *    CLOSED ALONG WITH THE OTHER FILES BY 1400-STOP-PROGRAM.
+       1290-VERIFY-INPUT-IN-VSAM.
+
+           CLOSE STUDENT-SEQ-FILE.
+           OPEN INPUT STUDENT-SEQ-FILE.
+
+           READ STUDENT-SEQ-FILE INTO STUDENT-SEQUENTIAL-HEADER.
+
+           READ STUDENT-SEQ-FILE INTO STUDENT-SEQUENTIAL-RECORD
+               AT END SET ENDOFFILE OF STUDENT-SEQUENTIAL-RECORD TO TRUE.
+
+           PERFORM 1295-VERIFY-ONE-RECORD
+               UNTIL ENDOFFILE OF STUDENT-SEQUENTIAL-RECORD.
+
+       1290-END.
+
+       1295-VERIFY-ONE-RECORD.
+
+           MOVE STUDENT-ID TO STUDENT-VSAM-ID.
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   ADD 1 TO WS-MISSING-COUNT
+                   DISPLAY "MISSING FROM STUDENT.VSAM - STUDENT ID "
+                       STUDENT-ID
+           END-READ.
+
+           READ STUDENT-SEQ-FILE INTO STUDENT-SEQUENTIAL-RECORD
+               AT END SET ENDOFFILE OF STUDENT-SEQUENTIAL-RECORD TO TRUE.
+
+       1295-END.
+
+       1300-DISPLAY-RECONCILIATION.
+
+           PERFORM 1270-CLEAR-CHECKPOINT.
+
+           PERFORM 1290-VERIFY-INPUT-IN-VSAM.
+
+           DISPLAY "-------------------------------------------".
+           DISPLAY "LOAD RECONCILIATION REPORT".
+           DISPLAY "INPUT RECORDS READ   : " WS-INPUT-READ-COUNT.
+           DISPLAY "RECORDS LOADED       : " WS-LOADED-COUNT.
+           DISPLAY "RECORDS REJECTED     : " WS-REJECTED-COUNT.
+           IF WS-REJECTED-COUNT > 0
+               DISPLAY "SEE ../STUDENT.REJECTS FOR REJECTED RECORDS"
+           END-IF.
+           DISPLAY "INPUT IDS MISSING FROM STUDENT.VSAM : "
+               WS-MISSING-COUNT.
+           IF WS-MISSING-COUNT = 0
+               DISPLAY "RECONCILIATION: PASS"
+           ELSE
+               DISPLAY "RECONCILIATION: FAIL"
+           END-IF.
+           DISPLAY "-------------------------------------------".
+
+       1300-END.
 
        1400-STOP-PROGRAM.
 
-           CLOSE STUDENT-SEQ-FILE, STUDENT-VSAM-FILE.
+           CLOSE STUDENT-SEQ-FILE, STUDENT-VSAM-FILE,
+               REJECT-REPORT-FILE.
+           GOBACK.
+
+      *    BUILD A SOUNDEX-STYLE PHONETIC CODE FROM THE STUDENT NAME
+      *    (1 LETTER + 3 DIGITS) SO FRONT-DESK LOOKUPS BY EAR CAN
+      *    MATCH AGAINST STUDENT-VSAM-SOUNDEX'S ALTERNATE KEY EVEN
+      *    WHEN THE CALLER MISSPELLS THE NAME.
+       1600-COMPUTE-SOUNDEX.
+
+           MOVE SPACES TO WS-SOUNDEX-CODE.
+           MOVE SPACES TO WS-SOUNDEX-DIGITS.
+           MOVE 0 TO WS-SOUNDEX-DIGIT-COUNT.
+           MOVE SPACE TO WS-SOUNDEX-LAST-DIGIT.
+
+           IF WS-SOUNDEX-NAME NOT = SPACES
+               MOVE WS-SOUNDEX-NAME(1:1) TO WS-SOUNDEX-FIRST-LETTER
+               MOVE WS-SOUNDEX-NAME(1:1) TO WS-SOUNDEX-CHAR
+               PERFORM 1610-MAP-CHAR-TO-DIGIT
+               MOVE WS-SOUNDEX-DIGIT TO WS-SOUNDEX-LAST-DIGIT
+
+               MOVE 2 TO WS-SOUNDEX-IDX
+               PERFORM 1620-SCAN-NAME-CHAR
+                   UNTIL WS-SOUNDEX-IDX > 27
+                      OR WS-SOUNDEX-DIGIT-COUNT = 3
+
+               STRING WS-SOUNDEX-FIRST-LETTER DELIMITED BY SIZE
+                      WS-SOUNDEX-DIGITS       DELIMITED BY SIZE
+                   INTO WS-SOUNDEX-CODE
+
+               INSPECT WS-SOUNDEX-CODE REPLACING ALL SPACE BY '0'
+           END-IF.
+
+       1600-END.
+
+       1610-MAP-CHAR-TO-DIGIT.
+
+           EVALUATE WS-SOUNDEX-CHAR
+               WHEN 'B' WHEN 'F' WHEN 'P' WHEN 'V'
+                   MOVE '1' TO WS-SOUNDEX-DIGIT
+               WHEN 'C' WHEN 'G' WHEN 'J' WHEN 'K' WHEN 'Q' WHEN 'S'
+                       WHEN 'X' WHEN 'Z'
+                   MOVE '2' TO WS-SOUNDEX-DIGIT
+               WHEN 'D' WHEN 'T'
+                   MOVE '3' TO WS-SOUNDEX-DIGIT
+               WHEN 'L'
+                   MOVE '4' TO WS-SOUNDEX-DIGIT
+               WHEN 'M' WHEN 'N'
+                   MOVE '5' TO WS-SOUNDEX-DIGIT
+               WHEN 'R'
+                   MOVE '6' TO WS-SOUNDEX-DIGIT
+               WHEN OTHER
+                   MOVE SPACE TO WS-SOUNDEX-DIGIT
+           END-EVALUATE.
+
+       1610-END.
+
+       1620-SCAN-NAME-CHAR.
+
+           MOVE WS-SOUNDEX-NAME(WS-SOUNDEX-IDX:1) TO WS-SOUNDEX-CHAR.
+           PERFORM 1610-MAP-CHAR-TO-DIGIT.
+
+           IF WS-SOUNDEX-DIGIT NOT = SPACE
+                   AND WS-SOUNDEX-DIGIT NOT = WS-SOUNDEX-LAST-DIGIT
+               ADD 1 TO WS-SOUNDEX-DIGIT-COUNT
+               MOVE WS-SOUNDEX-DIGIT
+                   TO WS-SOUNDEX-DIGITS(WS-SOUNDEX-DIGIT-COUNT:1)
+           END-IF.
+
+           IF WS-SOUNDEX-CHAR NOT = SPACE
+               MOVE WS-SOUNDEX-DIGIT TO WS-SOUNDEX-LAST-DIGIT
+           ELSE
+               MOVE SPACE TO WS-SOUNDEX-LAST-DIGIT
+           END-IF.
+
+           ADD 1 TO WS-SOUNDEX-IDX.
+
+       1620-END.
+
        END PROGRAM PRGV0001.
