@@ -11,7 +11,7 @@
        WORKING-STORAGE SECTION.
 
 
-       01 WS-USERINPUT    PIC 9.
+       01 WS-USERINPUT    PIC 99.
 
        01 MENU-HEADER.
            05 FILLER      PIC X VALUE '+'.
@@ -70,7 +70,55 @@
            '|    8 - REPORT FILE WITH DATE BREAK'.
            05 FIN      PIC X VALUE '|'.
        01 OPTION9.
-           05 EX       PIC X(39) VALUE '|    9 - EXIT'.
+           05 QUS      PIC X(39) VALUE
+           '|    9 - QUERY STUDENTS BY COURSE'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION10.
+           05 QUS      PIC X(39) VALUE
+           '|    10 - QUERY STUDENTS BY NAME'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION11.
+           05 QUS      PIC X(39) VALUE
+           '|    11 - EXPORT VSAM FILE TO FLAT FILE'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION12.
+           05 QUS      PIC X(39) VALUE
+           '|    12 - STUDENT ID CAPACITY REPORT'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION13.
+           05 QUS      PIC X(39) VALUE
+           '|    13 - POST A GRADE'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION14.
+           05 QUS      PIC X(39) VALUE
+           '|    14 - TRANSCRIPT / GPA REPORT'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION15.
+           05 QUS      PIC X(39) VALUE
+           '|    15 - ADD/EDIT EMERGENCY CONTACT'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION16.
+           05 QUS      PIC X(39) VALUE
+           '|    16 - ID-CARD / LABEL EXTRACT'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION17.
+           05 QUS      PIC X(39) VALUE
+           '|    17 - BULK UPDATE FROM TXN FILE'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION18.
+           05 QUS      PIC X(39) VALUE
+           '|    18 - BULK DELETE FROM TXN FILE'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION19.
+           05 QUS      PIC X(39) VALUE
+           '|    19 - QUERY BY SOUND-ALIKE NAME'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION20.
+           05 QUS      PIC X(39) VALUE
+           '|    20 - DATA QUALITY EXCEPTION SCAN'.
+           05 FIN      PIC X VALUE '|'.
+       01 OPTION21.
+           05 EX       PIC X(39) VALUE '|    21 - EXIT'.
            05 FIN      PIC X VALUE '|'.
 
 
@@ -83,6 +131,17 @@
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM 0100-DISPLAY-MENU-AND-DISPATCH
+                UNTIL WS-USERINPUT = 21.
+            STOP RUN.
+
+       0100-DISPLAY-MENU-AND-DISPATCH.
+            PERFORM 0200-DISPLAY-MENU.
+            PERFORM 0300-DISPATCH.
+
+       0100-END.
+
+       0200-DISPLAY-MENU.
             DISPLAY MENU-HEADER.
             DISPLAY OUTPUTLINE.
             DISPLAY MENU-HEADER2.
@@ -101,9 +160,52 @@
             DISPLAY OPTION7.
             DISPLAY OPTION8.
             DISPLAY OPTION9.
+            DISPLAY OPTION10.
+            DISPLAY OPTION11.
+            DISPLAY OPTION12.
+            DISPLAY OPTION13.
+            DISPLAY OPTION14.
+            DISPLAY OPTION15.
+            DISPLAY OPTION16.
+            DISPLAY OPTION17.
+            DISPLAY OPTION18.
+            DISPLAY OPTION19.
+            DISPLAY OPTION20.
+            DISPLAY OPTION21.
             DISPLAY OUTPUTLINE.
             DISPLAY MENU-HEADER.
-            DISPLAY " CHOSE YOUR OPTION (1 TO 9) >>"
+            DISPLAY " CHOSE YOUR OPTION (1 TO 21) >>"
             ACCEPT WS-USERINPUT.
-            STOP RUN.
+
+       0200-END.
+
+       0300-DISPATCH.
+            EVALUATE WS-USERINPUT
+                WHEN 1 CALL 'PRGV0001'
+                WHEN 2 CALL 'PRGI0002'
+                WHEN 3 CALL 'PRGU0003'
+                WHEN 4 CALL 'PRGD0004'
+                WHEN 5 CALL 'PRGQ0005'
+                WHEN 6 CALL 'PRGQ0006'
+                WHEN 7 CALL 'PRGQ0007'
+                WHEN 8 CALL 'PRGQ0008'
+                WHEN 9 CALL 'PRGQ0009'
+                WHEN 10 CALL 'PRGQ0010'
+                WHEN 11 CALL 'PRGE0011'
+                WHEN 12 CALL 'PRGQ0012'
+                WHEN 13 CALL 'PRGG0013'
+                WHEN 14 CALL 'PRGQ0014'
+                WHEN 15 CALL 'PRGC0015'
+                WHEN 16 CALL 'PRGE0016'
+                WHEN 17 CALL 'PRGB0017'
+                WHEN 18 CALL 'PRGB0018'
+                WHEN 19 CALL 'PRGQ0019'
+                WHEN 20 CALL 'PRGQ0020'
+                WHEN 21
+                    CONTINUE
+                WHEN OTHER
+                    DISPLAY " INVALID OPTION, PLEASE TRY AGAIN."
+            END-EVALUATE.
+
+       0300-END.
        END PROGRAM PRGMENU.
