@@ -10,13 +10,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-VSAM-FILE ASSIGN TO '../STUDENT.VSAM'
-            FILE STATUS IS FILE-CHECK-KEY
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS STUDENT-VSAM-ID
-               ALTERNATE KEY IS STUDENT-VSAM-NAME
-               WITH DUPLICATES.
+           COPY STUSEL.
+
+           COPY CONSEL.
+
+           SELECT QUERY-PARM-FILE ASSIGN TO '../PRGQ0006.PARM'
+               FILE STATUS IS PARM-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT QUERY-CSV-FILE ASSIGN TO '../PRGQ0006.CSV'
+               FILE STATUS IS CSV-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY AUDSEL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,38 +30,36 @@
        FD STUDENT-VSAM-FILE.
 
 
-       01  STUDENT-VSAM-RECORD.
-           88 ENDOFFILE                     VALUE HIGH-VALUE.
-           05 STUDENT-VSAM-ID               PIC 9(4).
-           05 SEPARATOR1-VSAM               PIC X.
-           05 STUDENT-VSAM-NAME             PIC X(27).
-           05 SEPARATOR2-VSAM               PIC X.
-           05 STUDENT-VSAM-DOB              PIC 9(8).
-           05 SEPARATOR3-VSAM               PIC X.
-           05 STUDENT-VSAM-COURSE           PIC X(15).
-           05 SEPARATOR4-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
-           05 SEPARATOR5-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+       COPY STUFD.
+
+       FD CONTACT-VSAM-FILE.
+       COPY CONFD.
 
+       FD QUERY-PARM-FILE.
+       01  QUERY-PARM-RECORD.
+           05 PARM-STUDENT-ID               PIC 9(4).
+           05 PARM-SEPARATOR1-PARM          PIC X.
+           05 PARM-TERM                     PIC X(10).
+
+       FD QUERY-CSV-FILE.
+       01  CSV-LINE                         PIC X(150).
+
+       FD AUDIT-LOG-FILE.
+       COPY AUDFD.
 
        WORKING-STORAGE SECTION.
 
        01  FILE-STATUS   PIC XX.
+       01  PARM-FILE-STATUS   PIC XX.
+       01  CSV-FILE-STATUS    PIC XX.
+       01  CON-FILE-STATUS    PIC XX.
+       01  AUD-FILE-STATUS    PIC XX.
+
+       01  WS-CON-DONE        PIC X     VALUE 'N'.
+           88  CON-SCAN-DONE        VALUE 'Y'.
 
 
-       01  WS-STUDENT-VSAM-RECORD.
-           05 WS-STUDENT-VSAM-ID               PIC 9(4).
-           05 WS-SEPARATOR1-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-NAME             PIC X(27).
-           05 WS-SEPARATOR2-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-DOB              PIC 9(8).
-           05 WS-SEPARATOR3-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-COURSE           PIC X(15).
-           05 WS-SEPARATOR4-VSAM               PIC X.
-           05 WS-VSAM-INSERTDATE               PIC 9(8).
-           05 WS-SEPARATOR5-VSAM               PIC X.
-           05 WS-VSAM-UPDATEDATE               PIC 9(8).
+       COPY STUWRK.
 
 
        01  WS-USERINPUT.
@@ -76,6 +80,7 @@
        01  WS-WORK-AREAS.
            05  FILE-CHECK-KEY      PIC X(2).
            05  WS-STUDENT-COUNT    PIC 9(4)  VALUE 0.
+           05  WS-TERM-FILTER      PIC X(10) VALUE SPACES.
 
 
 
@@ -101,14 +106,29 @@
            05 CURRENT-YEAR   PIC 9(4).
            05 CURRENT-MONTH  PIC 9(2).
            05 CURRENT-DAY    PIC 9(2).
+
+       01 CURRENT-TIME       PIC 9(6).
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
 
            OPEN I-O STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               GOBACK
+           END-IF.
 
            PERFORM 1100-DISPLAY-HEADER.
 
-
+      *    SPREADSHEET-IMPORTABLE COPY OF THE SAME LOOKUP, ALONGSIDE
+      *    THE CONSOLE OUTPUT; DEGRADES GRACEFULLY IF IT CAN'T BE
+      *    OPENED SINCE IT IS A CONVENIENCE EXPORT, NOT THE REPORT.
+           OPEN OUTPUT QUERY-CSV-FILE.
+           IF CSV-FILE-STATUS = "00"
+               MOVE 'ID,STUDENT NAME,BIRTHDAY,COURSE,INSERT DATE,'
+                   & 'UPDATE DATE' TO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
 
            PERFORM 1200-INVITE.
 
@@ -117,8 +137,10 @@
 
            READ STUDENT-VSAM-FILE
                 KEY IS STUDENT-VSAM-ID
-                INVALID KEY DISPLAY "STUDENT NOT FOUND"
-                PERFORM 1400-STOP-PROGRAM
+                INVALID KEY
+                    DISPLAY "STUDENT NOT FOUND (STATUS = "
+                        FILE-CHECK-KEY ")"
+                    PERFORM 1400-STOP-PROGRAM
 
            END-READ.
 
@@ -151,20 +173,51 @@
 
        1200-INVITE.
 
+      *    RUN UNATTENDED IF A PARAMETER FILE IS PRESENT, OTHERWISE
+      *    FALL BACK TO THE INTERACTIVE PROMPT.
+           OPEN INPUT QUERY-PARM-FILE.
+           IF PARM-FILE-STATUS = "00"
+               READ QUERY-PARM-FILE
+                   AT END
+                       PERFORM 1210-PROMPT-FOR-ID
+                       PERFORM 1220-PROMPT-FOR-TERM
+                   NOT AT END
+                       MOVE PARM-STUDENT-ID TO STUDENT-VSAM-ID
+                       MOVE PARM-TERM TO WS-TERM-FILTER
+               END-READ
+               CLOSE QUERY-PARM-FILE
+           ELSE
+               PERFORM 1210-PROMPT-FOR-ID
+               PERFORM 1220-PROMPT-FOR-TERM
+           END-IF.
 
+       1200-END.
+
+       1210-PROMPT-FOR-ID.
 
            DISPLAY "ENTER STUDENT ID (MAX 4 DIGITS) >>".
 
            ACCEPT STUDENT-VSAM-ID.
 
+       1210-END.
 
+       1220-PROMPT-FOR-TERM.
 
-       1200-END.
+           DISPLAY "ENTER TERM TO SCOPE TO, OR BLANK FOR ANY TERM >>".
+           ACCEPT WS-TERM-FILTER.
+
+       1220-END.
 
 
        1300-DISPLAY-RECORD.
 
+           MOVE STUDENT-VSAM-RECORD TO WS-STUDENT-VSAM-RECORD.
 
+           IF WS-TERM-FILTER NOT = SPACES
+                   AND WS-STUDENT-VSAM-TERM NOT = WS-TERM-FILTER
+               DISPLAY "STUDENT " WS-STUDENT-VSAM-ID
+                   " WAS NOT IN TERM " WS-TERM-FILTER
+           ELSE
 
        DISPLAY '------------------------------------------------------'
                '-------------------------------------'
@@ -172,27 +225,126 @@
                    ' BIRTHDAY | COURSE          |'
                ' INSERT DATE | UPDATE DATE '
        DISPLAY '------------------------------------------------------'
-               '-------------------------------------'.
-
-       MOVE STUDENT-VSAM-RECORD TO WS-STUDENT-VSAM-RECORD.
+               '-------------------------------------'
 
        DISPLAY WS-STUDENT-VSAM-ID
            " | "WS-STUDENT-VSAM-NAME
            " | "WS-STUDENT-VSAM-DOB
            " | "WS-STUDENT-VSAM-COURSE
            " | "WS-VSAM-INSERTDATE
-           "    | "WS-VSAM-UPDATEDATE.
+           "    | "WS-VSAM-UPDATEDATE
        DISPLAY '-------------------------------------------------'
-               '------------------------------------------'.
+               '------------------------------------------'
+
+               IF CSV-FILE-STATUS = "00"
+                   PERFORM 1310-WRITE-CSV-ROW
+               END-IF
 
+               PERFORM 1320-DISPLAY-CONTACTS
 
+               PERFORM 1340-WRITE-AUDIT-RECORD
+
+           END-IF.
 
        1300-END.
 
+      *    OPTIONAL JOIN AGAINST CONTACT-VSAM-FILE: SHOW ANY EMERGENCY
+      *    CONTACTS ON FILE FOR THIS STUDENT, VIA THE CON-STUDENT-ID
+      *    ALTERNATE KEY, SKIPPING SILENTLY IF THE FILE DOES NOT EXIST.
+       1320-DISPLAY-CONTACTS.
+
+           MOVE 'N' TO WS-CON-DONE.
+
+           OPEN INPUT CONTACT-VSAM-FILE.
+           IF CON-FILE-STATUS = "00"
+               MOVE WS-STUDENT-VSAM-ID TO CON-STUDENT-ID
+               READ CONTACT-VSAM-FILE
+                   KEY IS CON-STUDENT-ID
+                   INVALID KEY
+                       SET CON-SCAN-DONE TO TRUE
+                   NOT INVALID KEY
+                       DISPLAY "EMERGENCY CONTACTS:"
+                       PERFORM 1330-SCAN-CONTACTS UNTIL CON-SCAN-DONE
+               END-READ
+               CLOSE CONTACT-VSAM-FILE
+           END-IF.
+
+       1320-END.
+
+       1330-SCAN-CONTACTS.
+
+           IF CON-STUDENT-ID = WS-STUDENT-VSAM-ID
+               DISPLAY "   " CON-NAME " (" CON-RELATIONSHIP ") "
+                   CON-PHONE
+
+               READ CONTACT-VSAM-FILE NEXT RECORD
+                   AT END SET CON-SCAN-DONE TO TRUE
+                   NOT AT END
+                       IF CON-STUDENT-ID NOT = WS-STUDENT-VSAM-ID
+                           SET CON-SCAN-DONE TO TRUE
+                       END-IF
+               END-READ
+           ELSE
+               SET CON-SCAN-DONE TO TRUE
+           END-IF.
+
+       1330-END.
+
+       1310-WRITE-CSV-ROW.
+
+      *    QUOTE THE NAME FIELD SINCE IT MAY CONTAIN COMMAS; THE
+      *    OTHER FIELDS ARE ALL NUMERIC/FIXED-FORMAT SO THEY NEED NO
+      *    QUOTING.
+           MOVE SPACES TO CSV-LINE.
+           STRING WS-STUDENT-VSAM-ID     DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  '"'                    DELIMITED BY SIZE
+                  WS-STUDENT-VSAM-NAME   DELIMITED BY SIZE
+                  '"'                    DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-STUDENT-VSAM-DOB    DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-STUDENT-VSAM-COURSE DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-VSAM-INSERTDATE     DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-VSAM-UPDATEDATE     DELIMITED BY SIZE
+               INTO CSV-LINE.
+
+           WRITE CSV-LINE.
+
+       1310-END.
+
+       1340-WRITE-AUDIT-RECORD.
+
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE CURRENT-DATE TO AUD-DATE.
+           MOVE CURRENT-TIME TO AUD-TIME.
+           MOVE "PRGQ0006" TO AUD-PROGRAM.
+           MOVE "QUERY" TO AUD-ACTION.
+           MOVE WS-STUDENT-VSAM-ID TO AUD-STUDENT-ID.
+           MOVE "STUDENT RECORD VIEWED" TO AUD-DETAIL.
+
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+
+       1340-END.
+
 
        1400-STOP-PROGRAM.
 
+           IF CSV-FILE-STATUS = "00"
+               CLOSE QUERY-CSV-FILE
+           END-IF.
            CLOSE STUDENT-VSAM-FILE.
-           STOP RUN.
+           GOBACK.
 
        END PROGRAM PRGQ0006.
