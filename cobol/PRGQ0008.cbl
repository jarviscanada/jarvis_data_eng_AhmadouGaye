@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Class report with a control break on the date the
+      *          student was inserted, with a subtotal line printed
+      *          every time STUDENT-VSAM-INSERTDATE changes.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0008.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+       COPY STUFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS   PIC XX.
+
+       COPY STUWRK.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY         PIC X(2).
+           05  WS-STUDENT-COUNT       PIC 9(4)  VALUE 0.
+           05  WS-GROUP-COUNT         PIC 9(4)  VALUE 0.
+           05  WS-CURRENT-GROUP-DATE  PIC 9(8)  VALUE 0.
+           05  WS-FIRST-RECORD        PIC X     VALUE 'Y'.
+               88  FIRST-RECORD              VALUE 'Y'.
+               88  NOT-FIRST-RECORD          VALUE 'N'.
+
+       01  DATE-BREAK-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 54 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  DATE-BREAK-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 TITRE11      PIC X(25) VALUE ' R E P O R T  B Y  D A T '.
+           05 TITRE12      PIC X(21) VALUE 'E  O F  I N C L U S I'.
+           05 TITRE13      PIC X(4)  VALUE ' O N'.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
+
+       01 OUTPUTLINE.
+           05 BLANK-LINE PIC X.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1000-DISPLAY-HEADER.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE STATUS = "
+                   FILE-CHECK-KEY
+               MOVE 4 TO RETURN-CODE
+               PERFORM 1400-STOP-PROGRAM
+           END-IF.
+
+           MOVE LOW-VALUES TO STUDENT-VSAM-INSERTDATE.
+           START STUDENT-VSAM-FILE KEY IS NOT LESS THAN
+               STUDENT-VSAM-INSERTDATE
+               INVALID KEY SET ENDOFFILE TO TRUE
+           END-START.
+
+           IF NOT ENDOFFILE
+               READ STUDENT-VSAM-FILE NEXT RECORD
+                   INTO WS-STUDENT-VSAM-RECORD
+                   AT END SET ENDOFFILE TO TRUE
+               END-READ
+           END-IF.
+
+           PERFORM 1100-PROCESS-RECORD UNTIL ENDOFFILE.
+
+           IF NOT FIRST-RECORD
+               PERFORM 1200-DISPLAY-SUBTOTAL
+           END-IF.
+
+           PERFORM 1400-STOP-PROGRAM.
+
+       0000-END.
+
+       1000-DISPLAY-HEADER.
+
+           DISPLAY DATE-BREAK-HEADER.
+           DISPLAY OUTPUTLINE.
+           DISPLAY DATE-BREAK-HEADER2.
+           DISPLAY OUTPUTLINE.
+           DISPLAY DATE-BREAK-HEADER.
+           DISPLAY OUTPUTLINE.
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'
+       DISPLAY 'ID   | STUDENT NAME                |'
+                   ' BIRTHDAY | COURSE          |'
+               ' INSERT DATE | UPDATE DATE '
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'.
+
+       1000-END.
+
+       1100-PROCESS-RECORD.
+
+           IF FIRST-RECORD
+               MOVE WS-VSAM-INSERTDATE TO WS-CURRENT-GROUP-DATE
+               MOVE 'N' TO WS-FIRST-RECORD
+           ELSE
+               IF WS-VSAM-INSERTDATE NOT = WS-CURRENT-GROUP-DATE
+                   PERFORM 1200-DISPLAY-SUBTOTAL
+                   MOVE WS-VSAM-INSERTDATE TO WS-CURRENT-GROUP-DATE
+                   MOVE 0 TO WS-GROUP-COUNT
+               END-IF
+           END-IF.
+
+           DISPLAY WS-STUDENT-VSAM-ID
+           " | "WS-STUDENT-VSAM-NAME
+           " | "WS-STUDENT-VSAM-DOB
+           " | "WS-STUDENT-VSAM-COURSE
+           " | "WS-VSAM-INSERTDATE
+           "    | "WS-VSAM-UPDATEDATE.
+
+           ADD 1 TO WS-GROUP-COUNT.
+           ADD 1 TO WS-STUDENT-COUNT.
+
+           READ STUDENT-VSAM-FILE NEXT RECORD
+               INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       1100-END.
+
+       1200-DISPLAY-SUBTOTAL.
+       DISPLAY '------------------------------------------------------'
+               '-------------------------------------'
+       DISPLAY "STUDENTS ENROLLED ON " WS-CURRENT-GROUP-DATE ": "
+               WS-GROUP-COUNT.
+       1200-END.
+
+       1300-DISPLAY-FOOTER.
+       DISPLAY '------------------------------------------------------'
+               '------------------------------------'
+       DISPLAY 'TOTAL STUDENTS : ' WS-STUDENT-COUNT.
+       1300-END.
+
+       1400-STOP-PROGRAM.
+           PERFORM 1300-DISPLAY-FOOTER.
+           CLOSE STUDENT-VSAM-FILE.
+           GOBACK.
+
+       END PROGRAM PRGQ0008.
