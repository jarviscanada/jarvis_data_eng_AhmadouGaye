@@ -10,51 +10,49 @@
         ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-VSAM-FILE ASSIGN TO '../STUDENT.VSAM'
-            FILE STATUS IS FILE-CHECK-KEY
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS STUDENT-VSAM-ID
-               ALTERNATE KEY IS STUDENT-VSAM-INSERTDATE
-               WITH DUPLICATES.
+           COPY STUSEL.
+
+           SELECT QUERY-PARM-FILE ASSIGN TO '../PRGQ0007.PARM'
+               FILE STATUS IS PARM-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT QUERY-CSV-FILE ASSIGN TO '../PRGQ0007.CSV'
+               FILE STATUS IS CSV-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY AUDSEL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD STUDENT-VSAM-FILE.
 
 
-       01  STUDENT-VSAM-RECORD.
-           88 ENDOFFILE                     VALUE HIGH-VALUE.
-           05 STUDENT-VSAM-ID               PIC 9(4).
-           05 SEPARATOR1-VSAM               PIC X.
-           05 STUDENT-VSAM-NAME             PIC X(27).
-           05 SEPARATOR2-VSAM               PIC X.
-           05 STUDENT-VSAM-DOB              PIC 9(8).
-           05 SEPARATOR3-VSAM               PIC X.
-           05 STUDENT-VSAM-COURSE           PIC X(15).
-           05 SEPARATOR4-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
-           05 SEPARATOR5-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+       COPY STUFD.
+
+       FD QUERY-PARM-FILE.
+       01  QUERY-PARM-RECORD.
+           05 PARM-INSERTDATE-FROM          PIC 9(8).
+           05 PARM-SEPARATOR1-PARM          PIC X.
+           05 PARM-INSERTDATE-TO            PIC 9(8).
+           05 PARM-SEPARATOR2-PARM          PIC X.
+           05 PARM-TERM                     PIC X(10).
 
+       FD QUERY-CSV-FILE.
+       01  CSV-LINE                         PIC X(150).
+
+       FD AUDIT-LOG-FILE.
+       COPY AUDFD.
 
        WORKING-STORAGE SECTION.
 
        01  FILE-STATUS   PIC XX.
+       01  PARM-FILE-STATUS   PIC XX.
+       01  CSV-FILE-STATUS    PIC XX.
+       01  AUD-FILE-STATUS    PIC XX.
 
 
-       01  WS-STUDENT-VSAM-RECORD.
-           05 WS-STUDENT-VSAM-ID               PIC 9(4).
-           05 WS-SEPARATOR1-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-NAME             PIC X(27).
-           05 WS-SEPARATOR2-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-DOB              PIC 9(8).
-           05 WS-SEPARATOR3-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-COURSE           PIC X(15).
-           05 WS-SEPARATOR4-VSAM               PIC X.
-           05 WS-VSAM-INSERTDATE               PIC 9(8).
-           05 WS-SEPARATOR5-VSAM               PIC X.
-           05 WS-VSAM-UPDATEDATE               PIC 9(8).
+       COPY STUWRK.
 
 
        01  WS-USERINPUT.
@@ -75,6 +73,9 @@
        01  WS-WORK-AREAS.
            05  FILE-CHECK-KEY      PIC X(2).
            05  WS-STUDENT-COUNT    PIC 9(4)  VALUE 0.
+           05  WS-INSERTDATE-FROM  PIC 9(8).
+           05  WS-INSERTDATE-TO    PIC 9(8).
+           05  WS-TERM-FILTER      PIC X(10) VALUE SPACES.
 
 
 
@@ -103,29 +104,54 @@
            05 CURRENT-MONTH  PIC 9(2).
            05 CURRENT-DAY    PIC 9(2).
 
+       01 CURRENT-TIME       PIC 9(6).
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
 
            OPEN I-O STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
            PERFORM 1100-DISPLAY-HEADER.
 
+      *    SPREADSHEET-IMPORTABLE COPY OF THE SAME LIST, ALONGSIDE THE
+      *    CONSOLE OUTPUT; DEGRADES GRACEFULLY IF IT CAN'T BE OPENED
+      *    SINCE IT IS A CONVENIENCE EXPORT, NOT THE REPORT.
+           OPEN OUTPUT QUERY-CSV-FILE.
+           IF CSV-FILE-STATUS = "00"
+               MOVE 'ID,STUDENT NAME,BIRTHDAY,COURSE,INSERT DATE,'
+                   & 'UPDATE DATE' TO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
+
            PERFORM 1200-INVITE.
 
            PERFORM 1250-DISPLAY-HEADER-RECORD
 
 
-           MOVE WS-VSAM-INSERTDATE TO STUDENT-VSAM-INSERTDATE.
+           MOVE WS-INSERTDATE-FROM TO STUDENT-VSAM-INSERTDATE.
 
+           START STUDENT-VSAM-FILE KEY IS NOT LESS THAN
+                   STUDENT-VSAM-INSERTDATE
+               INVALID KEY
+                   DISPLAY "NO STUDENTS FOUND IN THAT DATE RANGE"
+                   PERFORM 1400-STOP-PROGRAM
+           END-START.
 
-
-           READ STUDENT-VSAM-FILE
-                KEY IS STUDENT-VSAM-INSERTDATE
-                INVALID KEY DISPLAY "STUDENT NOT FOUND"
-
+           READ STUDENT-VSAM-FILE NEXT RECORD
+               AT END SET ENDOFFILE TO TRUE
            END-READ.
 
-
+           IF NOT ENDOFFILE
+               IF STUDENT-VSAM-INSERTDATE > WS-INSERTDATE-TO
+                   SET ENDOFFILE TO TRUE
+               END-IF
+           END-IF.
 
            PERFORM 1300-DISPLAY-RECORD UNTIL ENDOFFILE.
 
@@ -152,32 +178,44 @@
 
        1200-INVITE.
 
+      *    RUN UNATTENDED IF A PARAMETER FILE IS PRESENT, OTHERWISE
+      *    FALL BACK TO THE INTERACTIVE PROMPT.
+           OPEN INPUT QUERY-PARM-FILE.
+           IF PARM-FILE-STATUS = "00"
+               READ QUERY-PARM-FILE
+                   AT END
+                       PERFORM 1215-PROMPT-FOR-DATE
+                   NOT AT END
+                       MOVE PARM-INSERTDATE-FROM TO WS-INSERTDATE-FROM
+                       MOVE PARM-INSERTDATE-TO TO WS-INSERTDATE-TO
+                       MOVE PARM-TERM TO WS-TERM-FILTER
+               END-READ
+               CLOSE QUERY-PARM-FILE
+           ELSE
+               PERFORM 1215-PROMPT-FOR-DATE
+           END-IF.
 
+       1200-END.
 
-           DISPLAY "ENTER THE DATE OF INCLUSION (YYYYMMDD) >>".
-
-           ACCEPT STUDENT-VSAM-INSERTDATE.
-
-
-
-
-
+       1215-PROMPT-FOR-DATE.
 
+           DISPLAY "ENTER THE FROM DATE OF INCLUSION (YYYYMMDD) >>".
+           ACCEPT WS-INSERTDATE-FROM.
 
+           DISPLAY "ENTER THE TO DATE OF INCLUSION (YYYYMMDD) >>".
+           ACCEPT WS-INSERTDATE-TO.
 
+           DISPLAY "ENTER TERM TO SCOPE TO, OR BLANK FOR ANY TERM >>".
+           ACCEPT WS-TERM-FILTER.
 
-
-       1200-END.
+       1215-END.
 
 
        1250-DISPLAY-HEADER-RECORD.
 
 
-           MOVE STUDENT-VSAM-INSERTDATE TO WS-VSAM-INSERTDATE.
-
-
-
-       DISPLAY "LIST OF STUDENTS INCLUDED ON: "WS-VSAM-INSERTDATE.
+       DISPLAY "LIST OF STUDENTS INCLUDED FROM: " WS-INSERTDATE-FROM
+           " TO: " WS-INSERTDATE-TO.
 
 
        DISPLAY '------------------------------------------------------'
@@ -202,20 +240,25 @@
 
            MOVE STUDENT-VSAM-RECORD TO WS-STUDENT-VSAM-RECORD.
 
-
-
-
+           IF WS-TERM-FILTER = SPACES
+                   OR WS-STUDENT-VSAM-TERM = WS-TERM-FILTER
 
        DISPLAY WS-STUDENT-VSAM-ID
            " | "WS-STUDENT-VSAM-NAME
            " | "WS-STUDENT-VSAM-DOB
            " | "WS-STUDENT-VSAM-COURSE
            " | "WS-VSAM-INSERTDATE
-           "    | "WS-VSAM-UPDATEDATE.
+           "    | "WS-VSAM-UPDATEDATE
        DISPLAY '-------------------------------------------------'
-               '------------------------------------------'.
+               '------------------------------------------'
 
+               IF CSV-FILE-STATUS = "00"
+                   PERFORM 1310-WRITE-CSV-ROW
+               END-IF
 
+               PERFORM 1340-WRITE-AUDIT-RECORD
+
+           END-IF.
 
 
 
@@ -223,7 +266,7 @@
            READ STUDENT-VSAM-FILE  NEXT RECORD
            AT END SET ENDOFFILE TO TRUE
            NOT AT END
-           IF STUDENT-VSAM-INSERTDATE NOT = WS-VSAM-INSERTDATE
+           IF STUDENT-VSAM-INSERTDATE > WS-INSERTDATE-TO
 
                SET ENDOFFILE TO TRUE
 
@@ -241,12 +284,63 @@
 
        1300-END.
 
+       1310-WRITE-CSV-ROW.
+
+      *    QUOTE THE NAME FIELD SINCE IT MAY CONTAIN COMMAS; THE
+      *    OTHER FIELDS ARE ALL NUMERIC/FIXED-FORMAT SO THEY NEED NO
+      *    QUOTING.
+           MOVE SPACES TO CSV-LINE.
+           STRING WS-STUDENT-VSAM-ID     DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  '"'                    DELIMITED BY SIZE
+                  WS-STUDENT-VSAM-NAME   DELIMITED BY SIZE
+                  '"'                    DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-STUDENT-VSAM-DOB    DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-STUDENT-VSAM-COURSE DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-VSAM-INSERTDATE     DELIMITED BY SIZE
+                  ","                    DELIMITED BY SIZE
+                  WS-VSAM-UPDATEDATE     DELIMITED BY SIZE
+               INTO CSV-LINE.
+
+           WRITE CSV-LINE.
+
+       1310-END.
+
+       1340-WRITE-AUDIT-RECORD.
+
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE CURRENT-DATE TO AUD-DATE.
+           MOVE CURRENT-TIME TO AUD-TIME.
+           MOVE "PRGQ0007" TO AUD-PROGRAM.
+           MOVE "QUERY" TO AUD-ACTION.
+           MOVE WS-STUDENT-VSAM-ID TO AUD-STUDENT-ID.
+           MOVE "DATE RANGE QUERY MATCH" TO AUD-DETAIL.
+
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+
+       1340-END.
+
 
 
        1400-STOP-PROGRAM.
 
+           IF CSV-FILE-STATUS = "00"
+               CLOSE QUERY-CSV-FILE
+           END-IF.
            CLOSE STUDENT-VSAM-FILE.
-           STOP RUN.
+           GOBACK.
 
 
        END PROGRAM PRGQ0007.
