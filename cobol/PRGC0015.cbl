@@ -0,0 +1,302 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Add and edit emergency-contact/guardian rows on
+      *          CONTACT-VSAM-FILE for an existing student (modeled
+      *          on PRGI0002's insert flow and PRGU0003's update
+      *          flow).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGC0015.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUSEL.
+
+           COPY CONSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+       COPY STUFD.
+
+       FD CONTACT-VSAM-FILE.
+       COPY CONFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS       PIC XX.
+       01  CON-FILE-STATUS   PIC XX.
+
+       COPY STUWRK.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY         PIC X(2).
+           05  WS-STUDENT-FOUND       PIC X     VALUE 'N'.
+               88  STUDENT-WAS-FOUND         VALUE 'Y'.
+           05  WS-MODE                PIC X     VALUE SPACES.
+               88  MODE-IS-ADD               VALUE 'A'.
+               88  MODE-IS-EDIT              VALUE 'E'.
+           05  WS-MODE-VALID          PIC X     VALUE 'N'.
+               88  MODE-IS-VALID             VALUE 'Y'.
+           05  WS-SEQ-VALID           PIC X     VALUE 'N'.
+               88  SEQ-IS-VALID              VALUE 'Y'.
+           05  WS-NEXT-SEQ            PIC 9(2)  VALUE 0.
+           05  WS-SCAN-DONE           PIC X     VALUE 'N'.
+               88  SCAN-IS-DONE              VALUE 'Y'.
+           05  WS-INPUT-NAME          PIC X(27).
+           05  WS-INPUT-RELATIONSHIP  PIC X(10).
+           05  WS-INPUT-PHONE         PIC X(12).
+           05  WS-NAME-VALID          PIC X     VALUE 'N'.
+               88  NAME-IS-VALID             VALUE 'Y'.
+           05  WS-PHONE-VALID         PIC X     VALUE 'N'.
+               88  PHONE-IS-VALID            VALUE 'Y'.
+
+       01  CONTACT-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 38 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  CONTACT-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(3) VALUE SPACES.
+           05 TITRE11      PIC X(17) VALUE ' E M E R G E N C '.
+           05 TITRE12      PIC X(17) VALUE 'Y  C O N T A C T '.
+           05 FILLER      PIC X(3) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
+
+       01 OUTPUTLINE.
+           05 BLANK-LINE PIC X.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+
+           PERFORM 1100-DISPLAY-HEADER.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM 1200-PROMPT-FOR-ID UNTIL STUDENT-WAS-FOUND.
+
+           CLOSE STUDENT-VSAM-FILE.
+
+           PERFORM 1210-PROMPT-FOR-MODE UNTIL MODE-IS-VALID.
+
+      *    STATUS 35 MEANS THE FILE DOES NOT EXIST YET -- CREATE IT.
+      *    ANY OTHER NON-ZERO STATUS IS A REAL OPEN FAILURE, NOT A
+      *    MISSING FILE, SO IT MUST NOT FALL INTO OPEN OUTPUT, WHICH
+      *    WOULD REINITIALIZE (EMPTY) AN EXISTING CONTACT FILE.
+           OPEN I-O CONTACT-VSAM-FILE.
+           IF CON-FILE-STATUS = "35"
+               OPEN OUTPUT CONTACT-VSAM-FILE
+           END-IF.
+
+           IF CON-FILE-STATUS = "00"
+               IF MODE-IS-ADD
+                   PERFORM 1300-ADD-CONTACT
+               ELSE
+                   PERFORM 1400-EDIT-CONTACT
+               END-IF
+               CLOSE CONTACT-VSAM-FILE
+           ELSE
+               DISPLAY "ERROR OPENING CONTACT.VSAM FILE (STATUS = "
+                   CON-FILE-STATUS ")"
+           END-IF.
+
+           PERFORM 1500-STOP-PROGRAM.
+
+       0000-END.
+
+       1100-DISPLAY-HEADER.
+
+           DISPLAY CONTACT-HEADER.
+           DISPLAY OUTPUTLINE.
+           DISPLAY CONTACT-HEADER2.
+           DISPLAY OUTPUTLINE.
+           DISPLAY CONTACT-HEADER.
+
+       1100-END.
+
+       1200-PROMPT-FOR-ID.
+
+           DISPLAY "ENTER STUDENT ID (MAX 4 DIGITS) >>".
+           ACCEPT STUDENT-VSAM-ID.
+
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND (STATUS = "
+                       FILE-CHECK-KEY ")"
+               NOT INVALID KEY
+                   MOVE STUDENT-VSAM-RECORD TO WS-STUDENT-VSAM-RECORD
+                   DISPLAY "STUDENT: " WS-STUDENT-VSAM-NAME
+                   SET STUDENT-WAS-FOUND TO TRUE
+           END-READ.
+
+       1200-END.
+
+       1210-PROMPT-FOR-MODE.
+
+           DISPLAY "ADD A NEW CONTACT OR EDIT AN EXISTING ONE (A/E) >>".
+           ACCEPT WS-MODE.
+
+           IF MODE-IS-ADD OR MODE-IS-EDIT
+               SET MODE-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "MODE MUST BE A OR E."
+           END-IF.
+
+       1210-END.
+
+      *    FIND THE NEXT FREE SEQUENCE NUMBER FOR THIS STUDENT BY
+      *    COUNTING THE CONTACT ROWS ALREADY ON FILE VIA THE
+      *    CON-STUDENT-ID ALTERNATE KEY.
+       1300-ADD-CONTACT.
+
+           MOVE 0 TO WS-NEXT-SEQ.
+           MOVE 'N' TO WS-SCAN-DONE.
+           MOVE WS-STUDENT-VSAM-ID TO CON-STUDENT-ID.
+
+           READ CONTACT-VSAM-FILE
+               KEY IS CON-STUDENT-ID
+               INVALID KEY
+                   SET SCAN-IS-DONE TO TRUE
+               NOT INVALID KEY
+                   PERFORM 1310-SCAN-CONTACTS UNTIL SCAN-IS-DONE
+           END-READ.
+
+           ADD 1 TO WS-NEXT-SEQ.
+
+           PERFORM 1320-PROMPT-FOR-NAME UNTIL NAME-IS-VALID.
+           PERFORM 1330-PROMPT-FOR-RELATIONSHIP.
+           PERFORM 1340-PROMPT-FOR-PHONE UNTIL PHONE-IS-VALID.
+
+           MOVE WS-STUDENT-VSAM-ID TO CON-STUDENT-ID.
+           MOVE WS-NEXT-SEQ TO CON-SEQ-NO.
+           MOVE WS-INPUT-NAME TO CON-NAME.
+           MOVE WS-INPUT-RELATIONSHIP TO CON-RELATIONSHIP.
+           MOVE WS-INPUT-PHONE TO CON-PHONE.
+
+           WRITE CONTACT-VSAM-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR ADDING CONTACT (STATUS = "
+                       CON-FILE-STATUS ")"
+               NOT INVALID KEY
+                   DISPLAY "CONTACT " WS-NEXT-SEQ
+                       " ADDED FOR STUDENT " WS-STUDENT-VSAM-ID
+           END-WRITE.
+
+       1300-END.
+
+       1310-SCAN-CONTACTS.
+
+           IF CON-STUDENT-ID = WS-STUDENT-VSAM-ID
+               IF CON-SEQ-NO > WS-NEXT-SEQ
+                   MOVE CON-SEQ-NO TO WS-NEXT-SEQ
+               END-IF
+
+               READ CONTACT-VSAM-FILE NEXT RECORD
+                   AT END SET SCAN-IS-DONE TO TRUE
+                   NOT AT END
+                       IF CON-STUDENT-ID NOT = WS-STUDENT-VSAM-ID
+                           SET SCAN-IS-DONE TO TRUE
+                       END-IF
+               END-READ
+           ELSE
+               SET SCAN-IS-DONE TO TRUE
+           END-IF.
+
+       1310-END.
+
+       1400-EDIT-CONTACT.
+
+           PERFORM 1410-PROMPT-FOR-SEQ UNTIL SEQ-IS-VALID.
+
+           PERFORM 1320-PROMPT-FOR-NAME UNTIL NAME-IS-VALID.
+           PERFORM 1330-PROMPT-FOR-RELATIONSHIP.
+           PERFORM 1340-PROMPT-FOR-PHONE UNTIL PHONE-IS-VALID.
+
+           MOVE WS-INPUT-NAME TO CON-NAME.
+           MOVE WS-INPUT-RELATIONSHIP TO CON-RELATIONSHIP.
+           MOVE WS-INPUT-PHONE TO CON-PHONE.
+
+           REWRITE CONTACT-VSAM-RECORD
+               INVALID KEY
+                   DISPLAY "ERROR UPDATING CONTACT (STATUS = "
+                       CON-FILE-STATUS ")"
+               NOT INVALID KEY
+                   DISPLAY "CONTACT " CON-SEQ-NO
+                       " UPDATED FOR STUDENT " WS-STUDENT-VSAM-ID
+           END-REWRITE.
+
+       1400-END.
+
+       1410-PROMPT-FOR-SEQ.
+
+           MOVE WS-STUDENT-VSAM-ID TO CON-STUDENT-ID.
+
+           DISPLAY "ENTER CONTACT SEQUENCE NUMBER TO EDIT >>".
+           ACCEPT CON-SEQ-NO.
+
+           READ CONTACT-VSAM-FILE
+               KEY IS CON-KEY
+               INVALID KEY
+                   DISPLAY "CONTACT NOT FOUND (STATUS = "
+                       CON-FILE-STATUS ")"
+               NOT INVALID KEY
+                   DISPLAY "CURRENT NAME: " CON-NAME
+                   DISPLAY "CURRENT RELATIONSHIP: " CON-RELATIONSHIP
+                   DISPLAY "CURRENT PHONE: " CON-PHONE
+                   SET SEQ-IS-VALID TO TRUE
+           END-READ.
+
+       1410-END.
+
+       1320-PROMPT-FOR-NAME.
+
+           DISPLAY "ENTER CONTACT FULL NAME (MAX 25 CHARS) >>".
+           ACCEPT WS-INPUT-NAME.
+
+           IF WS-INPUT-NAME = SPACES
+               DISPLAY "NAME CANNOT BE BLANK."
+           ELSE
+               SET NAME-IS-VALID TO TRUE
+           END-IF.
+
+       1320-END.
+
+       1330-PROMPT-FOR-RELATIONSHIP.
+
+           DISPLAY "ENTER RELATIONSHIP (E.G. MOTHER, FATHER, GUARDIAN)".
+           ACCEPT WS-INPUT-RELATIONSHIP.
+
+       1330-END.
+
+       1340-PROMPT-FOR-PHONE.
+
+           DISPLAY "ENTER CONTACT PHONE NUMBER >>".
+           ACCEPT WS-INPUT-PHONE.
+
+           IF WS-INPUT-PHONE = SPACES
+               DISPLAY "PHONE CANNOT BE BLANK."
+           ELSE
+               SET PHONE-IS-VALID TO TRUE
+           END-IF.
+
+       1340-END.
+
+       1500-STOP-PROGRAM.
+
+           GOBACK.
+
+       END PROGRAM PRGC0015.
