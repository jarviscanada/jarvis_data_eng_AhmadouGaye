@@ -0,0 +1,231 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Data-quality sweep of STUDENT.VSAM - flags records
+      *          with a blank name, an all-zero date of birth, an
+      *          insert date later than the update date, or a course
+      *          code that is not on the course master, and writes
+      *          one line per finding to an exception report the
+      *          registrar can work from.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0020.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUSEL.
+
+           SELECT COURSE-MASTER-FILE ASSIGN TO '../COURSE.MASTER'
+               FILE STATUS IS CRS-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DQ-EXCEPTION-FILE ASSIGN TO '../STUDENT.DQEXCEPTIONS'
+               FILE STATUS IS DQ-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+       COPY STUFD.
+
+       FD COURSE-MASTER-FILE.
+       COPY CRSFD.
+
+       FD DQ-EXCEPTION-FILE.
+       01  DQ-EXCEPTION-RECORD.
+           05 DQ-STUDENT-ID             PIC 9(4).
+           05 DQ-SEPARATOR1             PIC X VALUE ','.
+           05 DQ-STUDENT-NAME           PIC X(27).
+           05 DQ-SEPARATOR2             PIC X VALUE ','.
+           05 DQ-REASON                 PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS               PIC XX.
+       01  CRS-FILE-STATUS           PIC XX.
+       01  DQ-FILE-STATUS            PIC XX.
+
+       COPY STUWRK.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY           PIC X(2).
+           05  WS-RECORD-COUNT          PIC 9(4) VALUE 0.
+           05  WS-EXCEPTION-COUNT       PIC 9(4) VALUE 0.
+
+       01  WS-COURSE-CHECK-AREAS.
+           05  WS-COURSE-VALID     PIC X     VALUE 'N'.
+               88  COURSE-IS-VALID        VALUE 'Y'.
+           05  WS-MASTER-EOF       PIC X     VALUE 'N'.
+               88  MASTER-EOF              VALUE 'Y'.
+
+       01  DQ-REPORT-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 48 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  DQ-REPORT-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 TITRE11      PIC X(20) VALUE ' D A T A  Q U A L I '.
+           05 TITRE12      PIC X(20) VALUE 'T Y  S C A N        '.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
+
+       01 OUTPUTLINE.
+           05 BLANK-LINE PIC X.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT DQ-EXCEPTION-FILE.
+           IF DQ-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.DQEXCEPTIONS (STATUS = "
+                   DQ-FILE-STATUS ")"
+               MOVE 4 TO RETURN-CODE
+               CLOSE STUDENT-VSAM-FILE
+               GOBACK
+           END-IF.
+
+           PERFORM 1100-DISPLAY-HEADER.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE.
+
+           PERFORM 1200-PROCESS-RECORD UNTIL ENDOFFILE.
+
+           PERFORM 1400-DISPLAY-REPORT.
+
+           PERFORM 1500-STOP-PROGRAM.
+
+       0000-END.
+
+       1100-DISPLAY-HEADER.
+
+           DISPLAY DQ-REPORT-HEADER.
+           DISPLAY OUTPUTLINE.
+           DISPLAY DQ-REPORT-HEADER2.
+           DISPLAY OUTPUTLINE.
+           DISPLAY DQ-REPORT-HEADER.
+
+       1100-END.
+
+       1200-PROCESS-RECORD.
+
+           ADD 1 TO WS-RECORD-COUNT.
+
+           PERFORM 1210-CHECK-BLANK-NAME.
+           PERFORM 1220-CHECK-ZERO-DOB.
+           PERFORM 1230-CHECK-DATE-SEQUENCE.
+           PERFORM 1240-CHECK-COURSE.
+
+           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
+               AT END SET ENDOFFILE TO TRUE
+           END-READ.
+
+       1200-END.
+
+       1210-CHECK-BLANK-NAME.
+
+           IF WS-STUDENT-VSAM-NAME = SPACES
+               MOVE "BLANK STUDENT NAME" TO DQ-REASON
+               PERFORM 1290-WRITE-EXCEPTION
+           END-IF.
+
+       1210-END.
+
+       1220-CHECK-ZERO-DOB.
+
+           IF WS-STUDENT-VSAM-DOB = ZEROS
+               MOVE "ALL-ZERO DATE OF BIRTH" TO DQ-REASON
+               PERFORM 1290-WRITE-EXCEPTION
+           END-IF.
+
+       1220-END.
+
+       1230-CHECK-DATE-SEQUENCE.
+
+           IF WS-VSAM-INSERTDATE > WS-VSAM-UPDATEDATE
+               MOVE "INSERT DATE AFTER UPDATE DATE" TO DQ-REASON
+               PERFORM 1290-WRITE-EXCEPTION
+           END-IF.
+
+       1230-END.
+
+       1240-CHECK-COURSE.
+
+           PERFORM 1245-VALIDATE-COURSE.
+
+           IF NOT COURSE-IS-VALID
+               MOVE "COURSE NOT ON COURSE MASTER" TO DQ-REASON
+               PERFORM 1290-WRITE-EXCEPTION
+           END-IF.
+
+       1240-END.
+
+       1245-VALIDATE-COURSE.
+
+           MOVE 'N' TO WS-COURSE-VALID.
+           MOVE 'N' TO WS-MASTER-EOF.
+
+           OPEN INPUT COURSE-MASTER-FILE.
+           IF CRS-FILE-STATUS = "00"
+               PERFORM 1246-SCAN-COURSE-MASTER
+                   UNTIL COURSE-IS-VALID OR MASTER-EOF
+               CLOSE COURSE-MASTER-FILE
+           ELSE
+               DISPLAY "WARNING: COURSE MASTER UNAVAILABLE ("
+                   CRS-FILE-STATUS "), COURSE NOT VALIDATED"
+               MOVE 'Y' TO WS-COURSE-VALID
+           END-IF.
+
+       1245-END.
+
+       1246-SCAN-COURSE-MASTER.
+
+           READ COURSE-MASTER-FILE
+               AT END
+                   SET MASTER-EOF TO TRUE
+               NOT AT END
+                   IF CRS-CODE = WS-STUDENT-VSAM-COURSE
+                       SET COURSE-IS-VALID TO TRUE
+                   END-IF
+           END-READ.
+
+       1246-END.
+
+       1290-WRITE-EXCEPTION.
+
+           MOVE WS-STUDENT-VSAM-ID TO DQ-STUDENT-ID.
+           MOVE WS-STUDENT-VSAM-NAME TO DQ-STUDENT-NAME.
+           WRITE DQ-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
+       1290-END.
+
+       1400-DISPLAY-REPORT.
+
+           DISPLAY "RECORDS SCANNED ........ " WS-RECORD-COUNT.
+           DISPLAY "EXCEPTIONS FOUND ........ " WS-EXCEPTION-COUNT.
+           DISPLAY "EXCEPTION DETAIL WRITTEN TO STUDENT.DQEXCEPTIONS".
+
+       1400-END.
+
+       1500-STOP-PROGRAM.
+
+           CLOSE STUDENT-VSAM-FILE, DQ-EXCEPTION-FILE.
+           GOBACK.
+
+       END PROGRAM PRGQ0020.
