@@ -10,13 +10,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT-VSAM-FILE ASSIGN TO '../STUDENT.VSAM'
-            FILE STATUS IS FILE-CHECK-KEY
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS DYNAMIC
-               RECORD KEY IS STUDENT-VSAM-ID
-               ALTERNATE KEY IS STUDENT-VSAM-INSERTDATE
-               WITH DUPLICATES.
+           COPY STUSEL.
+
+           SELECT STUDENT-ID-CONTROL-FILE ASSIGN TO '../STUDENT.NEXTID'
+               FILE STATUS IS ID-CONTROL-FILE-STATUS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           COPY CRSSEL.
+
+           COPY ENRSEL.
+
+           COPY LOCKSEL.
+
+           COPY AUDSEL.
 
 
        DATA DIVISION.
@@ -27,37 +33,40 @@
        FD STUDENT-VSAM-FILE.
 
 
-       01  STUDENT-VSAM-RECORD.
-           88 ENDOFFILE                     VALUE HIGH-VALUE.
-           05 STUDENT-VSAM-ID               PIC 9(4).
-           05 SEPARATOR1-VSAM               PIC X.
-           05 STUDENT-VSAM-NAME             PIC X(27).
-           05 SEPARATOR2-VSAM               PIC X.
-           05 STUDENT-VSAM-DOB              PIC 9(8).
-           05 SEPARATOR3-VSAM               PIC X.
-           05 STUDENT-VSAM-COURSE           PIC X(15).
-           05 SEPARATOR4-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-INSERTDATE       PIC 9(8).
-           05 SEPARATOR5-VSAM               PIC X VALUE ','.
-           05 STUDENT-VSAM-UPDATEDATE       PIC 9(8).
+       COPY STUFD.
+
+       FD STUDENT-LOCK-FILE.
+       COPY LOCKFD.
+
+       FD STUDENT-ID-CONTROL-FILE.
+       01  STUDENT-ID-CONTROL-RECORD.
+           05 SIC-LAST-ISSUED-ID            PIC 9(4).
+
+       FD COURSE-MASTER-FILE.
+       COPY CRSFD.
+
+       FD ENROLLMENT-VSAM-FILE.
+       COPY ENRFD.
+
+       FD AUDIT-LOG-FILE.
+       COPY AUDFD.
 
        WORKING-STORAGE SECTION.
 
        01  FILE-STATUS   PIC XX.
+       01  ID-CONTROL-FILE-STATUS   PIC XX.
+       01  CRS-FILE-STATUS   PIC XX.
+       01  ENR-FILE-STATUS   PIC XX.
+       01  LOCK-FILE-STATUS  PIC XX.
+       01  AUD-FILE-STATUS   PIC XX.
+
+       01  WS-LOCK-AREAS.
+           05  WS-LOCK-ACQUIRED      PIC X     VALUE 'N'.
+               88  LOCK-WAS-ACQUIRED        VALUE 'Y'.
+           05  WS-LOCK-RETRY-COUNT   PIC 9(2)  VALUE 0.
 
 
-       01  WS-STUDENT-VSAM-RECORD.
-           05 WS-STUDENT-VSAM-ID               PIC 9(4).
-           05 WS-SEPARATOR1-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-NAME             PIC X(27).
-           05 WS-SEPARATOR2-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-DOB              PIC 9(8).
-           05 WS-SEPARATOR3-VSAM               PIC X.
-           05 WS-STUDENT-VSAM-COURSE           PIC X(15).
-           05 WS-SEPARATOR4-VSAM               PIC X.
-           05 WS-VSAM-INSERTDATE               PIC 9(8).
-           05 WS-SEPARATOR5-VSAM               PIC X.
-           05 WS-VSAM-UPDATEDATE               PIC 9(8).
+       COPY STUWRK.
 
 
        01  WS-USERINPUT.
@@ -73,13 +82,48 @@
            05 WS-INPUT-INSERTDATE               PIC 9(8).
            05 WS-INPUT-SEPARATOR5-VSAM               PIC X VALUE ','.
            05 WS-INPUT-UPDATEDATE               PIC 9(8).
+           05 WS-INPUT-SEPARATOR6-VSAM               PIC X VALUE ','.
+           05 WS-INPUT-STUDENT-VSAM-TERM             PIC X(10).
 
 
        01  WS-WORK-AREAS.
            05  FILE-CHECK-KEY      PIC X(2).
-           05  WS-STUDENT-COUNT    PIC 9(4)  VALUE 0.
-
-
+           05  WS-LAST-ISSUED-ID   PIC 9(4)  VALUE 0.
+           05  WS-NEW-STUDENT-ID   PIC 9(4)  VALUE 0.
+           05  WS-COURSE-VALID     PIC X     VALUE 'N'.
+               88  COURSE-IS-VALID        VALUE 'Y'.
+           05  WS-MASTER-EOF       PIC X     VALUE 'N'.
+               88  MASTER-EOF              VALUE 'Y'.
+           05  WS-NAME-VALID       PIC X     VALUE 'N'.
+               88  NAME-IS-VALID           VALUE 'Y'.
+           05  WS-DOB-VALID        PIC X     VALUE 'N'.
+               88  DOB-IS-VALID            VALUE 'Y'.
+           05  WS-DOB-STAGING      PIC X(8).
+           05  WS-DOB-YEAR         PIC 9(4).
+           05  WS-DOB-MONTH        PIC 9(2).
+           05  WS-DOB-DAY          PIC 9(2).
+           05  WS-COMPUTED-AGE     PIC 9(3).
+           05  WS-MIN-ENROLLMENT-AGE PIC 9(3) VALUE 015.
+           05  WS-MAX-ENROLLMENT-AGE PIC 9(3) VALUE 100.
+           05  WS-TERM-VALID       PIC X     VALUE 'N'.
+               88  TERM-IS-VALID           VALUE 'Y'.
+           05  WS-DUPLICATE-FOUND  PIC X     VALUE 'N'.
+               88  DUPLICATE-FOUND         VALUE 'Y'.
+           05  WS-DUPLICATE-ID     PIC 9(4).
+           05  WS-CONFIRM-INSERT   PIC X     VALUE 'Y'.
+               88  CONFIRM-INSERT          VALUE 'Y'.
+           05  WS-CONFIRM-SAVE     PIC X     VALUE 'N'.
+               88  CONFIRM-SAVE            VALUE 'Y'.
+
+       01  WS-SOUNDEX-AREAS.
+           05  WS-SOUNDEX-CODE          PIC X(4).
+           05  WS-SOUNDEX-FIRST-LETTER  PIC X.
+           05  WS-SOUNDEX-DIGITS        PIC X(3).
+           05  WS-SOUNDEX-DIGIT-COUNT   PIC 9     VALUE 0.
+           05  WS-SOUNDEX-LAST-DIGIT    PIC X.
+           05  WS-SOUNDEX-CHAR          PIC X.
+           05  WS-SOUNDEX-DIGIT         PIC X.
+           05  WS-SOUNDEX-IDX           PIC 9(2).
 
 
 
@@ -106,6 +150,8 @@
            05 CURRENT-MONTH  PIC 9(2).
            05 CURRENT-DAY    PIC 9(2).
 
+       01 CURRENT-TIME       PIC 9(6).
+
        PROCEDURE DIVISION.
        0000-MAIN-PROCEDURE.
 
@@ -117,14 +163,25 @@
 
 
 
-            OPEN I-O STUDENT-VSAM-FILE.
-            READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
-                AT END SET ENDOFFILE TO TRUE.
-            IF FILE-CHECK-KEY="00"
-                PERFORM 1300-GET-ID UNTIL ENDOFFILE
-                ADD 1 TO WS-STUDENT-COUNT
+            PERFORM 0900-ACQUIRE-LOCK
+                UNTIL LOCK-WAS-ACQUIRED OR WS-LOCK-RETRY-COUNT > 5.
+
+            IF NOT LOCK-WAS-ACQUIRED
+                DISPLAY "ERROR: COULD NOT LOCK STUDENT.VSAM - ANOTHER "
+                    "UPDATE IS IN PROGRESS. TRY AGAIN LATER."
+                MOVE 4 TO RETURN-CODE
+                GOBACK
+            END-IF.
 
-                PERFORM 1400-INSERTION
+            OPEN I-O STUDENT-VSAM-FILE.
+            IF FILE-CHECK-KEY = "00"
+                PERFORM 1230-CHECK-DUPLICATE
+                IF CONFIRM-INSERT
+                    PERFORM 1300-GET-ID
+                    PERFORM 1350-REVIEW-AND-CONFIRM
+                ELSE
+                    DISPLAY "INSERT CANCELLED."
+                END-IF
             ELSE
                 DISPLAY "ERROR WHILE OPENING THE STUDENT.VSAM FILE"
 
@@ -134,6 +191,47 @@
 
        0000-END.
 
+       0900-ACQUIRE-LOCK.
+
+      *    A SIMPLE ENQUEUE FILE: THE RECORD'S LOCK-STATUS BYTE MARKS
+      *    WHETHER STUDENT-VSAM-FILE IS CURRENTLY CHECKED OUT BY
+      *    ANOTHER MAINTENANCE PROGRAM. CONCURRENT RUNS RETRY A FEW
+      *    TIMES INSTEAD OF RACING STRAIGHT INTO THE OPEN I-O BELOW.
+           SET LOCK-FREE TO TRUE.
+           OPEN INPUT STUDENT-LOCK-FILE.
+           IF LOCK-FILE-STATUS = "00"
+               READ STUDENT-LOCK-FILE INTO STUDENT-LOCK-RECORD
+                   AT END SET LOCK-FREE TO TRUE
+               END-READ
+               CLOSE STUDENT-LOCK-FILE
+           END-IF.
+
+           IF LOCK-FREE
+               SET LOCK-HELD TO TRUE
+               MOVE "PRGI0002" TO LOCK-HOLDER-PROGRAM
+               OPEN OUTPUT STUDENT-LOCK-FILE
+               WRITE STUDENT-LOCK-RECORD
+               CLOSE STUDENT-LOCK-FILE
+               SET LOCK-WAS-ACQUIRED TO TRUE
+           ELSE
+               DISPLAY "STUDENT.VSAM IS LOCKED BY " LOCK-HOLDER-PROGRAM
+                   " - WAITING..."
+               ADD 1 TO WS-LOCK-RETRY-COUNT
+           END-IF.
+
+       0900-END.
+
+       0950-RELEASE-LOCK.
+
+           IF LOCK-WAS-ACQUIRED
+               SET LOCK-FREE TO TRUE
+               OPEN OUTPUT STUDENT-LOCK-FILE
+               WRITE STUDENT-LOCK-RECORD
+               CLOSE STUDENT-LOCK-FILE
+           END-IF.
+
+       0950-END.
+
 
 
 
@@ -151,35 +249,231 @@
 
            ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
 
+           PERFORM 1210-PROMPT-FOR-NAME UNTIL NAME-IS-VALID.
+
+           PERFORM 1215-PROMPT-FOR-DOB UNTIL DOB-IS-VALID.
+
+           PERFORM 1217-PROMPT-FOR-TERM UNTIL TERM-IS-VALID.
+
+           PERFORM 1220-INVITE-COURSE UNTIL COURSE-IS-VALID.
+
+       1200-END.
+
+       1210-PROMPT-FOR-NAME.
+
            DISPLAY "ENTER FULL NAME (MAX 25 CHARS) >>".
            ACCEPT WS-INPUT-STUDENT-VSAM-NAME.
 
-           DISPLAY "ENTER BIRTHDAY (YYYYMMDD) >>"
-           ACCEPT WS-INPUT-STUDENT-VSAM-DOB.
+           IF WS-INPUT-STUDENT-VSAM-NAME = SPACES
+               DISPLAY "NAME CANNOT BE BLANK."
+           ELSE
+               SET NAME-IS-VALID TO TRUE
+           END-IF.
+
+       1210-END.
 
-           DISPLAY "ENTER COURSE (MAX 15 CHARS) >> ".
+       1215-PROMPT-FOR-DOB.
+
+           DISPLAY "ENTER BIRTHDAY (YYYYMMDD) >>"
+           ACCEPT WS-DOB-STAGING.
+
+           IF WS-DOB-STAGING IS NUMERIC
+               MOVE WS-DOB-STAGING(1:4) TO WS-DOB-YEAR
+               MOVE WS-DOB-STAGING(5:2) TO WS-DOB-MONTH
+               MOVE WS-DOB-STAGING(7:2) TO WS-DOB-DAY
+               IF WS-DOB-YEAR >= 1900 AND WS-DOB-YEAR <= CURRENT-YEAR
+                   PERFORM 1216-COMPUTE-AGE
+                   IF WS-COMPUTED-AGE >= WS-MIN-ENROLLMENT-AGE
+                           AND WS-COMPUTED-AGE <= WS-MAX-ENROLLMENT-AGE
+                       MOVE WS-DOB-STAGING TO WS-INPUT-STUDENT-VSAM-DOB
+                       SET DOB-IS-VALID TO TRUE
+                   ELSE
+                       DISPLAY "AGE (" WS-COMPUTED-AGE
+                           ") IS OUTSIDE THE ENROLLMENT ELIGIBILITY "
+                           "WINDOW (" WS-MIN-ENROLLMENT-AGE " TO "
+                           WS-MAX-ENROLLMENT-AGE " YEARS)."
+                   END-IF
+               ELSE
+                   DISPLAY "BIRTH YEAR MUST BE BETWEEN 1900 AND "
+                       CURRENT-YEAR
+               END-IF
+           ELSE
+               DISPLAY "BIRTHDAY MUST BE NUMERIC (YYYYMMDD)."
+           END-IF.
+
+       1215-END.
+
+       1216-COMPUTE-AGE.
+
+           SUBTRACT WS-DOB-YEAR FROM CURRENT-YEAR
+               GIVING WS-COMPUTED-AGE.
+
+           IF CURRENT-MONTH < WS-DOB-MONTH
+               SUBTRACT 1 FROM WS-COMPUTED-AGE
+           ELSE
+               IF CURRENT-MONTH = WS-DOB-MONTH
+                       AND CURRENT-DAY < WS-DOB-DAY
+                   SUBTRACT 1 FROM WS-COMPUTED-AGE
+               END-IF
+           END-IF.
+
+       1216-END.
+
+       1217-PROMPT-FOR-TERM.
+
+           DISPLAY "ENTER TERM (E.G. FALL 2026) >>".
+           ACCEPT WS-INPUT-STUDENT-VSAM-TERM.
+
+           IF WS-INPUT-STUDENT-VSAM-TERM = SPACES
+               DISPLAY "TERM CANNOT BE BLANK."
+           ELSE
+               SET TERM-IS-VALID TO TRUE
+           END-IF.
+
+       1217-END.
+
+       1220-INVITE-COURSE.
+
+           DISPLAY "ENTER COURSE CODE (MUST EXIST IN COURSE MASTER) >> ".
            ACCEPT WS-INPUT-STUDENT-VSAM-COURSE.
 
-       1200-END.
+           PERFORM 1225-VALIDATE-COURSE.
 
-       1300-GET-ID.
+           IF NOT COURSE-IS-VALID
+               DISPLAY "INVALID COURSE CODE - NOT ON THE COURSE MASTER."
+           END-IF.
 
-           ADD 1 TO WS-STUDENT-COUNT
+       1220-END.
 
+       1225-VALIDATE-COURSE.
 
+           MOVE 'N' TO WS-COURSE-VALID.
+           MOVE 'N' TO WS-MASTER-EOF.
 
-           READ STUDENT-VSAM-FILE INTO WS-STUDENT-VSAM-RECORD
-               AT END SET ENDOFFILE TO TRUE.
+           OPEN INPUT COURSE-MASTER-FILE.
+           IF CRS-FILE-STATUS = "00"
+               PERFORM 1226-SCAN-COURSE-MASTER
+                   UNTIL COURSE-IS-VALID OR MASTER-EOF
+               CLOSE COURSE-MASTER-FILE
+           ELSE
+               DISPLAY "WARNING: COURSE MASTER UNAVAILABLE ("
+                   CRS-FILE-STATUS "), COURSE NOT VALIDATED"
+               MOVE 'Y' TO WS-COURSE-VALID
+           END-IF.
 
+       1225-END.
 
-       1300-END.
+       1226-SCAN-COURSE-MASTER.
+
+           READ COURSE-MASTER-FILE
+               AT END
+                   SET MASTER-EOF TO TRUE
+               NOT AT END
+                   IF CRS-CODE = WS-INPUT-STUDENT-VSAM-COURSE
+                       SET COURSE-IS-VALID TO TRUE
+                   END-IF
+           END-READ.
 
+       1226-END.
 
+       1230-CHECK-DUPLICATE.
+
+           MOVE WS-INPUT-STUDENT-VSAM-NAME TO STUDENT-VSAM-NAME.
+
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-NAME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM 1235-SCAN-NAME-DUPLICATES
+                       UNTIL DUPLICATE-FOUND OR ENDOFFILE
+           END-READ.
+
+           IF DUPLICATE-FOUND
+               DISPLAY "POSSIBLE DUPLICATE OF ID " WS-DUPLICATE-ID
+                   " -- INSERT ANYWAY? (Y/N) >>"
+               ACCEPT WS-CONFIRM-INSERT
+           END-IF.
+
+       1230-END.
+
+       1235-SCAN-NAME-DUPLICATES.
+
+           IF STUDENT-VSAM-NAME = WS-INPUT-STUDENT-VSAM-NAME
+                   AND STUDENT-VSAM-DOB = WS-INPUT-STUDENT-VSAM-DOB
+               MOVE STUDENT-VSAM-ID TO WS-DUPLICATE-ID
+               SET DUPLICATE-FOUND TO TRUE
+           ELSE
+               READ STUDENT-VSAM-FILE NEXT RECORD
+                   AT END SET ENDOFFILE TO TRUE
+                   NOT AT END
+                       IF STUDENT-VSAM-NAME NOT =
+                               WS-INPUT-STUDENT-VSAM-NAME
+                           SET ENDOFFILE TO TRUE
+                       END-IF
+               END-READ
+           END-IF.
+
+       1235-END.
+
+       1300-GET-ID.
+
+           MOVE 0 TO WS-LAST-ISSUED-ID.
+
+           OPEN INPUT STUDENT-ID-CONTROL-FILE.
+           IF ID-CONTROL-FILE-STATUS = "00"
+               READ STUDENT-ID-CONTROL-FILE INTO WS-LAST-ISSUED-ID
+                   AT END MOVE 0 TO WS-LAST-ISSUED-ID
+               END-READ
+               CLOSE STUDENT-ID-CONTROL-FILE
+           END-IF.
+
+           ADD 1 TO WS-LAST-ISSUED-ID GIVING WS-NEW-STUDENT-ID.
+
+      *    RESERVE THE NEW ID IMMEDIATELY SO IT IS NEVER REISSUED,
+      *    EVEN IF THE STUDENT IS LATER DELETED.
+           OPEN OUTPUT STUDENT-ID-CONTROL-FILE.
+           IF ID-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.NEXTID (STATUS = "
+                   ID-CONTROL-FILE-STATUS ")"
+           END-IF.
+           MOVE WS-NEW-STUDENT-ID TO SIC-LAST-ISSUED-ID.
+           WRITE STUDENT-ID-CONTROL-RECORD.
+           IF ID-CONTROL-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR RESERVING NEW STUDENT ID (STATUS = "
+                   ID-CONTROL-FILE-STATUS ")"
+           END-IF.
+           CLOSE STUDENT-ID-CONTROL-FILE.
+
+       1300-END.
+
+      *    SHOW THE FULL RECORD AS IT WILL BE WRITTEN AND REQUIRE AN
+      *    EXPLICIT Y/N BEFORE COMMITTING IT, THE SAME WAY PRGD0004
+      *    SHOWS THE RECORD AND ASKS "ARE YOU SURE" BEFORE ITS DELETE.
+       1350-REVIEW-AND-CONFIRM.
+
+           DISPLAY "<---- REVIEW NEW STUDENT RECORD BEFORE SAVING --->".
+           DISPLAY "ID          : " WS-NEW-STUDENT-ID.
+           DISPLAY "NAME        : " WS-INPUT-STUDENT-VSAM-NAME.
+           DISPLAY "DOB         : " WS-INPUT-STUDENT-VSAM-DOB.
+           DISPLAY "COURSE      : " WS-INPUT-STUDENT-VSAM-COURSE.
+           DISPLAY "TERM        : " WS-INPUT-STUDENT-VSAM-TERM.
+           DISPLAY "SAVE THIS STUDENT RECORD (Y/N)? >>".
+           ACCEPT WS-CONFIRM-SAVE.
+
+           IF CONFIRM-SAVE
+               PERFORM 1400-INSERTION
+               PERFORM 1450-ADD-ENROLLMENT
+           ELSE
+               DISPLAY "<---- INSERT CANCELLED. NOTHING SAVED. --->"
+           END-IF.
+
+       1350-END.
 
        1400-INSERTION.
 
 
-           MOVE WS-STUDENT-COUNT TO WS-INPUT-STUDENT-VSAM-ID.
+           MOVE WS-NEW-STUDENT-ID TO WS-INPUT-STUDENT-VSAM-ID.
            MOVE CURRENT-DATE TO WS-INPUT-INSERTDATE.
            MOVE CURRENT-DATE TO WS-INPUT-UPDATEDATE.
 
@@ -190,10 +484,20 @@
            MOVE WS-INPUT-STUDENT-VSAM-COURSE TO STUDENT-VSAM-COURSE.
            MOVE WS-INPUT-INSERTDATE TO STUDENT-VSAM-INSERTDATE.
            MOVE WS-INPUT-UPDATEDATE TO STUDENT-VSAM-UPDATEDATE.
+           MOVE WS-INPUT-STUDENT-VSAM-TERM TO STUDENT-VSAM-TERM.
+           SET STUDENT-ACTIVE TO TRUE.
+
+           PERFORM 1600-COMPUTE-SOUNDEX.
+           MOVE WS-SOUNDEX-CODE TO STUDENT-VSAM-SOUNDEX.
 
            WRITE STUDENT-VSAM-RECORD
-               INVALID KEY DISPLAY
-                   "VIDEO STATUS = " FILE-CHECK-KEY
+               INVALID KEY
+                   DISPLAY "ERROR INSERTING STUDENT RECORD (STATUS = "
+                       FILE-CHECK-KEY ")"
+               NOT INVALID KEY
+                   DISPLAY "STUDENT " WS-INPUT-STUDENT-VSAM-ID
+                       " INSERTED SUCCESSFULLY."
+                   PERFORM 1460-WRITE-AUDIT-RECORD
            END-WRITE.
 
 
@@ -201,8 +505,144 @@
 
        1400-END.
 
+       1450-ADD-ENROLLMENT.
+
+      *    RECORD THE STUDENT'S INITIAL COURSE AS AN ENROLLMENT ROW
+      *    SO THEY CAN LATER BE ADDED TO A SECOND COURSE WITHOUT
+      *    LOSING THIS ONE.
+      *    STATUS 35 MEANS THE FILE DOES NOT EXIST YET -- CREATE IT.
+      *    ANY OTHER NON-ZERO STATUS IS A REAL OPEN FAILURE, NOT A
+      *    MISSING FILE, SO IT MUST NOT FALL INTO OPEN OUTPUT, WHICH
+      *    WOULD REINITIALIZE (EMPTY) AN EXISTING ENROLLMENT FILE.
+           OPEN I-O ENROLLMENT-VSAM-FILE.
+           IF ENR-FILE-STATUS = "35"
+               OPEN OUTPUT ENROLLMENT-VSAM-FILE
+           END-IF.
+
+           IF ENR-FILE-STATUS = "00"
+               MOVE WS-INPUT-STUDENT-VSAM-ID TO ENR-STUDENT-ID
+               MOVE WS-INPUT-STUDENT-VSAM-COURSE TO ENR-COURSE
+               MOVE WS-INPUT-STUDENT-VSAM-TERM TO ENR-TERM
+               MOVE WS-INPUT-INSERTDATE TO ENR-ENROLLDATE
+               SET ENR-ACTIVE TO TRUE
+
+               WRITE ENROLLMENT-VSAM-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR ADDING ENROLLMENT ROW (STATUS = "
+                           ENR-FILE-STATUS ")"
+               END-WRITE
+
+               CLOSE ENROLLMENT-VSAM-FILE
+           ELSE
+               DISPLAY "WARNING: ENROLLMENT FILE UNAVAILABLE (STATUS = "
+                   ENR-FILE-STATUS "), ENROLLMENT ROW NOT RECORDED"
+           END-IF.
+
+       1450-END.
+
+       1460-WRITE-AUDIT-RECORD.
+
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT CURRENT-TIME FROM TIME.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUD-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE CURRENT-DATE TO AUD-DATE.
+           MOVE CURRENT-TIME TO AUD-TIME.
+           MOVE "PRGI0002" TO AUD-PROGRAM.
+           MOVE "INSERT" TO AUD-ACTION.
+           MOVE WS-INPUT-STUDENT-VSAM-ID TO AUD-STUDENT-ID.
+           MOVE "STUDENT RECORD INSERTED" TO AUD-DETAIL.
+
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+
+       1460-END.
+
+      *    BUILD A SOUNDEX-STYLE PHONETIC CODE FROM THE STUDENT NAME
+      *    (1 LETTER + 3 DIGITS) SO FRONT-DESK LOOKUPS BY EAR CAN
+      *    MATCH AGAINST STUDENT-VSAM-SOUNDEX'S ALTERNATE KEY EVEN
+      *    WHEN THE CALLER MISSPELLS THE NAME.
+       1600-COMPUTE-SOUNDEX.
+
+           MOVE SPACES TO WS-SOUNDEX-CODE.
+           MOVE SPACES TO WS-SOUNDEX-DIGITS.
+           MOVE 0 TO WS-SOUNDEX-DIGIT-COUNT.
+           MOVE SPACE TO WS-SOUNDEX-LAST-DIGIT.
+
+           IF WS-INPUT-STUDENT-VSAM-NAME NOT = SPACES
+               MOVE WS-INPUT-STUDENT-VSAM-NAME(1:1)
+                   TO WS-SOUNDEX-FIRST-LETTER
+               MOVE WS-INPUT-STUDENT-VSAM-NAME(1:1) TO WS-SOUNDEX-CHAR
+               PERFORM 1610-MAP-CHAR-TO-DIGIT
+               MOVE WS-SOUNDEX-DIGIT TO WS-SOUNDEX-LAST-DIGIT
+
+               MOVE 2 TO WS-SOUNDEX-IDX
+               PERFORM 1620-SCAN-NAME-CHAR
+                   UNTIL WS-SOUNDEX-IDX > 27
+                      OR WS-SOUNDEX-DIGIT-COUNT = 3
+
+               STRING WS-SOUNDEX-FIRST-LETTER DELIMITED BY SIZE
+                      WS-SOUNDEX-DIGITS       DELIMITED BY SIZE
+                   INTO WS-SOUNDEX-CODE
+
+               INSPECT WS-SOUNDEX-CODE REPLACING ALL SPACE BY '0'
+           END-IF.
+
+       1600-END.
+
+       1610-MAP-CHAR-TO-DIGIT.
+
+           EVALUATE WS-SOUNDEX-CHAR
+               WHEN 'B' WHEN 'F' WHEN 'P' WHEN 'V'
+                   MOVE '1' TO WS-SOUNDEX-DIGIT
+               WHEN 'C' WHEN 'G' WHEN 'J' WHEN 'K' WHEN 'Q' WHEN 'S'
+                       WHEN 'X' WHEN 'Z'
+                   MOVE '2' TO WS-SOUNDEX-DIGIT
+               WHEN 'D' WHEN 'T'
+                   MOVE '3' TO WS-SOUNDEX-DIGIT
+               WHEN 'L'
+                   MOVE '4' TO WS-SOUNDEX-DIGIT
+               WHEN 'M' WHEN 'N'
+                   MOVE '5' TO WS-SOUNDEX-DIGIT
+               WHEN 'R'
+                   MOVE '6' TO WS-SOUNDEX-DIGIT
+               WHEN OTHER
+                   MOVE SPACE TO WS-SOUNDEX-DIGIT
+           END-EVALUATE.
+
+       1610-END.
+
+       1620-SCAN-NAME-CHAR.
+
+           MOVE WS-INPUT-STUDENT-VSAM-NAME(WS-SOUNDEX-IDX:1)
+               TO WS-SOUNDEX-CHAR.
+           PERFORM 1610-MAP-CHAR-TO-DIGIT.
+
+           IF WS-SOUNDEX-DIGIT NOT = SPACE
+                   AND WS-SOUNDEX-DIGIT NOT = WS-SOUNDEX-LAST-DIGIT
+               ADD 1 TO WS-SOUNDEX-DIGIT-COUNT
+               MOVE WS-SOUNDEX-DIGIT
+                   TO WS-SOUNDEX-DIGITS(WS-SOUNDEX-DIGIT-COUNT:1)
+           END-IF.
+
+           IF WS-SOUNDEX-CHAR NOT = SPACE
+               MOVE WS-SOUNDEX-DIGIT TO WS-SOUNDEX-LAST-DIGIT
+           ELSE
+               MOVE SPACE TO WS-SOUNDEX-LAST-DIGIT
+           END-IF.
+
+           ADD 1 TO WS-SOUNDEX-IDX.
+
+       1620-END.
+
 
        1500-STOP-PROGRAM.
            CLOSE STUDENT-VSAM-FILE.
-           STOP RUN.
+           PERFORM 0950-RELEASE-LOCK.
+           GOBACK.
        END PROGRAM PRGI0002.
