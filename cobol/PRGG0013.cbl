@@ -0,0 +1,274 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Post a course grade for an existing student to
+      *          GRADE-VSAM-FILE (modeled on PRGI0002's insert flow).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGG0013.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUSEL.
+
+           COPY GRDSEL.
+
+           COPY CRSSEL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD STUDENT-VSAM-FILE.
+
+       COPY STUFD.
+
+       FD GRADE-VSAM-FILE.
+       COPY GRDFD.
+
+       FD COURSE-MASTER-FILE.
+       COPY CRSFD.
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS   PIC XX.
+       01  GRD-FILE-STATUS   PIC XX.
+       01  CRS-FILE-STATUS   PIC XX.
+
+       COPY STUWRK.
+
+       01  WS-WORK-AREAS.
+           05  FILE-CHECK-KEY         PIC X(2).
+           05  WS-STUDENT-FOUND       PIC X     VALUE 'N'.
+               88  STUDENT-WAS-FOUND         VALUE 'Y'.
+           05  WS-INPUT-COURSE        PIC X(15).
+           05  WS-COURSE-VALID        PIC X     VALUE 'N'.
+               88  COURSE-IS-VALID           VALUE 'Y'.
+           05  WS-MASTER-EOF          PIC X     VALUE 'N'.
+               88  MASTER-EOF                VALUE 'Y'.
+           05  WS-INPUT-TERM          PIC X(10).
+           05  WS-TERM-VALID          PIC X     VALUE 'N'.
+               88  TERM-IS-VALID             VALUE 'Y'.
+           05  WS-INPUT-LETTER-GRADE  PIC X.
+               88  WS-LETTER-GRADE-VALID     VALUE 'A' 'B' 'C' 'D' 'F'.
+           05  WS-GRADE-VALID         PIC X     VALUE 'N'.
+               88  GRADE-IS-VALID            VALUE 'Y'.
+
+       01  POST-HEADER.
+           05 FILLER      PIC X VALUE '+'.
+           05 FILLER      PIC X VALUE '-'
+               OCCURS 38 TIMES.
+           05 FILLER      PIC X VALUE '+'.
+
+       01  POST-HEADER2.
+           05 FILLER      PIC X VALUE '|'.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 TITRE11      PIC X(15) VALUE ' P O S T  A  G '.
+           05 TITRE12      PIC X(15) VALUE 'R A D E        '.
+           05 FILLER      PIC X(4) VALUE SPACES.
+           05 FILLER      PIC X VALUE '|'.
+
+       01 OUTPUTLINE.
+           05 BLANK-LINE PIC X.
+
+       01 CURRENT-DATE.
+           05 CURRENT-YEAR   PIC 9(4).
+           05 CURRENT-MONTH  PIC 9(2).
+           05 CURRENT-DAY    PIC 9(2).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+
+           ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+
+           PERFORM 1100-DISPLAY-HEADER.
+
+           OPEN INPUT STUDENT-VSAM-FILE.
+           IF FILE-CHECK-KEY NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT.VSAM FILE (STATUS = "
+                   FILE-CHECK-KEY ")"
+               MOVE 4 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           PERFORM 1200-PROMPT-FOR-ID UNTIL STUDENT-WAS-FOUND.
+
+           PERFORM 1210-PROMPT-FOR-COURSE UNTIL COURSE-IS-VALID.
+
+           PERFORM 1220-PROMPT-FOR-TERM UNTIL TERM-IS-VALID.
+
+           PERFORM 1230-PROMPT-FOR-GRADE UNTIL GRADE-IS-VALID.
+
+           CLOSE STUDENT-VSAM-FILE.
+
+           PERFORM 1400-POST-GRADE.
+
+           PERFORM 1500-STOP-PROGRAM.
+
+       0000-END.
+
+       1100-DISPLAY-HEADER.
+
+           DISPLAY POST-HEADER.
+           DISPLAY OUTPUTLINE.
+           DISPLAY POST-HEADER2.
+           DISPLAY OUTPUTLINE.
+           DISPLAY POST-HEADER.
+
+       1100-END.
+
+       1200-PROMPT-FOR-ID.
+
+           DISPLAY "ENTER STUDENT ID (MAX 4 DIGITS) >>".
+           ACCEPT STUDENT-VSAM-ID.
+
+           READ STUDENT-VSAM-FILE
+               KEY IS STUDENT-VSAM-ID
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND (STATUS = "
+                       FILE-CHECK-KEY ")"
+               NOT INVALID KEY
+                   MOVE STUDENT-VSAM-RECORD TO WS-STUDENT-VSAM-RECORD
+                   DISPLAY "STUDENT: " WS-STUDENT-VSAM-NAME
+                   SET STUDENT-WAS-FOUND TO TRUE
+           END-READ.
+
+       1200-END.
+
+       1210-PROMPT-FOR-COURSE.
+
+           DISPLAY "ENTER COURSE CODE (MUST EXIST IN COURSE MASTER) >>".
+           ACCEPT WS-INPUT-COURSE.
+
+           IF WS-INPUT-COURSE = SPACES
+               DISPLAY "COURSE CANNOT BE BLANK."
+           ELSE
+               PERFORM 1215-VALIDATE-COURSE
+               IF NOT COURSE-IS-VALID
+                   DISPLAY "INVALID COURSE CODE - NOT ON THE COURSE "
+                       "MASTER."
+               END-IF
+           END-IF.
+
+       1210-END.
+
+       1215-VALIDATE-COURSE.
+
+           MOVE 'N' TO WS-COURSE-VALID.
+           MOVE 'N' TO WS-MASTER-EOF.
+
+           OPEN INPUT COURSE-MASTER-FILE.
+           IF CRS-FILE-STATUS = "00"
+               PERFORM 1216-SCAN-COURSE-MASTER
+                   UNTIL COURSE-IS-VALID OR MASTER-EOF
+               CLOSE COURSE-MASTER-FILE
+           ELSE
+               DISPLAY "WARNING: COURSE MASTER UNAVAILABLE ("
+                   CRS-FILE-STATUS "), COURSE NOT VALIDATED"
+               MOVE 'Y' TO WS-COURSE-VALID
+           END-IF.
+
+       1215-END.
+
+       1216-SCAN-COURSE-MASTER.
+
+           READ COURSE-MASTER-FILE
+               AT END
+                   SET MASTER-EOF TO TRUE
+               NOT AT END
+                   IF CRS-CODE = WS-INPUT-COURSE
+                       SET COURSE-IS-VALID TO TRUE
+                   END-IF
+           END-READ.
+
+       1216-END.
+
+       1220-PROMPT-FOR-TERM.
+
+           DISPLAY "ENTER TERM (E.G. FALL 2026) >>".
+           ACCEPT WS-INPUT-TERM.
+
+           IF WS-INPUT-TERM = SPACES
+               DISPLAY "TERM CANNOT BE BLANK."
+           ELSE
+               SET TERM-IS-VALID TO TRUE
+           END-IF.
+
+       1220-END.
+
+       1230-PROMPT-FOR-GRADE.
+
+           DISPLAY "ENTER LETTER GRADE (A, B, C, D, OR F) >>".
+           ACCEPT WS-INPUT-LETTER-GRADE.
+
+           IF WS-LETTER-GRADE-VALID
+               SET GRADE-IS-VALID TO TRUE
+           ELSE
+               DISPLAY "GRADE MUST BE A, B, C, D, OR F."
+           END-IF.
+
+       1230-END.
+
+      *    GRADE-VSAM-FILE MAY NOT EXIST YET THE FIRST TIME A GRADE IS
+      *    POSTED, SO FALL BACK TO CREATING IT THE SAME WAY
+      *    1450-ADD-ENROLLMENT CREATES ENROLLMENT-VSAM-FILE. STATUS 35
+      *    MEANS THE FILE IS MISSING; ANY OTHER NON-ZERO STATUS IS A
+      *    REAL OPEN FAILURE AND MUST NOT FALL INTO OPEN OUTPUT, WHICH
+      *    WOULD REINITIALIZE (EMPTY) AN EXISTING GRADE FILE.
+       1400-POST-GRADE.
+
+           OPEN I-O GRADE-VSAM-FILE.
+           IF GRD-FILE-STATUS = "35"
+               OPEN OUTPUT GRADE-VSAM-FILE
+           END-IF.
+
+           IF GRD-FILE-STATUS = "00"
+               MOVE WS-STUDENT-VSAM-ID TO GRD-STUDENT-ID
+               MOVE WS-INPUT-COURSE TO GRD-COURSE
+               MOVE WS-INPUT-TERM TO GRD-TERM
+               MOVE WS-INPUT-LETTER-GRADE TO GRD-LETTER-GRADE
+               MOVE CURRENT-DATE TO GRD-POSTDATE
+               PERFORM 1410-SET-GRADE-POINTS
+
+               WRITE GRADE-VSAM-RECORD
+                   INVALID KEY
+                       DISPLAY "ERROR POSTING GRADE (STATUS = "
+                           GRD-FILE-STATUS "), REWRITING INSTEAD"
+                       REWRITE GRADE-VSAM-RECORD
+                   NOT INVALID KEY
+                       DISPLAY "GRADE POSTED: " WS-STUDENT-VSAM-ID
+                           " " WS-INPUT-COURSE " "
+                           WS-INPUT-TERM " " WS-INPUT-LETTER-GRADE
+               END-WRITE
+
+               CLOSE GRADE-VSAM-FILE
+           ELSE
+               DISPLAY "ERROR OPENING GRADE.VSAM FILE (STATUS = "
+                   GRD-FILE-STATUS ")"
+           END-IF.
+
+       1400-END.
+
+       1410-SET-GRADE-POINTS.
+
+           EVALUATE WS-INPUT-LETTER-GRADE
+               WHEN 'A'
+                   MOVE 4.00 TO GRD-GRADE-POINTS
+               WHEN 'B'
+                   MOVE 3.00 TO GRD-GRADE-POINTS
+               WHEN 'C'
+                   MOVE 2.00 TO GRD-GRADE-POINTS
+               WHEN 'D'
+                   MOVE 1.00 TO GRD-GRADE-POINTS
+               WHEN 'F'
+                   MOVE 0.00 TO GRD-GRADE-POINTS
+           END-EVALUATE.
+
+       1410-END.
+
+       1500-STOP-PROGRAM.
+
+           GOBACK.
+
+       END PROGRAM PRGG0013.
